@@ -0,0 +1,303 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL027.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * RELATORIO DE UTILIZACAO DA FROTA POR FILIAL, CATEGORIA,   *
+      * COR E SITUACAO                                    *
+      **************************************************
+      * ORDENA ARQBIKE.DAT POR FILIAL, CATEGORIA, COR E SITUACAO (USANDO
+      * AS PROPRIAS DESCRICOES JA GRAVADAS NO REGISTRO PELO SGB-003,
+      * FILIALDESCRICAO, CORDESCRICAO E SITUACAODESCRICAO, SEM PRECISAR
+      * REPETIR AS TABELAS TBFILIAL/TBCOR/TSIT) E IMPRIME, PARA CADA
+      * FILIAL/CATEGORIA/COR, O PERCENTUAL DA FROTA EM CADA SITUACAO,
+      * PARA O SETOR DE COMPRAS VER QUAIS CATEGORIAS VALE A PENA REPOR
+      * E QUAIS FICAM PARADAS EM "D" (DESATIVADA), FILIAL A FILIAL.
+      * 2026-08-09  INCLUIDA A QUEBRA POR FILIAL, UMA VEZ QUE A FROTA
+      * PASSOU A SER DISTRIBUIDA POR MAIS DE UM PONTO DE LOCACAO.
+      * 2026-08-09  LEITURA DE ARQBIKE.DAT PASSOU A TER CHECKPOINT DE
+      *             REINICIO (VER COPY CKPT.). NUMA EXECUCAO RETOMADA
+      *             APOS UMA INTERRUPCAO, OS PERCENTUAIS SAO CALCULADOS
+      *             SOMENTE SOBRE AS BIKES LIDAS A PARTIR DO CHECKPOINT
+      *             EM DIANTE, JA QUE O SORT NAO GUARDA O QUE JA FOI
+      *             PROCESSADO ANTES DA INTERRUPCAO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQBIKE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS MARCA
+                                   WITH DUPLICATES.
+
+           SELECT WORK-SORT ASSIGN TO DISK.
+
+           SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+
+           SELECT ARQ-CKPT ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-CKPT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQBIKE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQBIKE.DAT".
+       01 REGBIKE.
+                03 NUMERO            PIC 9(4).
+                03 MARCA             PIC X(20).
+                03 MODELO            PIC X(20).
+                03 CATEGORIA         PIC X(01).
+                03 ARO               PIC 9(2).
+                03 COR               PIC 9(1).
+                03 CORDESCRICAO      PIC X(13).
+                03 VALORCOMPRA       PIC 9(6)V99.
+                03 VALORLOCACAO      PIC 9(6)V99.
+                03 DATACOMPRA        PIC 9(8).
+                03 DATAUTILIZACAO    PIC 9(8).
+                03 SITUACAO          PIC X(1).
+                03 SITUACAODESCRICAO PIC X(13).
+                03 FILIAL            PIC 9(01).
+                03 FILIALDESCRICAO PIC X(13).
+
+       SD WORK-SORT.
+       01 WS-REG.
+                03 WS-FILIAL            PIC 9(1).
+                03 WS-FILIALDESCRICAO   PIC X(13).
+                03 WS-CATEGORIA         PIC X(01).
+                03 WS-COR               PIC 9(1).
+                03 WS-CORDESCRICAO      PIC X(13).
+                03 WS-SITUACAO          PIC X(01).
+                03 WS-SITUACAODESCRICAO PIC X(13).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL027.TXT".
+
+       01 LINHA-REL                    PIC X(80).
+
+       FD ARQ-CKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL027.CKP".
+
+       01 REG-CKPT.
+                03 CKPT-NUMERO          PIC 9(4).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       COPY CKPT.
+       77 ST-ERRO-REL      PIC X(02) VALUE "00".
+       77 ST-RETORNO       PIC X(02) VALUE "00".
+       77 W-PRIMEIRA       PIC X(01) VALUE "S".
+       77 W-FILIAL-ANT      PIC 9(1) VALUE ZEROS.
+       77 W-FILDESC-ANT     PIC X(13) VALUE SPACES.
+       77 W-CATEGORIA-ANT  PIC X(01) VALUE SPACES.
+       77 W-COR-ANT        PIC 9(1) VALUE ZEROS.
+       77 W-CORDESC-ANT    PIC X(13) VALUE SPACES.
+       77 W-SITUACAO-ANT   PIC X(01) VALUE SPACES.
+       77 W-SITDESC-ANT    PIC X(13) VALUE SPACES.
+       77 W-CONT-GRUPO     PIC 9(06) VALUE ZEROS.
+       77 W-TOTAL-GERAL    PIC 9(06) VALUE ZEROS.
+       77 W-CONT-ED        PIC ZZZZZ9.
+       77 W-PCT            PIC 9(03)V99 VALUE ZEROS.
+       77 W-PCT-ED         PIC ZZ9,99.
+
+       01 CAB-1.
+           03 FILLER       PIC X(80) VALUE
+              "RELATORIO DE UTILIZACAO DA FROTA POR CATEGORIA/COR/SIT".
+       01 LINHA-FIL.
+           03 FILLER       PIC X(10) VALUE
+              "FILIAL: ".
+           03 LF-FILIAL    PIC X(13).
+       01 LINHA-CAT.
+           03 FILLER       PIC X(16) VALUE
+              " CATEGORIA: ".
+           03 LC-CATEGORIA PIC X(01).
+       01 LINHA-COR.
+           03 FILLER       PIC X(10) VALUE
+              "  COR: ".
+           03 LO-COR       PIC X(13).
+       01 LINHA-DET.
+           03 FILLER       PIC X(20) VALUE
+              "    SITUACAO: ".
+           03 LD-SITUACAO  PIC X(13).
+           03 FILLER       PIC X(10) VALUE
+              "QTDE: ".
+           03 LD-CONT      PIC ZZZZZ9.
+           03 FILLER       PIC X(10) VALUE
+              "   PCT: ".
+           03 LD-PCT       PIC ZZ9,99.
+           03 FILLER       PIC X(01) VALUE "%".
+       01 LINHA-GERAL.
+           03 FILLER       PIC X(20) VALUE
+              "TOTAL GERAL FROTA: ".
+           03 LG-CONT      PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-CKPT THRU ABRIR-CKPT-FIM
+           PERFORM ABRIR-REL THRU ABRIR-REL-FIM
+           SORT WORK-SORT
+               ON ASCENDING KEY WS-FILIAL WS-CATEGORIA WS-COR
+                                WS-SITUACAO
+               INPUT PROCEDURE  CARREGAR-SORT THRU CARREGAR-SORT-FIM
+               OUTPUT PROCEDURE IMPRIMIR-SORT THRU IMPRIMIR-SORT-FIM
+           PERFORM FECHAR-REL THRU FECHAR-REL-FIM
+           STOP RUN.
+
+       ABRIR-REL.
+           IF CKPT-EXISTE
+              OPEN EXTEND RELATORIO
+           ELSE
+              OPEN OUTPUT RELATORIO.
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              STOP RUN.
+           WRITE LINHA-REL FROM CAB-1.
+       ABRIR-REL-FIM.
+           EXIT.
+
+       CARREGAR-SORT.
+           OPEN INPUT ARQBIKE
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO BIKE ***"
+              STOP RUN.
+           IF CKPT-EXISTE
+              MOVE CKPT-NUMERO TO NUMERO
+              START ARQBIKE KEY IS GREATER THAN NUMERO
+              IF ST-ERRO NOT = "00"
+                 MOVE "10" TO ST-ERRO.
+           PERFORM LER-BIKE THRU LER-BIKE-FIM
+           PERFORM MONTAR-CHAVE THRU MONTAR-CHAVE-FIM
+               UNTIL ST-ERRO = "10"
+           CLOSE ARQBIKE
+           PERFORM LIMPAR-CKPT THRU LIMPAR-CKPT-FIM.
+       CARREGAR-SORT-FIM.
+           EXIT.
+
+       LER-BIKE.
+           READ ARQBIKE NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO.
+       LER-BIKE-FIM.
+           EXIT.
+
+       MONTAR-CHAVE.
+           MOVE FILIAL             TO WS-FILIAL
+           MOVE FILIALDESCRICAO    TO WS-FILIALDESCRICAO
+           MOVE CATEGORIA         TO WS-CATEGORIA
+           MOVE COR               TO WS-COR
+           MOVE CORDESCRICAO      TO WS-CORDESCRICAO
+           MOVE SITUACAO          TO WS-SITUACAO
+           MOVE SITUACAODESCRICAO TO WS-SITUACAODESCRICAO
+           ADD 1 TO W-TOTAL-GERAL
+           RELEASE WS-REG
+           PERFORM CONTROLAR-CKPT THRU CONTROLAR-CKPT-FIM
+           PERFORM LER-BIKE THRU LER-BIKE-FIM.
+       MONTAR-CHAVE-FIM.
+           EXIT.
+
+       ABRIR-CKPT.
+           MOVE "N" TO W-CKPT-EXISTE
+           OPEN INPUT ARQ-CKPT
+           IF ST-ERRO-CKPT = "35"
+              CONTINUE
+           ELSE
+              READ ARQ-CKPT
+                  AT END CONTINUE
+                  NOT AT END MOVE "S" TO W-CKPT-EXISTE.
+              CLOSE ARQ-CKPT.
+       ABRIR-CKPT-FIM.
+           EXIT.
+
+       CONTROLAR-CKPT.
+           ADD 1 TO W-CKPT-CONT
+           IF W-CKPT-CONT NOT < W-CKPT-INTERVALO
+              MOVE NUMERO TO CKPT-NUMERO
+              OPEN OUTPUT ARQ-CKPT
+              WRITE REG-CKPT
+              CLOSE ARQ-CKPT
+              MOVE ZEROS TO W-CKPT-CONT.
+       CONTROLAR-CKPT-FIM.
+           EXIT.
+
+       LIMPAR-CKPT.
+           OPEN OUTPUT ARQ-CKPT
+           CLOSE ARQ-CKPT.
+       LIMPAR-CKPT-FIM.
+           EXIT.
+
+       IMPRIMIR-SORT.
+           RETURN WORK-SORT AT END MOVE "10" TO ST-RETORNO.
+           PERFORM IMPRIMIR-LINHAS THRU IMPRIMIR-LINHAS-FIM
+               UNTIL ST-RETORNO = "10"
+           IF W-PRIMEIRA = "N"
+              PERFORM IMPRIMIR-GRUPO THRU IMPRIMIR-GRUPO-FIM.
+           PERFORM IMPRIMIR-TOTAL-GERAL THRU IMPRIMIR-TOTAL-GERAL-FIM.
+       IMPRIMIR-SORT-FIM.
+           EXIT.
+
+       IMPRIMIR-LINHAS.
+           IF W-PRIMEIRA = "S"
+              MOVE "N"            TO W-PRIMEIRA
+              MOVE WS-FILIAL      TO W-FILIAL-ANT
+              MOVE WS-FILIALDESCRICAO TO W-FILDESC-ANT
+              MOVE WS-CATEGORIA   TO W-CATEGORIA-ANT
+              MOVE WS-COR         TO W-COR-ANT
+              MOVE WS-CORDESCRICAO TO W-CORDESC-ANT
+              MOVE WS-SITUACAO    TO W-SITUACAO-ANT
+              MOVE WS-SITUACAODESCRICAO TO W-SITDESC-ANT
+           ELSE
+              IF WS-FILIAL NOT = W-FILIAL-ANT
+                 OR WS-CATEGORIA NOT = W-CATEGORIA-ANT
+                 OR WS-COR NOT = W-COR-ANT
+                 OR WS-SITUACAO NOT = W-SITUACAO-ANT
+                 PERFORM IMPRIMIR-GRUPO THRU IMPRIMIR-GRUPO-FIM
+                 MOVE WS-FILIAL    TO W-FILIAL-ANT
+                 MOVE WS-FILIALDESCRICAO TO W-FILDESC-ANT
+                 MOVE WS-CATEGORIA TO W-CATEGORIA-ANT
+                 MOVE WS-COR       TO W-COR-ANT
+                 MOVE WS-CORDESCRICAO TO W-CORDESC-ANT
+                 MOVE WS-SITUACAO  TO W-SITUACAO-ANT
+                 MOVE WS-SITUACAODESCRICAO TO W-SITDESC-ANT.
+           ADD 1 TO W-CONT-GRUPO
+           RETURN WORK-SORT AT END MOVE "10" TO ST-RETORNO.
+       IMPRIMIR-LINHAS-FIM.
+           EXIT.
+
+       IMPRIMIR-GRUPO.
+           COMPUTE W-PCT ROUNDED =
+               (W-CONT-GRUPO / W-TOTAL-GERAL) * 100
+           MOVE SPACES            TO LINHA-FIL LINHA-CAT LINHA-COR
+                                      LINHA-DET
+           MOVE W-FILDESC-ANT     TO LF-FILIAL
+           WRITE LINHA-REL FROM LINHA-FIL
+           MOVE W-CATEGORIA-ANT   TO LC-CATEGORIA
+           WRITE LINHA-REL FROM LINHA-CAT
+           MOVE W-CORDESC-ANT     TO LO-COR
+           WRITE LINHA-REL FROM LINHA-COR
+           MOVE W-SITDESC-ANT     TO LD-SITUACAO
+           MOVE W-CONT-GRUPO      TO LD-CONT
+           MOVE W-PCT             TO LD-PCT
+           WRITE LINHA-REL FROM LINHA-DET
+           MOVE ZEROS TO W-CONT-GRUPO.
+       IMPRIMIR-GRUPO-FIM.
+           EXIT.
+
+       IMPRIMIR-TOTAL-GERAL.
+           MOVE W-TOTAL-GERAL TO LG-CONT
+           WRITE LINHA-REL FROM LINHA-GERAL.
+       IMPRIMIR-TOTAL-GERAL-FIM.
+           EXIT.
+
+       FECHAR-REL.
+           CLOSE RELATORIO.
+       FECHAR-REL-FIM.
+           EXIT.
