@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL025.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * RELATORIO DE BAIXAS DE BICICLETAS PARA O SEGURO *
+      **************************************************
+      * PERCORRE ARQBIKE.DAT NA ORDEM DO NUMERO E, PARA CADA BIKE COM
+      * SITUACAO "R" (ROUBADA) OU "B" (BAIXADA), BUSCA EM ARQOCORR.DAT
+      * (GRAVADO PELO SGB-003 QUANDO A SITUACAO FOI MARCADA) TODAS AS
+      * OCORRENCIAS DAQUELE NUMERO, NA ORDEM DA SEQUENCIA, LISTANDO
+      * MOTIVO, BOLETIM DE OCORRENCIA E DATA PARA O SETOR DE SEGUROS.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQBIKE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS MARCA
+                                   WITH DUPLICATES.
+
+           SELECT ARQOCORR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS OCORR-CHAVE
+                    FILE STATUS  IS ST-ERRO-OC.
+
+           SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQBIKE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQBIKE.DAT".
+       01 REGBIKE.
+                03 NUMERO            PIC 9(4).
+                03 MARCA             PIC X(20).
+                03 MODELO            PIC X(20).
+                03 CATEGORIA         PIC X(01).
+                03 ARO               PIC 9(2).
+                03 COR               PIC 9(1).
+                03 CORDESCRICAO      PIC X(13).
+                03 VALORCOMPRA       PIC 9(6)V99.
+                03 VALORLOCACAO      PIC 9(6)V99.
+                03 DATACOMPRA        PIC 9(8).
+                03 DATAUTILIZACAO    PIC 9(8).
+                03 SITUACAO          PIC X(1).
+                03 SITUACAODESCRICAO PIC X(13).
+                03 FILIAL            PIC 9(01).
+                03 FILIALDESCRICAO PIC X(13).
+
+       FD ARQOCORR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQOCORR.DAT".
+       01 REGOCORR.
+                03 OCORR-CHAVE.
+                   05 OCORR-NUMERO     PIC 9(4).
+                   05 OCORR-SEQ        PIC 9(4).
+                03 OCORR-TIPO           PIC X(01).
+                03 OCORR-MOTIVO         PIC X(30).
+                03 OCORR-BO             PIC X(15).
+                03 OCORR-DATA           PIC 9(8).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL025.TXT".
+
+       01 LINHA-REL                    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 ST-ERRO-OC       PIC X(02) VALUE "00".
+       77 ST-ERRO-REL      PIC X(02) VALUE "00".
+       77 W-CONT-BIKES     PIC 9(06) VALUE ZEROS.
+       77 W-CONT-OCORR     PIC 9(06) VALUE ZEROS.
+       77 W-VALOR-ED       PIC ZZZZZ9,99.
+
+       01 CAB-1.
+           03 FILLER       PIC X(80) VALUE
+              "RELATORIO DE BAIXAS PARA O SEGURO".
+       01 CAB-2.
+           03 FILLER       PIC X(80) VALUE
+              "BIKE MARCA        SIT SEQ MOTIVO       BO      DT.OCORR".
+       01 LINHA-DET.
+           03 LD-NUMERO    PIC X(05).
+           03 LD-MARCA     PIC X(16).
+           03 LD-TIPO      PIC X(05).
+           03 LD-SEQ       PIC X(05).
+           03 LD-MOTIVO    PIC X(19).
+           03 LD-BO        PIC X(16).
+           03 LD-DATA      PIC X(10).
+       01 LINHA-GERAL.
+           03 FILLER       PIC X(20) VALUE
+              "TOTAL DE BIKES: ".
+           03 LG-BIKES     PIC ZZZZZ9.
+           03 FILLER       PIC X(25) VALUE
+              "   TOTAL DE OCORRENCIAS: ".
+           03 LG-OCORR     PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQS THRU ABRIR-ARQS-FIM
+           PERFORM LER-BIKE THRU LER-BIKE-FIM
+           PERFORM PROC-BIKE THRU PROC-BIKE-FIM
+               UNTIL ST-ERRO = "10"
+           PERFORM IMPRIMIR-TOTAL THRU IMPRIMIR-TOTAL-FIM
+           PERFORM FECHAR-ARQS THRU FECHAR-ARQS-FIM
+           STOP RUN.
+
+       ABRIR-ARQS.
+           OPEN INPUT ARQBIKE
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO BIKE ***"
+              STOP RUN.
+           OPEN INPUT ARQOCORR
+           IF ST-ERRO-OC NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO OCORR ***"
+              STOP RUN.
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              STOP RUN.
+           WRITE LINHA-REL FROM CAB-1
+           WRITE LINHA-REL FROM CAB-2.
+       ABRIR-ARQS-FIM.
+           EXIT.
+
+       LER-BIKE.
+           READ ARQBIKE NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO.
+       LER-BIKE-FIM.
+           EXIT.
+
+       PROC-BIKE.
+           IF SITUACAO = "R" OR SITUACAO = "B"
+              ADD 1 TO W-CONT-BIKES
+              PERFORM LISTAR-OCORR THRU LISTAR-OCORR-FIM.
+           PERFORM LER-BIKE THRU LER-BIKE-FIM.
+       PROC-BIKE-FIM.
+           EXIT.
+
+       LISTAR-OCORR.
+           MOVE NUMERO TO OCORR-NUMERO
+           MOVE ZEROS  TO OCORR-SEQ
+           START ARQOCORR KEY IS NOT LESS OCORR-CHAVE
+               INVALID KEY MOVE "10" TO ST-ERRO-OC.
+           IF ST-ERRO-OC = "10"
+              MOVE "00" TO ST-ERRO-OC
+              GO TO LISTAR-OCORR-FIM.
+       LISTAR-OCORR-LER.
+           READ ARQOCORR NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO-OC.
+           IF ST-ERRO-OC = "10"
+              MOVE "00" TO ST-ERRO-OC
+              GO TO LISTAR-OCORR-FIM.
+           IF OCORR-NUMERO NOT = NUMERO
+              GO TO LISTAR-OCORR-FIM.
+           ADD 1 TO W-CONT-OCORR
+           PERFORM IMPRIMIR-LINHA THRU IMPRIMIR-LINHA-FIM
+           GO TO LISTAR-OCORR-LER.
+       LISTAR-OCORR-FIM.
+           EXIT.
+
+       IMPRIMIR-LINHA.
+           MOVE SPACES      TO LINHA-DET
+           MOVE NUMERO      TO LD-NUMERO
+           MOVE MARCA       TO LD-MARCA
+           MOVE OCORR-TIPO  TO LD-TIPO
+           MOVE OCORR-SEQ   TO LD-SEQ
+           MOVE OCORR-MOTIVO TO LD-MOTIVO
+           MOVE OCORR-BO    TO LD-BO
+           MOVE OCORR-DATA  TO LD-DATA
+           WRITE LINHA-REL FROM LINHA-DET.
+       IMPRIMIR-LINHA-FIM.
+           EXIT.
+
+       IMPRIMIR-TOTAL.
+           MOVE W-CONT-BIKES TO LG-BIKES
+           MOVE W-CONT-OCORR TO LG-OCORR
+           WRITE LINHA-REL FROM LINHA-GERAL.
+       IMPRIMIR-TOTAL-FIM.
+           EXIT.
+
+       FECHAR-ARQS.
+           CLOSE ARQBIKE
+           CLOSE ARQOCORR
+           CLOSE RELATORIO.
+       FECHAR-ARQS-FIM.
+           EXIT.
