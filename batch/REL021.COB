@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL021.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * RELATORIO DE LOCACOES EM ATRASO E MULTA         *
+      **************************************************
+      * LE ARQLOC.DAT E LISTA TODA LOCACAO AINDA ABERTA (LOC-SITUACAO
+      * = "A", SEM DATA DE DEVOLUCAO) CUJOS DIAS CORRIDOS DESDE A
+      * LOC-DATALOCACAO JA PASSARAM DO PRAZO PADRAO DE LOCACAO
+      * (LIMITE-DIAS-LOCACAO), CALCULANDO A MULTA COMO OS DIAS DE
+      * ATRASO VEZES O VALOR DE LOCACAO DA PROPRIA TRANSACAO (MESMO
+      * VALORLOCACAO DA BIKE, COPIADO PARA LOC-VALORLOCACAO PELO CDLOC
+      * QUANDO A LOCACAO FOI ABERTA). A DATA DE HOJE E OBTIDA DO
+      * SISTEMA DA MESMA FORMA QUE O SBP012-BICICLETA.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQLOC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-LOC
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQLOC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQLOC.DAT".
+       01 REGLOC.
+                03 CHAVE-LOC.
+                   05 LOC-NUMERO        PIC 9(4).
+                   05 LOC-SEQ           PIC 9(4).
+                03 LOC-CPF              PIC 9(11).
+                03 LOC-DATALOCACAO      PIC 9(8).
+                03 LOC-DATADEVOLUCAO    PIC 9(8).
+                03 LOC-VALORLOCACAO     PIC 9(6)V99.
+                03 LOC-SITUACAO         PIC X(01).
+                   88 LOC-ABERTA             VALUE "A".
+                   88 LOC-FECHADA            VALUE "F".
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL021.TXT".
+
+       01 LINHA-REL                    PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 ST-ERRO-REL      PIC X(02) VALUE "00".
+       77 LIMITE-DIAS-LOCACAO PIC 9(03) VALUE 1.
+       77 W-CONT-LIDOS     PIC 9(06) VALUE ZEROS.
+       77 W-CONT-ATRASADAS PIC 9(06) VALUE ZEROS.
+       77 W-DIAS-HOJE       PIC 9(07) VALUE ZEROS.
+       77 W-DIAS-LOC        PIC 9(07) VALUE ZEROS.
+       77 W-DIAS-CORRIDOS   PIC S9(07) VALUE ZEROS.
+       77 W-DIAS-ATRASO     PIC 9(06) VALUE ZEROS.
+       77 W-MULTA           PIC 9(06)V99 VALUE ZEROS.
+       77 W-TOTAL-MULTAS    PIC 9(08)V99 VALUE ZEROS.
+       77 W-MULTA-ED        PIC ZZZZZ9,99.
+
+       01 W-HOJE.
+          03 W-ANO-HOJE     PIC 9(04).
+          03 W-MES-HOJE     PIC 9(02).
+          03 W-DIA-HOJE     PIC 9(02).
+
+       01 W-DATALOC.
+          03 W-DATALOC-NUM  PIC 9(08).
+       01 W-DATALOC-R REDEFINES W-DATALOC.
+          03 W-DIA-LOC      PIC 9(02).
+          03 W-MES-LOC      PIC 9(02).
+          03 W-ANO-LOC      PIC 9(04).
+
+       01 CAB-1.
+           03 FILLER       PIC X(80) VALUE
+              "RELATORIO DE LOCACOES EM ATRASO".
+       01 CAB-2.
+           03 FILLER       PIC X(80) VALUE
+              "BIKE   CPF           DT.LOCACAO  DIAS ATRASO  MULTA".
+       01 LINHA-DET.
+           03 LD-NUMERO    PIC X(07).
+           03 LD-CPF       PIC X(14).
+           03 LD-DATALOC   PIC X(12).
+           03 LD-DIASATR   PIC X(13).
+           03 LD-MULTA     PIC X(10).
+       01 LINHA-GERAL.
+           03 FILLER       PIC X(30) VALUE
+              "TOTAL DE LOCACOES ATRASADAS: ".
+           03 LG-CONT      PIC ZZZZZ9.
+           03 FILLER       PIC X(18) VALUE
+              "   TOTAL MULTAS: ".
+           03 LG-MULTA     PIC ZZZZZZ9,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           COMPUTE W-DIAS-HOJE =
+                   (W-ANO-HOJE * 360) + (W-MES-HOJE * 30) + W-DIA-HOJE
+           PERFORM ABRIR-ARQS THRU ABRIR-ARQS-FIM
+           PERFORM LER-LOC THRU LER-LOC-FIM
+           PERFORM PROC-LOC THRU PROC-LOC-FIM
+               UNTIL ST-ERRO = "10"
+           PERFORM IMPRIMIR-TOTAL THRU IMPRIMIR-TOTAL-FIM
+           PERFORM FECHAR-ARQS THRU FECHAR-ARQS-FIM
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       ABRIR-ARQS.
+           OPEN INPUT ARQLOC
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO LOC ***"
+              MOVE 12 TO RETURN-CODE
+              GOBACK.
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              MOVE 12 TO RETURN-CODE
+              GOBACK.
+           WRITE LINHA-REL FROM CAB-1
+           WRITE LINHA-REL FROM CAB-2.
+       ABRIR-ARQS-FIM.
+           EXIT.
+
+       LER-LOC.
+           READ ARQLOC NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO.
+       LER-LOC-FIM.
+           EXIT.
+
+       PROC-LOC.
+           ADD 1 TO W-CONT-LIDOS
+           IF LOC-SITUACAO = "A"
+              PERFORM CALC-ATRASO THRU CALC-ATRASO-FIM
+              IF W-DIAS-ATRASO > ZEROS
+                 PERFORM IMPRIMIR-LINHA THRU IMPRIMIR-LINHA-FIM.
+           PERFORM LER-LOC THRU LER-LOC-FIM.
+       PROC-LOC-FIM.
+           EXIT.
+
+       CALC-ATRASO.
+           MOVE ZEROS TO W-DIAS-ATRASO W-MULTA
+           MOVE LOC-DATALOCACAO TO W-DATALOC-NUM
+           COMPUTE W-DIAS-LOC =
+                   (W-ANO-LOC * 360) + (W-MES-LOC * 30) + W-DIA-LOC
+           COMPUTE W-DIAS-CORRIDOS = W-DIAS-HOJE - W-DIAS-LOC
+           IF W-DIAS-CORRIDOS > LIMITE-DIAS-LOCACAO
+              COMPUTE W-DIAS-ATRASO =
+                      W-DIAS-CORRIDOS - LIMITE-DIAS-LOCACAO
+              COMPUTE W-MULTA = W-DIAS-ATRASO * LOC-VALORLOCACAO.
+       CALC-ATRASO-FIM.
+           EXIT.
+
+       IMPRIMIR-LINHA.
+           ADD 1 TO W-CONT-ATRASADAS
+           ADD W-MULTA TO W-TOTAL-MULTAS
+           MOVE SPACES      TO LINHA-DET
+           MOVE LOC-NUMERO  TO LD-NUMERO
+           MOVE LOC-CPF     TO LD-CPF
+           MOVE W-DATALOC-NUM TO LD-DATALOC
+           MOVE W-DIAS-ATRASO TO LD-DIASATR
+           MOVE W-MULTA     TO W-MULTA-ED
+           MOVE W-MULTA-ED  TO LD-MULTA
+           WRITE LINHA-REL FROM LINHA-DET.
+       IMPRIMIR-LINHA-FIM.
+           EXIT.
+
+       IMPRIMIR-TOTAL.
+           MOVE W-CONT-ATRASADAS TO LG-CONT
+           MOVE W-TOTAL-MULTAS   TO LG-MULTA
+           WRITE LINHA-REL FROM LINHA-GERAL.
+       IMPRIMIR-TOTAL-FIM.
+           EXIT.
+
+       FECHAR-ARQS.
+           CLOSE ARQLOC
+           CLOSE RELATORIO.
+       FECHAR-ARQS-FIM.
+           EXIT.
