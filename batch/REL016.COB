@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL016.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * RELATORIO DE ALUNOS POR SITUACAO                *
+      **************************************************
+      * LE CADNOTAS.DAT, ORDENA POR SITUACAO E RA E IMPRIME UM
+      * RELATORIO PAGINADO COM SUBTOTAL DE ALUNOS POR SITUACAO
+      * (APROVADO / REPROVADO / RECUPERACAO - NOTAS / RECUPERACAO -
+      * FALTAS), PARA A COORDENACAO ACOMPANHAR A TURMA SEM TER QUE
+      * ABRIR RA POR RA NA TELA DO CADNOTAS.
+      * 2026-08-09  CABECALHO E QUEBRA DE PAGINA PASSARAM A USAR A
+      *             ROTINA COMPARTILHADA COPY RELPAG./RELPAGP.
+      * 2026-08-09  LEITURA DE CADNOTAS.DAT PASSOU A TER CHECKPOINT DE
+      *             REINICIO (VER COPY CKPT.).
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS RA
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT WORK-SORT ASSIGN TO DISK.
+
+           SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+
+           SELECT ARQ-CKPT ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-CKPT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD NOTAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTAS.DAT".
+
+       01 REGNOTAS.
+                03 RA                   PIC X(13).
+                03 NOME                 PIC X(32).
+                03 NOTA1                PIC 9(02).
+                03 NOTA2                PIC 9(02).
+                03 NOTA3                PIC 9(02).
+                03 MEDIA                PIC 9(02).
+                03 FALTA1               PIC 9(02).
+                03 FALTA2               PIC 9(02).
+                03 TOTAL-FALTAS         PIC 9(02).
+                03 TOTAL-AULAS          PIC 9(03).
+                03 LIMITE-FALTAS        PIC 9(03).
+                03 PERC-FALTAS          PIC 9(03).
+                03 SITUACAO             PIC X(20).
+
+       SD WORK-SORT.
+       01 WS-REG.
+                03 WS-SITUACAO          PIC X(20).
+                03 WS-RA                PIC X(13).
+                03 WS-NOME              PIC X(32).
+                03 WS-MEDIA             PIC 9(02).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL016.TXT".
+
+       01 LINHA-REL                    PIC X(80).
+
+       FD ARQ-CKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL016.CKP".
+
+       01 REG-CKPT.
+                03 CKPT-RA              PIC X(13).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       COPY CKPT.
+       77 ST-ERRO-REL      PIC X(02) VALUE "00".
+       77 ST-RETORNO       PIC X(02) VALUE "00".
+       77 W-PRIMEIRA       PIC X(01) VALUE "S".
+       77 W-SITUACAO-ANT   PIC X(20) VALUE SPACES.
+       77 W-CONT-SIT       PIC 9(06) VALUE ZEROS.
+       77 W-CONT-GERAL     PIC 9(06) VALUE ZEROS.
+       77 W-MEDIA-ED       PIC Z9.
+       77 W-CONT-ED        PIC ZZZ.ZZ9.
+
+       COPY RELPAG.
+
+       01 LINHA-DET.
+           03 LD-SITUACAO  PIC X(21).
+           03 LD-RA        PIC X(14).
+           03 LD-NOME      PIC X(33).
+           03 LD-MEDIA     PIC X(02).
+       01 LINHA-SUB.
+           03 FILLER       PIC X(16) VALUE
+              "SUBTOTAL ".
+           03 LS-SITUACAO  PIC X(21).
+           03 LS-CONT      PIC X(08).
+       01 LINHA-GERAL.
+           03 FILLER       PIC X(20) VALUE
+              "TOTAL GERAL ALUNOS: ".
+           03 LG-CONT      PIC X(08).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-CKPT THRU ABRIR-CKPT-FIM
+           PERFORM ABRIR-REL THRU ABRIR-REL-FIM
+           SORT WORK-SORT ON ASCENDING KEY WS-SITUACAO WS-RA
+               INPUT PROCEDURE  CARREGAR-SORT THRU CARREGAR-SORT-FIM
+               OUTPUT PROCEDURE IMPRIMIR-SORT THRU IMPRIMIR-SORT-FIM
+           PERFORM FECHAR-REL THRU FECHAR-REL-FIM
+           STOP RUN.
+
+       ABRIR-REL.
+           IF CKPT-EXISTE
+              OPEN EXTEND RELATORIO
+           ELSE
+              OPEN OUTPUT RELATORIO.
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              STOP RUN.
+           MOVE "RELATORIO DE ALUNOS POR SITUACAO" TO W-TITULO-REL
+           MOVE "SITUACAO             RA            NOME          MED
+      -    "IA"                                        TO W-CAB-COL
+           PERFORM IMPRIMIR-CABECALHO-PAG
+                                       THRU IMPRIMIR-CABECALHO-PAG-FIM.
+       ABRIR-REL-FIM.
+           EXIT.
+
+       CARREGAR-SORT.
+           OPEN INPUT NOTAS
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO NOTAS ***"
+              STOP RUN.
+           IF CKPT-EXISTE
+              MOVE CKPT-RA TO RA
+              START NOTAS KEY IS GREATER THAN RA
+              IF ST-ERRO NOT = "00"
+                 MOVE "10" TO ST-ERRO.
+           PERFORM LER-NOTA THRU LER-NOTA-FIM
+           PERFORM MONTAR-CHAVE THRU MONTAR-CHAVE-FIM
+               UNTIL ST-ERRO = "10"
+           CLOSE NOTAS
+           PERFORM LIMPAR-CKPT THRU LIMPAR-CKPT-FIM.
+       CARREGAR-SORT-FIM.
+           EXIT.
+
+       LER-NOTA.
+           READ NOTAS NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO.
+       LER-NOTA-FIM.
+           EXIT.
+
+       MONTAR-CHAVE.
+           MOVE SITUACAO TO WS-SITUACAO
+           MOVE RA       TO WS-RA
+           MOVE NOME     TO WS-NOME
+           MOVE MEDIA    TO WS-MEDIA
+           RELEASE WS-REG
+           PERFORM CONTROLAR-CKPT THRU CONTROLAR-CKPT-FIM
+           PERFORM LER-NOTA THRU LER-NOTA-FIM.
+       MONTAR-CHAVE-FIM.
+           EXIT.
+
+       ABRIR-CKPT.
+           MOVE "N" TO W-CKPT-EXISTE
+           OPEN INPUT ARQ-CKPT
+           IF ST-ERRO-CKPT = "35"
+              CONTINUE
+           ELSE
+              READ ARQ-CKPT
+                  AT END CONTINUE
+                  NOT AT END MOVE "S" TO W-CKPT-EXISTE.
+              CLOSE ARQ-CKPT.
+       ABRIR-CKPT-FIM.
+           EXIT.
+
+       CONTROLAR-CKPT.
+           ADD 1 TO W-CKPT-CONT
+           IF W-CKPT-CONT NOT < W-CKPT-INTERVALO
+              MOVE WS-RA TO CKPT-RA
+              OPEN OUTPUT ARQ-CKPT
+              WRITE REG-CKPT
+              CLOSE ARQ-CKPT
+              MOVE ZEROS TO W-CKPT-CONT.
+       CONTROLAR-CKPT-FIM.
+           EXIT.
+
+       LIMPAR-CKPT.
+           OPEN OUTPUT ARQ-CKPT
+           CLOSE ARQ-CKPT.
+       LIMPAR-CKPT-FIM.
+           EXIT.
+
+       IMPRIMIR-SORT.
+           RETURN WORK-SORT AT END MOVE "10" TO ST-RETORNO.
+           PERFORM IMPRIMIR-LINHAS THRU IMPRIMIR-LINHAS-FIM
+               UNTIL ST-RETORNO = "10"
+           IF W-PRIMEIRA = "N"
+              PERFORM IMPRIMIR-SUBTOTAL THRU IMPRIMIR-SUBTOTAL-FIM.
+           PERFORM IMPRIMIR-TOTAL-GERAL THRU IMPRIMIR-TOTAL-GERAL-FIM.
+       IMPRIMIR-SORT-FIM.
+           EXIT.
+
+       IMPRIMIR-LINHAS.
+           IF W-PRIMEIRA = "S"
+              MOVE "N"  TO W-PRIMEIRA
+              MOVE WS-SITUACAO TO W-SITUACAO-ANT
+           ELSE
+              IF WS-SITUACAO NOT = W-SITUACAO-ANT
+                 PERFORM IMPRIMIR-SUBTOTAL THRU IMPRIMIR-SUBTOTAL-FIM
+                 MOVE WS-SITUACAO TO W-SITUACAO-ANT.
+           ADD 1 TO W-CONT-SIT
+           ADD 1 TO W-CONT-GERAL
+           MOVE WS-MEDIA      TO W-MEDIA-ED
+           MOVE SPACES        TO LINHA-DET
+           MOVE WS-SITUACAO   TO LD-SITUACAO
+           MOVE WS-RA         TO LD-RA
+           MOVE WS-NOME       TO LD-NOME
+           MOVE W-MEDIA-ED    TO LD-MEDIA
+           PERFORM CONTROLAR-QUEBRA-PAG THRU CONTROLAR-QUEBRA-PAG-FIM
+           WRITE LINHA-REL FROM LINHA-DET
+           ADD 1 TO W-LINPAG
+           RETURN WORK-SORT AT END MOVE "10" TO ST-RETORNO.
+       IMPRIMIR-LINHAS-FIM.
+           EXIT.
+
+       IMPRIMIR-SUBTOTAL.
+           MOVE W-CONT-SIT      TO W-CONT-ED
+           MOVE W-SITUACAO-ANT  TO LS-SITUACAO
+           MOVE W-CONT-ED       TO LS-CONT
+           WRITE LINHA-REL FROM LINHA-SUB
+           MOVE ZEROS TO W-CONT-SIT.
+       IMPRIMIR-SUBTOTAL-FIM.
+           EXIT.
+
+       IMPRIMIR-TOTAL-GERAL.
+           MOVE W-CONT-GERAL TO W-CONT-ED
+           MOVE W-CONT-ED    TO LG-CONT
+           WRITE LINHA-REL FROM LINHA-GERAL.
+       IMPRIMIR-TOTAL-GERAL-FIM.
+           EXIT.
+
+       FECHAR-REL.
+           CLOSE RELATORIO.
+       FECHAR-REL-FIM.
+           EXIT.
+
+       COPY RELPAGP.
