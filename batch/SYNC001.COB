@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYNC001.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * SINCRONIZACAO DE LATITUDE/LONGITUDE EM CADCEPS  *
+      **************************************************
+      * CADCEPS.DAT JA GUARDA LATITUDE/LONGITUDE (GRAVADAS PELO
+      * CADASTROCEP, SGB001), MAS BOA PARTE DOS REGISTROS FOI CRIADA
+      * ANTES DESSES CAMPOS EXISTIREM E FICOU COM ELES EM BRANCO. ESTE
+      * JOB VARRE O ARQUIVO E PREENCHE LATITUDE/LONGITUDE EM BRANCO
+      * COM UM VALOR SENTINELA "0" (AINDA NAO GEOCODIFICADO), PARA QUE
+      * QUEM FOR LER O LAYOUT COMPLETO (COMO O CADCLI JA PASSA A LER)
+      * NUNCA ENCONTRE O CAMPO VAZIO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CEPS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CEPS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEPS.DAT".
+
+       01 REGCEPS.
+                03 CEP                  PIC 9(8).
+                03 LOGRADOURO           PIC X(35).
+                03 BAIRRO               PIC X(20).
+                03 CIDADE               PIC X(20).
+                03 UF                   PIC X(02).
+                03 LATITUDE             PIC X(20).
+                03 LONGITUDE            PIC X(20).
+                03 SITUACAO-CEP         PIC X(01).
+                   88 CEP-ATIVO              VALUE "A".
+                   88 CEP-INATIVO            VALUE "I".
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 W-CONT-LIDOS     PIC 9(06) VALUE ZEROS.
+       77 W-CONT-SYNC      PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQS THRU ABRIR-ARQS-FIM
+           PERFORM LER-CEP THRU LER-CEP-FIM
+           PERFORM PROC-CEPS THRU PROC-CEPS-FIM
+               UNTIL ST-ERRO = "10"
+           PERFORM FECHAR-ARQS THRU FECHAR-ARQS-FIM
+           DISPLAY "CEPS LIDOS.........: " W-CONT-LIDOS
+           DISPLAY "CEPS SINCRONIZADOS.: " W-CONT-SYNC
+           STOP RUN.
+
+       ABRIR-ARQS.
+           OPEN I-O CEPS
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO CEPS ***"
+              STOP RUN.
+       ABRIR-ARQS-FIM.
+           EXIT.
+
+       LER-CEP.
+           MOVE ZEROS TO CEP
+           READ CEPS NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO.
+       LER-CEP-FIM.
+           EXIT.
+
+       PROC-CEPS.
+           ADD 1 TO W-CONT-LIDOS
+           IF LATITUDE = SPACES OR LONGITUDE = SPACES
+              MOVE "0" TO LATITUDE
+              MOVE "0" TO LONGITUDE
+              REWRITE REGCEPS
+              IF ST-ERRO = "00"
+                 ADD 1 TO W-CONT-SYNC
+              ELSE
+                 DISPLAY "*** ERRO NA GRAVACAO DO CEP ***" CEP
+                 STOP RUN.
+           PERFORM LER-CEP THRU LER-CEP-FIM.
+       PROC-CEPS-FIM.
+           EXIT.
+
+       FECHAR-ARQS.
+           CLOSE CEPS.
+       FECHAR-ARQS-FIM.
+           EXIT.
