@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL029.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * RELATORIO DE CRUZAMENTO AMIGOS X CLIENTES         *
+      * (INDICACOES CONVERTIDAS EM CLIENTE)               *
+      **************************************************
+      * CADAMIGO.DAT (INDICACOES DE AMIGOS) E CADCLIENTES.DAT SAO
+      * CADASTRADOS DE FORMA TOTALMENTE INDEPENDENTE, COM CHAVES QUE
+      * NAO TEM NADA A VER UMA COM A OUTRA (APELIDO X CPF) -- NAO HA
+      * COMO SABER SE UM CLIENTE NOVO ERA, NA VERDADE, UM AMIGO JA
+      * INDICADO. ESTE RELATORIO PERCORRE CADAMIGO.DAT E, PARA CADA
+      * AMIGO, VARRE CADCLIENTES.DAT INTEIRO PROCURANDO UM CLIENTE COM
+      * O MESMO NOME, O MESMO EMAIL OU O MESMO TELEFONE (DDD+NUMERO),
+      * JA QUE NAO EXISTE NENHUM CAMPO-CHAVE EM COMUM ENTRE OS DOIS
+      * ARQUIVOS. CADA CRITERIO BATIDO SAI NUMA LINHA, PARA O SETOR DE
+      * INDICACOES CREDITAR O AMIGO CERTO E NAO CONTAR A CONVERSAO
+      * COMO SE FOSSE UM CLIENTE NOVO DO ZERO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMIGOS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME OF REGAMIGO
+                                   WITH DUPLICATES.
+
+           SELECT CLIENTES ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO-CLI.
+
+           SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD AMIGOS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAMIGO.DAT".
+       01 REGAMIGO.
+            03 APELIDO          PIC X(15).
+            03 NOME             PIC X(30).
+            03 EMAIL            PIC X(30).
+            03 TELEFONE.
+                05 DDD          PIC 9(02).
+                05 NUMERO       PIC 9(09).
+            03 DATANASC.
+                05 DIA          PIC 9(02).
+                05 MES          PIC 9(02).
+                05 ANO          PIC 9(04).
+            03 SEXO             PIC X(01).
+            03 SEXODESCRICAO    PIC X(10).
+            03 GENERO           PIC X(15).
+            03 TIPOAMIGO        PIC 9(01).
+            03 TIPOAMIGODESCRICAO PIC X(15).
+
+       FD CLIENTES
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCLIENTES.DAT".
+       01 REGCLIENTES.
+                03 CPF                  PIC 9(11).
+                03 NOME                 PIC X(35).
+                03 DATANASC.
+                    05 DIA              PIC 9(2).
+                    05 MES              PIC 9(2).
+                    05 ANO              PIC 9(4).
+                03 RG                   PIC X(20).
+                03 CLICEP               PIC 9(08).
+                03 ENDNUM               PIC 9(4).
+                03 COMPLEMENTO          PIC X(12).
+                03 EMAIL                PIC X(35).
+                03 TELEFONE.
+                   05 DDD               PIC 9(02).
+                   05 TELNUM            PIC 9(9).
+                03 SITUACAO             PIC X(1).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL029.TXT".
+
+       01 LINHA-REL                    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 ST-ERRO-CLI      PIC X(02) VALUE "00".
+       77 ST-ERRO-REL      PIC X(02) VALUE "00".
+       77 W-CONT-AMIGOS    PIC 9(06) VALUE ZEROS.
+       77 W-CONT-MATCH     PIC 9(06) VALUE ZEROS.
+       77 W-CRITERIO       PIC X(09) VALUE SPACES.
+       77 W-CPF-ED         PIC ZZZZZZZZZ99.
+       77 W-CONT-ED        PIC ZZZZZ9.
+
+       01 CAB-1.
+           03 FILLER       PIC X(80) VALUE
+              "RELATORIO DE CRUZAMENTO AMIGOS X CLIENTES".
+       01 CAB-2.
+           03 FILLER       PIC X(101) VALUE
+              "APELIDO         NOME AMIGO                    CPF CLIENTE
+      -       "   NOME CLIENTE                     CRITERIO".
+       01 LINHA-DET.
+           03 LD-APELIDO   PIC X(16).
+           03 LD-NOMEAMI   PIC X(31).
+           03 LD-CPF       PIC X(14).
+           03 LD-NOMECLI   PIC X(36).
+           03 LD-CRITERIO  PIC X(09).
+       01 LINHA-GERAL.
+           03 FILLER       PIC X(22) VALUE
+              "AMIGOS VERIFICADOS: ".
+           03 LG-AMIGOS    PIC ZZZZZ9.
+           03 FILLER       PIC X(33) VALUE
+              "   CORRESPONDENCIAS ENCONTRADAS: ".
+           03 LG-MATCH     PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQS THRU ABRIR-ARQS-FIM
+           PERFORM LER-AMIGO THRU LER-AMIGO-FIM
+           PERFORM PROC-AMIGO THRU PROC-AMIGO-FIM
+               UNTIL ST-ERRO = "10"
+           PERFORM IMPRIMIR-TOTAL THRU IMPRIMIR-TOTAL-FIM
+           PERFORM FECHAR-ARQS THRU FECHAR-ARQS-FIM
+           STOP RUN.
+
+       ABRIR-ARQS.
+           OPEN INPUT AMIGOS
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO AMIGOS ***"
+              STOP RUN.
+           OPEN INPUT CLIENTES
+           IF ST-ERRO-CLI NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO CLIENTES ***"
+              STOP RUN.
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              STOP RUN.
+           WRITE LINHA-REL FROM CAB-1
+           WRITE LINHA-REL FROM CAB-2.
+       ABRIR-ARQS-FIM.
+           EXIT.
+
+       LER-AMIGO.
+           READ AMIGOS NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO.
+       LER-AMIGO-FIM.
+           EXIT.
+
+       PROC-AMIGO.
+           ADD 1 TO W-CONT-AMIGOS
+           PERFORM BUSCAR-CLIENTE THRU BUSCAR-CLIENTE-FIM
+           PERFORM LER-AMIGO THRU LER-AMIGO-FIM.
+       PROC-AMIGO-FIM.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * BUSCAR-CLIENTE: nao ha campo-chave em comum entre AMIGOS e
+      * CLIENTES, entao o jeito e varrer CADCLIENTES.DAT inteiro para
+      * cada amigo, comparando NOME, EMAIL e TELEFONE.
+      *-------------------------------------------------------------
+       BUSCAR-CLIENTE.
+           MOVE ZEROS TO CPF OF REGCLIENTES
+           START CLIENTES KEY IS NOT LESS CPF OF REGCLIENTES
+               INVALID KEY MOVE "10" TO ST-ERRO-CLI.
+           IF ST-ERRO-CLI NOT = "10"
+              PERFORM LER-CLIENTE THRU LER-CLIENTE-FIM
+              PERFORM COMPARAR-CLIENTE THRU COMPARAR-CLIENTE-FIM
+                  UNTIL ST-ERRO-CLI = "10".
+           MOVE "00" TO ST-ERRO-CLI.
+       BUSCAR-CLIENTE-FIM.
+           EXIT.
+
+       LER-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO-CLI.
+       LER-CLIENTE-FIM.
+           EXIT.
+
+       COMPARAR-CLIENTE.
+           IF NOME OF REGAMIGO NOT = SPACES
+              AND NOME OF REGAMIGO = NOME OF REGCLIENTES (1:30)
+              MOVE "NOME"     TO W-CRITERIO
+              PERFORM GRAVAR-MATCH THRU GRAVAR-MATCH-FIM.
+           IF EMAIL OF REGAMIGO NOT = SPACES
+              AND EMAIL OF REGAMIGO = EMAIL OF REGCLIENTES (1:30)
+              MOVE "EMAIL"    TO W-CRITERIO
+              PERFORM GRAVAR-MATCH THRU GRAVAR-MATCH-FIM.
+           IF NUMERO OF REGAMIGO NOT = ZEROS
+              AND DDD OF REGAMIGO = DDD OF REGCLIENTES
+              AND NUMERO OF REGAMIGO = TELNUM
+              MOVE "TELEFONE" TO W-CRITERIO
+              PERFORM GRAVAR-MATCH THRU GRAVAR-MATCH-FIM.
+           PERFORM LER-CLIENTE THRU LER-CLIENTE-FIM.
+       COMPARAR-CLIENTE-FIM.
+           EXIT.
+
+       GRAVAR-MATCH.
+           ADD 1 TO W-CONT-MATCH
+           MOVE CPF OF REGCLIENTES TO W-CPF-ED
+           MOVE SPACES             TO LINHA-DET
+           MOVE APELIDO            TO LD-APELIDO
+           MOVE NOME OF REGAMIGO   TO LD-NOMEAMI
+           MOVE W-CPF-ED           TO LD-CPF
+           MOVE NOME OF REGCLIENTES TO LD-NOMECLI
+           MOVE W-CRITERIO         TO LD-CRITERIO
+           WRITE LINHA-REL FROM LINHA-DET.
+       GRAVAR-MATCH-FIM.
+           EXIT.
+
+       IMPRIMIR-TOTAL.
+           MOVE W-CONT-AMIGOS  TO LG-AMIGOS
+           MOVE W-CONT-MATCH   TO LG-MATCH
+           WRITE LINHA-REL FROM LINHA-GERAL.
+       IMPRIMIR-TOTAL-FIM.
+           EXIT.
+
+       FECHAR-ARQS.
+           CLOSE AMIGOS
+           CLOSE CLIENTES
+           CLOSE RELATORIO.
+       FECHAR-ARQS-FIM.
+           EXIT.
