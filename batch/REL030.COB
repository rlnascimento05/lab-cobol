@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL030.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * RELATORIO DE ANIVERSARIANTES DO MES (AMIGOS)      *
+      **************************************************
+      * CADAMIGO.DAT TEM A DATANASC DE CADA AMIGO (IGUAL AO QUE O
+      * CADFUNC/CADCLI JA GUARDAM PARA FUNCIONARIO/CLIENTE) MAS
+      * NINGUEM NUNCA LIA ISSO EM LOTE. ESTE RELATORIO LISTA, EM ORDEM
+      * DE DIA, TODOS OS AMIGOS CUJO MES DE NASCIMENTO E O MES ATUAL,
+      * PARA O PROGRAMA DE INDICACAO MANDAR O CODIGO DE DESCONTO DE
+      * ANIVERSARIO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMIGOS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                   WITH DUPLICATES.
+
+           SELECT WORK-SORT ASSIGN TO DISK.
+
+           SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD AMIGOS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAMIGO.DAT".
+       01 REGAMIGO.
+            03 APELIDO          PIC X(15).
+            03 NOME             PIC X(30).
+            03 EMAIL            PIC X(30).
+            03 TELEFONE.
+                05 DDD          PIC 9(02).
+                05 NUMERO       PIC 9(09).
+            03 DATANASC.
+                05 DIA          PIC 9(02).
+                05 MES          PIC 9(02).
+                05 ANO          PIC 9(04).
+            03 SEXO             PIC X(01).
+            03 SEXODESCRICAO    PIC X(10).
+            03 GENERO           PIC X(15).
+            03 TIPOAMIGO        PIC 9(01).
+            03 TIPOAMIGODESCRICAO PIC X(15).
+
+       SD WORK-SORT.
+       01 WS-REG.
+                03 WS-DIA               PIC 9(02).
+                03 WS-APELIDO           PIC X(15).
+                03 WS-NOME              PIC X(30).
+                03 WS-ANO               PIC 9(04).
+                03 WS-EMAIL             PIC X(30).
+                03 WS-DDD               PIC 9(02).
+                03 WS-NUMERO            PIC 9(09).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL030.TXT".
+
+       01 LINHA-REL                    PIC X(104).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 ST-ERRO-REL      PIC X(02) VALUE "00".
+       77 ST-RETORNO       PIC X(02) VALUE "00".
+       77 W-CONT-ANIV      PIC 9(06) VALUE ZEROS.
+       77 W-ANO-ED         PIC ZZZ9.
+       77 W-DDD-ED         PIC ZZ9.
+       77 W-NUMERO-ED      PIC ZZZZZZZZ9.
+       77 W-CONT-ED        PIC ZZZZZ9.
+
+       01 W-HOJE.
+          03 W-ANO-HOJE     PIC 9(04).
+          03 W-MES-HOJE     PIC 9(02).
+          03 W-DIA-HOJE     PIC 9(02).
+
+       01 TABMES.
+           03 FILLER PIC X(10) VALUE "JANEIRO   ".
+           03 FILLER PIC X(10) VALUE "FEVEREIRO ".
+           03 FILLER PIC X(10) VALUE "MARCO     ".
+           03 FILLER PIC X(10) VALUE "ABRIL     ".
+           03 FILLER PIC X(10) VALUE "MAIO      ".
+           03 FILLER PIC X(10) VALUE "JUNHO     ".
+           03 FILLER PIC X(10) VALUE "JULHO     ".
+           03 FILLER PIC X(10) VALUE "AGOSTO    ".
+           03 FILLER PIC X(10) VALUE "SETEMBRO  ".
+           03 FILLER PIC X(10) VALUE "OUTUBRO   ".
+           03 FILLER PIC X(10) VALUE "NOVEMBRO  ".
+           03 FILLER PIC X(10) VALUE "DEZEMBRO  ".
+       01 TABMES-AUX REDEFINES TABMES.
+           03 NOMEMES      PIC X(10) OCCURS 12 TIMES.
+
+       01 CAB-1.
+           03 FILLER       PIC X(40) VALUE
+              "ANIVERSARIANTES DE ".
+           03 CAB-MES      PIC X(10).
+       01 CAB-2.
+           03 FILLER       PIC X(100) VALUE
+              "DIA APELIDO         NOME                           ANO
+      -       "  EMAIL                          TELEFONE".
+       01 LINHA-DET.
+           03 LD-DIA       PIC X(04).
+           03 LD-APELIDO   PIC X(16).
+           03 LD-NOME      PIC X(31).
+           03 LD-ANO       PIC X(06).
+           03 LD-EMAIL     PIC X(32).
+           03 LD-TELEFONE  PIC X(15).
+       01 LINHA-GERAL.
+           03 FILLER       PIC X(30) VALUE
+              "TOTAL DE ANIVERSARIANTES: ".
+           03 LG-CONT      PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           PERFORM ABRIR-REL THRU ABRIR-REL-FIM
+           SORT WORK-SORT ON ASCENDING KEY WS-DIA
+               INPUT PROCEDURE  CARREGAR-SORT THRU CARREGAR-SORT-FIM
+               OUTPUT PROCEDURE IMPRIMIR-SORT THRU IMPRIMIR-SORT-FIM
+           PERFORM FECHAR-REL THRU FECHAR-REL-FIM
+           STOP RUN.
+
+       ABRIR-REL.
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              STOP RUN.
+           MOVE SPACES TO CAB-1
+           MOVE "ANIVERSARIANTES DE " TO CAB-1
+           MOVE NOMEMES(W-MES-HOJE) TO CAB-MES
+           WRITE LINHA-REL FROM CAB-1
+           WRITE LINHA-REL FROM CAB-2.
+       ABRIR-REL-FIM.
+           EXIT.
+
+       CARREGAR-SORT.
+           OPEN INPUT AMIGOS
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO AMIGOS ***"
+              STOP RUN.
+           PERFORM LER-AMIGO THRU LER-AMIGO-FIM
+           PERFORM PROC-AMIGO THRU PROC-AMIGO-FIM
+               UNTIL ST-ERRO = "10"
+           CLOSE AMIGOS.
+       CARREGAR-SORT-FIM.
+           EXIT.
+
+       LER-AMIGO.
+           READ AMIGOS NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO.
+       LER-AMIGO-FIM.
+           EXIT.
+
+       PROC-AMIGO.
+           IF MES = W-MES-HOJE
+              MOVE DIA     TO WS-DIA
+              MOVE APELIDO TO WS-APELIDO
+              MOVE NOME    TO WS-NOME
+              MOVE ANO     TO WS-ANO
+              MOVE EMAIL   TO WS-EMAIL
+              MOVE DDD     TO WS-DDD
+              MOVE NUMERO  TO WS-NUMERO
+              RELEASE WS-REG.
+           PERFORM LER-AMIGO THRU LER-AMIGO-FIM.
+       PROC-AMIGO-FIM.
+           EXIT.
+
+       IMPRIMIR-SORT.
+           RETURN WORK-SORT AT END MOVE "10" TO ST-RETORNO.
+           PERFORM IMPRIMIR-LINHAS THRU IMPRIMIR-LINHAS-FIM
+               UNTIL ST-RETORNO = "10"
+           PERFORM IMPRIMIR-TOTAL THRU IMPRIMIR-TOTAL-FIM.
+       IMPRIMIR-SORT-FIM.
+           EXIT.
+
+       IMPRIMIR-LINHAS.
+           ADD 1 TO W-CONT-ANIV
+           MOVE SPACES      TO LINHA-DET
+           MOVE WS-DIA      TO LD-DIA
+           MOVE WS-APELIDO  TO LD-APELIDO
+           MOVE WS-NOME     TO LD-NOME
+           MOVE WS-ANO      TO W-ANO-ED
+           MOVE W-ANO-ED    TO LD-ANO
+           MOVE WS-EMAIL    TO LD-EMAIL
+           MOVE WS-DDD      TO W-DDD-ED
+           MOVE WS-NUMERO   TO W-NUMERO-ED
+           STRING "(" W-DDD-ED ") " W-NUMERO-ED DELIMITED BY SIZE
+               INTO LD-TELEFONE
+           WRITE LINHA-REL FROM LINHA-DET
+           RETURN WORK-SORT AT END MOVE "10" TO ST-RETORNO.
+       IMPRIMIR-LINHAS-FIM.
+           EXIT.
+
+       IMPRIMIR-TOTAL.
+           MOVE W-CONT-ANIV   TO LG-CONT
+           WRITE LINHA-REL FROM LINHA-GERAL.
+       IMPRIMIR-TOTAL-FIM.
+           EXIT.
+
+       FECHAR-REL.
+           CLOSE RELATORIO.
+       FECHAR-REL-FIM.
+           EXIT.
