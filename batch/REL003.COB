@@ -0,0 +1,290 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL003.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * RELATORIO DE CLIENTES POR UF / CIDADE            *
+      **************************************************
+      * JUNTA CADCLIENTES.DAT COM CADCEPS.DAT (PELO CLICEP, DA MESMA
+      * FORMA QUE A SHOW-DADOS-CEP DO CADCLI FAZ) PARA DESCOBRIR A
+      * UF/CIDADE DE CADA CLIENTE, ORDENA POR UF E CIDADE E IMPRIME
+      * UM RELATORIO PAGINADO COM SUBTOTAL DE CLIENTES POR UF.
+      * 2026-08-09  CABECALHO E QUEBRA DE PAGINA PASSARAM A USAR A
+      *             ROTINA COMPARTILHADA COPY RELPAG./RELPAGP.
+      * 2026-08-09  LEITURA DE CADCLIENTES.DAT PASSOU A TER CHECKPOINT
+      *             DE REINICIO (VER COPY CKPT.), JA QUE O ARQUIVO TENDE
+      *             A CRESCER E O RELATORIO RODA LENDO O CADASTRO TODO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CEPS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT WORK-SORT ASSIGN TO DISK.
+
+           SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+
+           SELECT ARQ-CKPT ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-CKPT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CLIENTES
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCLIENTES.DAT".
+
+       01 REGCLIENTES.
+                03 CPF                  PIC 9(11).
+                03 NOME                 PIC X(35).
+                03 DATANASC.
+                    05 DIA              PIC 9(2).
+                    05 MES              PIC 9(2).
+                    05 ANO              PIC 9(4).
+                03 RG                   PIC X(20).
+                03 CLICEP               PIC 9(08).
+                03 ENDNUM               PIC 9(4).
+                03 COMPLEMENTO          PIC X(12).
+                03 EMAIL                PIC X(35).
+                03 TELEFONE.
+                   05 DDD               PIC 9(02).
+                   05 TELNUM            PIC 9(9).
+                03 SITUACAO             PIC X(1).
+
+       FD CEPS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEPS.DAT".
+
+       01 REGCEPS.
+                03 CEP                  PIC 9(8).
+                03 LOGRADOURO           PIC X(35).
+                03 BAIRRO               PIC X(20).
+                03 CIDADE               PIC X(20).
+                03 UF                   PIC X(02).
+                03 LATITUDE             PIC X(20).
+                03 LONGITUDE            PIC X(20).
+                03 SITUACAO-CEP         PIC X(01).
+                   88 CEP-ATIVO              VALUE "A".
+                   88 CEP-INATIVO            VALUE "I".
+
+       SD WORK-SORT.
+       01 WS-REG.
+                03 WS-UF                PIC X(02).
+                03 WS-CIDADE            PIC X(20).
+                03 WS-CPF               PIC 9(11).
+                03 WS-NOME              PIC X(35).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL003.TXT".
+
+       01 LINHA-REL                    PIC X(80).
+
+       FD ARQ-CKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL003.CKP".
+
+       01 REG-CKPT.
+                03 CKPT-CPF             PIC 9(11).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       COPY CKPT.
+       77 ST-ERRO-REL      PIC X(02) VALUE "00".
+       77 ST-RETORNO       PIC X(02) VALUE "00".
+       77 W-PRIMEIRA       PIC X(01) VALUE "S".
+       77 W-UF-ANT         PIC X(02) VALUE SPACES.
+       77 W-CONT-UF        PIC 9(06) VALUE ZEROS.
+       77 W-CONT-GERAL     PIC 9(06) VALUE ZEROS.
+       77 W-CPF-ED         PIC ZZZZZZZZZ99.
+       77 W-CONT-ED        PIC ZZZ.ZZ9.
+
+       COPY RELPAG.
+
+       01 LINHA-DET.
+           03 LD-UF        PIC X(03).
+           03 LD-CIDADE    PIC X(21).
+           03 LD-CPF       PIC X(14).
+           03 LD-NOME      PIC X(35).
+       01 LINHA-SUB.
+           03 FILLER       PIC X(16) VALUE
+              "SUBTOTAL UF ".
+           03 LS-UF        PIC X(03).
+           03 LS-CONT      PIC X(08).
+       01 LINHA-GERAL.
+           03 FILLER       PIC X(25) VALUE
+              "TOTAL GERAL DE CLIENTES: ".
+           03 LG-CONT      PIC X(08).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-CKPT THRU ABRIR-CKPT-FIM
+           PERFORM ABRIR-REL THRU ABRIR-REL-FIM
+           SORT WORK-SORT ON ASCENDING KEY WS-UF WS-CIDADE WS-CPF
+               INPUT PROCEDURE  CARREGAR-SORT THRU CARREGAR-SORT-FIM
+               OUTPUT PROCEDURE IMPRIMIR-SORT THRU IMPRIMIR-SORT-FIM
+           PERFORM FECHAR-REL THRU FECHAR-REL-FIM
+           STOP RUN.
+
+       ABRIR-REL.
+           IF CKPT-EXISTE
+              OPEN EXTEND RELATORIO
+           ELSE
+              OPEN OUTPUT RELATORIO.
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              STOP RUN.
+           MOVE "RELATORIO DE CLIENTES POR UF / CIDADE" TO W-TITULO-REL
+           MOVE "UF CIDADE               CPF           NOME"
+                                                       TO W-CAB-COL
+           PERFORM IMPRIMIR-CABECALHO-PAG
+                                       THRU IMPRIMIR-CABECALHO-PAG-FIM.
+       ABRIR-REL-FIM.
+           EXIT.
+
+       CARREGAR-SORT.
+           OPEN INPUT CLIENTES
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO CLIENTES ***"
+              STOP RUN.
+           OPEN INPUT CEPS
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO CEPS ***"
+              STOP RUN.
+           IF CKPT-EXISTE
+              MOVE CKPT-CPF TO CPF
+              START CLIENTES KEY IS GREATER THAN CPF
+              IF ST-ERRO NOT = "00"
+                 MOVE "10" TO ST-ERRO.
+           PERFORM LER-CLIENTE THRU LER-CLIENTE-FIM
+           PERFORM MONTAR-CHAVE THRU MONTAR-CHAVE-FIM
+               UNTIL ST-ERRO = "10"
+           CLOSE CLIENTES
+           CLOSE CEPS
+           PERFORM LIMPAR-CKPT THRU LIMPAR-CKPT-FIM.
+       CARREGAR-SORT-FIM.
+           EXIT.
+
+       LER-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO.
+       LER-CLIENTE-FIM.
+           EXIT.
+
+       MONTAR-CHAVE.
+           MOVE CLICEP TO CEP
+           READ CEPS
+           IF ST-ERRO = "00"
+              MOVE UF     TO WS-UF
+              MOVE CIDADE TO WS-CIDADE
+           ELSE
+              MOVE "??"             TO WS-UF
+              MOVE "*** CEP INVALIDO ***" TO WS-CIDADE.
+           MOVE CPF  TO WS-CPF
+           MOVE NOME TO WS-NOME
+           RELEASE WS-REG
+           PERFORM CONTROLAR-CKPT THRU CONTROLAR-CKPT-FIM
+           PERFORM LER-CLIENTE THRU LER-CLIENTE-FIM.
+       MONTAR-CHAVE-FIM.
+           EXIT.
+
+       ABRIR-CKPT.
+           MOVE "N" TO W-CKPT-EXISTE
+           OPEN INPUT ARQ-CKPT
+           IF ST-ERRO-CKPT = "35"
+              CONTINUE
+           ELSE
+              READ ARQ-CKPT
+                  AT END CONTINUE
+                  NOT AT END MOVE "S" TO W-CKPT-EXISTE.
+              CLOSE ARQ-CKPT.
+       ABRIR-CKPT-FIM.
+           EXIT.
+
+       CONTROLAR-CKPT.
+           ADD 1 TO W-CKPT-CONT
+           IF W-CKPT-CONT NOT < W-CKPT-INTERVALO
+              MOVE WS-CPF TO CKPT-CPF
+              OPEN OUTPUT ARQ-CKPT
+              WRITE REG-CKPT
+              CLOSE ARQ-CKPT
+              MOVE ZEROS TO W-CKPT-CONT.
+       CONTROLAR-CKPT-FIM.
+           EXIT.
+
+       LIMPAR-CKPT.
+           OPEN OUTPUT ARQ-CKPT
+           CLOSE ARQ-CKPT.
+       LIMPAR-CKPT-FIM.
+           EXIT.
+
+       IMPRIMIR-SORT.
+           RETURN WORK-SORT AT END MOVE "10" TO ST-RETORNO.
+           PERFORM IMPRIMIR-LINHAS THRU IMPRIMIR-LINHAS-FIM
+               UNTIL ST-RETORNO = "10"
+           IF W-PRIMEIRA = "N"
+              PERFORM IMPRIMIR-SUBTOTAL THRU IMPRIMIR-SUBTOTAL-FIM.
+           PERFORM IMPRIMIR-TOTAL-GERAL THRU IMPRIMIR-TOTAL-GERAL-FIM.
+       IMPRIMIR-SORT-FIM.
+           EXIT.
+
+       IMPRIMIR-LINHAS.
+           IF W-PRIMEIRA = "S"
+              MOVE "N"  TO W-PRIMEIRA
+              MOVE WS-UF TO W-UF-ANT
+           ELSE
+              IF WS-UF NOT = W-UF-ANT
+                 PERFORM IMPRIMIR-SUBTOTAL THRU IMPRIMIR-SUBTOTAL-FIM
+                 MOVE WS-UF TO W-UF-ANT.
+           ADD 1 TO W-CONT-UF
+           ADD 1 TO W-CONT-GERAL
+           MOVE WS-CPF    TO W-CPF-ED
+           MOVE SPACES    TO LINHA-DET
+           MOVE WS-UF     TO LD-UF
+           MOVE WS-CIDADE TO LD-CIDADE
+           MOVE W-CPF-ED  TO LD-CPF
+           MOVE WS-NOME   TO LD-NOME
+           PERFORM CONTROLAR-QUEBRA-PAG THRU CONTROLAR-QUEBRA-PAG-FIM
+           WRITE LINHA-REL FROM LINHA-DET
+           ADD 1 TO W-LINPAG
+           RETURN WORK-SORT AT END MOVE "10" TO ST-RETORNO.
+       IMPRIMIR-LINHAS-FIM.
+           EXIT.
+
+       IMPRIMIR-SUBTOTAL.
+           MOVE W-CONT-UF TO W-CONT-ED
+           MOVE W-UF-ANT  TO LS-UF
+           MOVE W-CONT-ED TO LS-CONT
+           WRITE LINHA-REL FROM LINHA-SUB
+           MOVE ZEROS TO W-CONT-UF.
+       IMPRIMIR-SUBTOTAL-FIM.
+           EXIT.
+
+       IMPRIMIR-TOTAL-GERAL.
+           MOVE W-CONT-GERAL TO W-CONT-ED
+           MOVE W-CONT-ED    TO LG-CONT
+           WRITE LINHA-REL FROM LINHA-GERAL.
+       IMPRIMIR-TOTAL-GERAL-FIM.
+           EXIT.
+
+       FECHAR-REL.
+           CLOSE RELATORIO.
+       FECHAR-REL-FIM.
+           EXIT.
+
+       COPY RELPAGP.
