@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL023.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * RELATORIO DE DEPRECIACAO DA FROTA DE BICICLETAS  *
+      **************************************************
+      * LE ARQBIKE.DAT E CALCULA O VALOR CONTABIL ATUAL DE CADA BIKE
+      * PELO METODO LINEAR, A PARTIR DE VALORCOMPRA E DA IDADE EM ANOS
+      * DESDE DATACOMPRA (MESMA APROXIMACAO DE ANO COMERCIAL DE 360
+      * DIAS JA USADA NO REL021), DEPRECIANDO ATE UM VALOR RESIDUAL
+      * MINIMO DE VALOR-RESIDUAL-PERC DA COMPRA APOS VIDA-UTIL-ANOS.
+      * A DATA DE HOJE E OBTIDA DO SISTEMA DA MESMA FORMA QUE O
+      * SBP012-BICICLETA E O REL021.
+      * 2026-08-09  LEITURA DE ARQBIKE.DAT PASSOU A TER CHECKPOINT DE
+      *             REINICIO (VER COPY CKPT.).
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQBIKE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS MARCA
+                                   WITH DUPLICATES.
+
+           SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+
+           SELECT ARQ-CKPT ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-CKPT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQBIKE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQBIKE.DAT".
+       01 REGBIKE.
+                03 NUMERO            PIC 9(4).
+                03 MARCA             PIC X(20).
+                03 MODELO            PIC X(20).
+                03 CATEGORIA         PIC X(01).
+                03 ARO               PIC 9(2).
+                03 COR               PIC 9(1).
+                03 CORDESCRICAO      PIC X(13).
+                03 VALORCOMPRA       PIC 9(6)V99.
+                03 VALORLOCACAO      PIC 9(6)V99.
+                03 DATACOMPRA        PIC 9(8).
+                03 DATAUTILIZACAO    PIC 9(8).
+                03 SITUACAO          PIC X(1).
+                03 SITUACAODESCRICAO PIC X(13).
+                03 FILIAL            PIC 9(01).
+                03 FILIALDESCRICAO PIC X(13).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL023.TXT".
+
+       01 LINHA-REL                    PIC X(80).
+
+       FD ARQ-CKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL023.CKP".
+
+       01 REG-CKPT.
+                03 CKPT-NUMERO          PIC 9(4).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       COPY CKPT.
+       77 ST-ERRO-REL      PIC X(02) VALUE "00".
+       77 VIDA-UTIL-ANOS   PIC 9(02) VALUE 5.
+       77 VALOR-RESIDUAL-PERC PIC 9(02)V99 VALUE 10,00.
+       77 W-CONT-LIDOS     PIC 9(06) VALUE ZEROS.
+       77 W-DIAS-HOJE      PIC 9(07) VALUE ZEROS.
+       77 W-DIAS-COMPRA    PIC 9(07) VALUE ZEROS.
+       77 W-IDADE-DIAS     PIC S9(07) VALUE ZEROS.
+       77 W-IDADE-ANOS     PIC 9(03)V99 VALUE ZEROS.
+       77 W-VALOR-RESIDUAL PIC 9(08)V99 VALUE ZEROS.
+       77 W-DEPREC-ACUM    PIC 9(08)V99 VALUE ZEROS.
+       77 W-VALOR-CONTABIL PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOTAL-COMPRA   PIC 9(10)V99 VALUE ZEROS.
+       77 W-TOTAL-CONTABIL PIC 9(10)V99 VALUE ZEROS.
+       77 W-VALOR-ED       PIC ZZZZZ9,99.
+       77 W-IDADE-ED       PIC ZZ9,99.
+
+       01 W-HOJE.
+          03 W-ANO-HOJE     PIC 9(04).
+          03 W-MES-HOJE     PIC 9(02).
+          03 W-DIA-HOJE     PIC 9(02).
+
+       01 W-DATACOMPRA.
+          03 W-DATACOMPRA-NUM  PIC 9(08).
+       01 W-DATACOMPRA-R REDEFINES W-DATACOMPRA.
+          03 W-DIA-COMPRA      PIC 9(02).
+          03 W-MES-COMPRA      PIC 9(02).
+          03 W-ANO-COMPRA      PIC 9(04).
+
+       01 CAB-1.
+           03 FILLER       PIC X(80) VALUE
+              "RELATORIO DE DEPRECIACAO DA FROTA".
+       01 CAB-2.
+           03 FILLER       PIC X(80) VALUE
+              "BIKE   MARCA            DT.COMPRA  IDADE  VL.CONTABIL".
+       01 LINHA-DET.
+           03 LD-NUMERO    PIC X(07).
+           03 LD-MARCA     PIC X(21).
+           03 LD-DATACOMPRA PIC X(12).
+           03 LD-IDADE     PIC X(08).
+           03 LD-VALOR     PIC X(10).
+       01 LINHA-GERAL.
+           03 FILLER       PIC X(20) VALUE
+              "TOTAL BIKES FROTA: ".
+           03 LG-CONT      PIC ZZZZZ9.
+           03 FILLER       PIC X(25) VALUE
+              "   VALOR CONTABIL TOTAL: ".
+           03 LG-VALOR     PIC ZZZZZZZZ9,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           COMPUTE W-DIAS-HOJE =
+                   (W-ANO-HOJE * 360) + (W-MES-HOJE * 30) + W-DIA-HOJE
+           PERFORM ABRIR-ARQS THRU ABRIR-ARQS-FIM
+           PERFORM LER-BIKE THRU LER-BIKE-FIM
+           PERFORM PROC-BIKE THRU PROC-BIKE-FIM
+               UNTIL ST-ERRO = "10"
+           PERFORM IMPRIMIR-TOTAL THRU IMPRIMIR-TOTAL-FIM
+           PERFORM FECHAR-ARQS THRU FECHAR-ARQS-FIM
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       ABRIR-ARQS.
+           OPEN INPUT ARQBIKE
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO BIKE ***"
+              MOVE 12 TO RETURN-CODE
+              GOBACK.
+           PERFORM ABRIR-CKPT THRU ABRIR-CKPT-FIM
+           IF CKPT-EXISTE
+              OPEN EXTEND RELATORIO
+           ELSE
+              OPEN OUTPUT RELATORIO.
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              MOVE 12 TO RETURN-CODE
+              GOBACK.
+           WRITE LINHA-REL FROM CAB-1
+           WRITE LINHA-REL FROM CAB-2
+           IF CKPT-EXISTE
+              MOVE CKPT-NUMERO TO NUMERO
+              START ARQBIKE KEY IS GREATER THAN NUMERO
+              IF ST-ERRO NOT = "00"
+                 MOVE "10" TO ST-ERRO.
+       ABRIR-ARQS-FIM.
+           EXIT.
+
+       LER-BIKE.
+           READ ARQBIKE NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO.
+       LER-BIKE-FIM.
+           EXIT.
+
+       PROC-BIKE.
+           ADD 1 TO W-CONT-LIDOS
+           PERFORM CALC-DEPREC THRU CALC-DEPREC-FIM
+           PERFORM IMPRIMIR-LINHA THRU IMPRIMIR-LINHA-FIM
+           PERFORM CONTROLAR-CKPT THRU CONTROLAR-CKPT-FIM
+           PERFORM LER-BIKE THRU LER-BIKE-FIM.
+       PROC-BIKE-FIM.
+           EXIT.
+
+       ABRIR-CKPT.
+           MOVE "N" TO W-CKPT-EXISTE
+           OPEN INPUT ARQ-CKPT
+           IF ST-ERRO-CKPT = "35"
+              CONTINUE
+           ELSE
+              READ ARQ-CKPT
+                  AT END CONTINUE
+                  NOT AT END MOVE "S" TO W-CKPT-EXISTE.
+              CLOSE ARQ-CKPT.
+       ABRIR-CKPT-FIM.
+           EXIT.
+
+       CONTROLAR-CKPT.
+           ADD 1 TO W-CKPT-CONT
+           IF W-CKPT-CONT NOT < W-CKPT-INTERVALO
+              MOVE NUMERO TO CKPT-NUMERO
+              OPEN OUTPUT ARQ-CKPT
+              WRITE REG-CKPT
+              CLOSE ARQ-CKPT
+              MOVE ZEROS TO W-CKPT-CONT.
+       CONTROLAR-CKPT-FIM.
+           EXIT.
+
+       LIMPAR-CKPT.
+           OPEN OUTPUT ARQ-CKPT
+           CLOSE ARQ-CKPT.
+       LIMPAR-CKPT-FIM.
+           EXIT.
+
+       CALC-DEPREC.
+           MOVE DATACOMPRA TO W-DATACOMPRA-NUM
+           COMPUTE W-DIAS-COMPRA =
+                   (W-ANO-COMPRA * 360) + (W-MES-COMPRA * 30)
+                   + W-DIA-COMPRA
+           COMPUTE W-IDADE-DIAS = W-DIAS-HOJE - W-DIAS-COMPRA
+           IF W-IDADE-DIAS < ZEROS
+              MOVE ZEROS TO W-IDADE-DIAS.
+           COMPUTE W-IDADE-ANOS = W-IDADE-DIAS / 360
+           COMPUTE W-VALOR-RESIDUAL =
+                   VALORCOMPRA * VALOR-RESIDUAL-PERC / 100
+           IF W-IDADE-ANOS >= VIDA-UTIL-ANOS
+              MOVE W-VALOR-RESIDUAL TO W-VALOR-CONTABIL
+           ELSE
+              COMPUTE W-DEPREC-ACUM =
+                      (VALORCOMPRA - W-VALOR-RESIDUAL)
+                      * W-IDADE-ANOS / VIDA-UTIL-ANOS
+              COMPUTE W-VALOR-CONTABIL =
+                      VALORCOMPRA - W-DEPREC-ACUM.
+           ADD VALORCOMPRA       TO W-TOTAL-COMPRA
+           ADD W-VALOR-CONTABIL  TO W-TOTAL-CONTABIL.
+       CALC-DEPREC-FIM.
+           EXIT.
+
+       IMPRIMIR-LINHA.
+           MOVE SPACES        TO LINHA-DET
+           MOVE NUMERO        TO LD-NUMERO
+           MOVE MARCA         TO LD-MARCA
+           MOVE W-DATACOMPRA-NUM TO LD-DATACOMPRA
+           MOVE W-IDADE-ANOS  TO W-IDADE-ED
+           MOVE W-IDADE-ED    TO LD-IDADE
+           MOVE W-VALOR-CONTABIL TO W-VALOR-ED
+           MOVE W-VALOR-ED    TO LD-VALOR
+           WRITE LINHA-REL FROM LINHA-DET.
+       IMPRIMIR-LINHA-FIM.
+           EXIT.
+
+       IMPRIMIR-TOTAL.
+           MOVE W-CONT-LIDOS    TO LG-CONT
+           MOVE W-TOTAL-CONTABIL TO LG-VALOR
+           WRITE LINHA-REL FROM LINHA-GERAL.
+       IMPRIMIR-TOTAL-FIM.
+           EXIT.
+
+       FECHAR-ARQS.
+           CLOSE ARQBIKE
+           CLOSE RELATORIO
+           PERFORM LIMPAR-CKPT THRU LIMPAR-CKPT-FIM.
+       FECHAR-ARQS-FIM.
+           EXIT.
