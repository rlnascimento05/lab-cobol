@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL028.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * SINALIZACAO AUTOMATICA DE MANUTENCAO PREVENTIVA  *
+      **************************************************
+      * PERCORRE ARQBIKE.DAT E, PARA TODA BIKE EM SITUACAO "A" (ATIVA)
+      * CUJOS DIAS CORRIDOS DESDE DATAUTILIZACAO PASSAREM DE
+      * LIMITE-DIAS-MANUT (MESMA APROXIMACAO DE ANO COMERCIAL DE 360
+      * DIAS JA USADA NO REL021/REL023), REGRAVA O REGISTRO COM
+      * SITUACAO "M" (MANUTENCAO), USANDO A TABELA TSIT (COPYBOOK
+      * TSITUACAO) PARA A DESCRICAO, EM VEZ DE DEPENDER DE UM ATENDENTE
+      * LEMBRAR DE PASSAR A BIKE PARA MANUTENCAO NA MAO PELO SGB-003.
+      * SO MEXE EM BIKES ATIVAS -- DESATIVADA, LOCADA, EM MANUTENCAO,
+      * ROUBADA E BAIXADA FICAM COMO ESTAO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQBIKE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS MARCA
+                                   WITH DUPLICATES.
+
+           SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQBIKE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQBIKE.DAT".
+       01 REGBIKE.
+                03 NUMERO            PIC 9(4).
+                03 MARCA             PIC X(20).
+                03 MODELO            PIC X(20).
+                03 CATEGORIA         PIC X(01).
+                03 ARO               PIC 9(2).
+                03 COR               PIC 9(1).
+                03 CORDESCRICAO      PIC X(13).
+                03 VALORCOMPRA       PIC 9(6)V99.
+                03 VALORLOCACAO      PIC 9(6)V99.
+                03 DATACOMPRA        PIC 9(8).
+                03 DATAUTILIZACAO    PIC 9(8).
+                03 SITUACAO          PIC X(1).
+                03 SITUACAODESCRICAO PIC X(13).
+                03 FILIAL            PIC 9(01).
+                03 FILIALDESCRICAO PIC X(13).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL028.TXT".
+
+       01 LINHA-REL                    PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 ST-ERRO-REL      PIC X(02) VALUE "00".
+       77 LIMITE-DIAS-MANUT PIC 9(05) VALUE 00180.
+       77 W-CONT-LIDOS     PIC 9(06) VALUE ZEROS.
+       77 W-CONT-FLAG      PIC 9(06) VALUE ZEROS.
+       77 W-DIAS-HOJE      PIC 9(07) VALUE ZEROS.
+       77 W-DIAS-UTIL      PIC 9(07) VALUE ZEROS.
+       77 W-IDADE-DIAS     PIC S9(07) VALUE ZEROS.
+       77 W-IDADE-ED       PIC ZZZZZ9.
+       01 IND              PIC 9(02) VALUE ZEROS.
+
+       01 W-HOJE.
+          03 W-ANO-HOJE     PIC 9(04).
+          03 W-MES-HOJE     PIC 9(02).
+          03 W-DIA-HOJE     PIC 9(02).
+
+       01 W-DATAUTIL.
+          03 W-DATAUTIL-NUM  PIC 9(08).
+       01 W-DATAUTIL-R REDEFINES W-DATAUTIL.
+          03 W-DIA-UTIL       PIC 9(02).
+          03 W-MES-UTIL       PIC 9(02).
+          03 W-ANO-UTIL       PIC 9(04).
+
+       COPY TSITUACAO.
+
+       01 CAB-1.
+           03 FILLER       PIC X(80) VALUE
+              "SINALIZACAO AUTOMATICA DE MANUTENCAO PREVENTIVA".
+       01 CAB-2.
+           03 FILLER       PIC X(80) VALUE
+              "BIKE   MARCA              MODELO             DIAS SEM USO
+      -       "  FILIAL".
+       01 LINHA-DET.
+           03 LD-NUMERO    PIC X(07).
+           03 LD-MARCA     PIC X(19).
+           03 LD-MODELO    PIC X(19).
+           03 LD-DIAS      PIC ZZZZZ9.
+           03 FILLER       PIC X(03) VALUE SPACES.
+           03 LD-FILIAL    PIC X(13).
+       01 LINHA-GERAL.
+           03 FILLER       PIC X(22) VALUE
+              "BIKES LIDAS: ".
+           03 LG-LIDOS     PIC ZZZZZ9.
+           03 FILLER       PIC X(30) VALUE
+              "   SINALIZADAS P/ MANUTENCAO: ".
+           03 LG-FLAG      PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           COMPUTE W-DIAS-HOJE =
+                   (W-ANO-HOJE * 360) + (W-MES-HOJE * 30) + W-DIA-HOJE
+           PERFORM ABRIR-ARQS THRU ABRIR-ARQS-FIM
+           PERFORM LER-BIKE THRU LER-BIKE-FIM
+           PERFORM PROC-BIKE THRU PROC-BIKE-FIM
+               UNTIL ST-ERRO = "10"
+           PERFORM IMPRIMIR-TOTAL THRU IMPRIMIR-TOTAL-FIM
+           PERFORM FECHAR-ARQS THRU FECHAR-ARQS-FIM
+           STOP RUN.
+
+       ABRIR-ARQS.
+           OPEN I-O ARQBIKE
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO BIKE ***"
+              STOP RUN.
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              STOP RUN.
+           WRITE LINHA-REL FROM CAB-1
+           WRITE LINHA-REL FROM CAB-2.
+       ABRIR-ARQS-FIM.
+           EXIT.
+
+       LER-BIKE.
+           READ ARQBIKE NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO.
+       LER-BIKE-FIM.
+           EXIT.
+
+       PROC-BIKE.
+           ADD 1 TO W-CONT-LIDOS
+           IF SITUACAO = "A"
+              PERFORM VERIF-IDADE THRU VERIF-IDADE-FIM.
+           PERFORM LER-BIKE THRU LER-BIKE-FIM.
+       PROC-BIKE-FIM.
+           EXIT.
+
+       VERIF-IDADE.
+           MOVE DATAUTILIZACAO TO W-DATAUTIL-NUM
+           COMPUTE W-DIAS-UTIL =
+                   (W-ANO-UTIL * 360) + (W-MES-UTIL * 30) + W-DIA-UTIL
+           COMPUTE W-IDADE-DIAS = W-DIAS-HOJE - W-DIAS-UTIL
+           IF W-IDADE-DIAS < ZEROS
+              MOVE ZEROS TO W-IDADE-DIAS.
+           IF W-IDADE-DIAS > LIMITE-DIAS-MANUT
+              PERFORM MARCAR-MANUT THRU MARCAR-MANUT-FIM.
+       VERIF-IDADE-FIM.
+           EXIT.
+
+       MARCAR-MANUT.
+           MOVE "M" TO SITUACAO
+           MOVE 1 TO IND.
+       MARCAR-MANUT-BUSCA.
+           MOVE TSIT(IND) TO ALFASIT
+           IF ALFASIT1 NOT = SITUACAO
+              ADD 1 TO IND
+              IF IND > 6
+                  DISPLAY "*** SITUACAO M NAO CADASTRADA EM TSIT ***"
+                  GO TO MARCAR-MANUT-FIM
+              ELSE
+                  GO TO MARCAR-MANUT-BUSCA
+           ELSE
+              MOVE ALFASIT2 TO SITUACAODESCRICAO.
+           REWRITE REGBIKE
+           IF ST-ERRO = "00"
+              ADD 1 TO W-CONT-FLAG
+              PERFORM IMPRIMIR-LINHA THRU IMPRIMIR-LINHA-FIM.
+       MARCAR-MANUT-FIM.
+           EXIT.
+
+       IMPRIMIR-LINHA.
+           MOVE SPACES        TO LINHA-DET
+           MOVE NUMERO        TO LD-NUMERO
+           MOVE MARCA         TO LD-MARCA
+           MOVE MODELO        TO LD-MODELO
+           MOVE W-IDADE-DIAS  TO LD-DIAS
+           MOVE FILIALDESCRICAO TO LD-FILIAL
+           WRITE LINHA-REL FROM LINHA-DET.
+       IMPRIMIR-LINHA-FIM.
+           EXIT.
+
+       IMPRIMIR-TOTAL.
+           MOVE W-CONT-LIDOS TO LG-LIDOS
+           MOVE W-CONT-FLAG  TO LG-FLAG
+           WRITE LINHA-REL FROM LINHA-GERAL.
+       IMPRIMIR-TOTAL-FIM.
+           EXIT.
+
+       FECHAR-ARQS.
+           CLOSE ARQBIKE
+           CLOSE RELATORIO.
+       FECHAR-ARQS-FIM.
+           EXIT.
