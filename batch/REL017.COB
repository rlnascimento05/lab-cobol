@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL017.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * EXPORTACAO DE NOTAS PARA A SECRETARIA ACADEMICA *
+      **************************************************
+      * LE CADNOTAS.DAT NA ORDEM DE RA E GRAVA UM ARQUIVO TEXTO
+      * DELIMITADO POR ";" COM RA, NOME, NOTA1, NOTA2, NOTA3, MEDIA,
+      * TOTAL-FALTAS E SITUACAO DE CADA ALUNO, PARA A SECRETARIA
+      * ACADEMICA IMPORTAR SEM TER QUE LER O CADNOTAS.DAT CAMPO A
+      * CAMPO PELA TELA.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS RA
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT EXPORTA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-EXP.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD NOTAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTAS.DAT".
+
+       01 REGNOTAS.
+                03 RA                   PIC X(13).
+                03 NOME                 PIC X(32).
+                03 NOTA1                PIC 9(02).
+                03 NOTA2                PIC 9(02).
+                03 NOTA3                PIC 9(02).
+                03 MEDIA                PIC 9(02).
+                03 FALTA1               PIC 9(02).
+                03 FALTA2               PIC 9(02).
+                03 TOTAL-FALTAS         PIC 9(02).
+                03 TOTAL-AULAS          PIC 9(03).
+                03 LIMITE-FALTAS        PIC 9(03).
+                03 PERC-FALTAS          PIC 9(03).
+                03 SITUACAO             PIC X(20).
+
+       FD EXPORTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL017.TXT".
+
+       01 LINHA-EXP                    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 ST-ERRO-EXP      PIC X(02) VALUE "00".
+       77 W-CONT-NOTAS     PIC 9(06) VALUE ZEROS.
+
+       01 LINHA-DET.
+           03 LD-RA         PIC X(13).
+           03 LD-DELIM1     PIC X(01).
+           03 LD-NOME       PIC X(32).
+           03 LD-DELIM2     PIC X(01).
+           03 LD-NOTA1      PIC X(02).
+           03 LD-DELIM3     PIC X(01).
+           03 LD-NOTA2      PIC X(02).
+           03 LD-DELIM4     PIC X(01).
+           03 LD-NOTA3      PIC X(02).
+           03 LD-DELIM5     PIC X(01).
+           03 LD-MEDIA      PIC X(02).
+           03 LD-DELIM6     PIC X(01).
+           03 LD-TOTFALTAS  PIC X(02).
+           03 LD-DELIM7     PIC X(01).
+           03 LD-SITUACAO   PIC X(20).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQS THRU ABRIR-ARQS-FIM
+           PERFORM LER-NOTA THRU LER-NOTA-FIM
+           PERFORM PROC-NOTAS THRU PROC-NOTAS-FIM
+               UNTIL ST-ERRO = "10"
+           PERFORM FECHAR-ARQS THRU FECHAR-ARQS-FIM
+           DISPLAY "NOTAS EXPORTADAS...: " W-CONT-NOTAS
+           STOP RUN.
+
+       ABRIR-ARQS.
+           OPEN INPUT NOTAS
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO NOTAS ***"
+              STOP RUN.
+           OPEN OUTPUT EXPORTA
+           IF ST-ERRO-EXP NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO EXPORTA ***"
+              STOP RUN.
+       ABRIR-ARQS-FIM.
+           EXIT.
+
+       LER-NOTA.
+           MOVE SPACES TO RA
+           READ NOTAS NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO.
+       LER-NOTA-FIM.
+           EXIT.
+
+       PROC-NOTAS.
+           ADD 1 TO W-CONT-NOTAS
+           PERFORM GRAVAR-LINHA THRU GRAVAR-LINHA-FIM
+           PERFORM LER-NOTA THRU LER-NOTA-FIM.
+       PROC-NOTAS-FIM.
+           EXIT.
+
+       GRAVAR-LINHA.
+           MOVE ";" TO LD-DELIM1
+           MOVE ";" TO LD-DELIM2
+           MOVE ";" TO LD-DELIM3
+           MOVE ";" TO LD-DELIM4
+           MOVE ";" TO LD-DELIM5
+           MOVE ";" TO LD-DELIM6
+           MOVE ";" TO LD-DELIM7
+           MOVE RA             TO LD-RA
+           MOVE NOME           TO LD-NOME
+           MOVE NOTA1          TO LD-NOTA1
+           MOVE NOTA2          TO LD-NOTA2
+           MOVE NOTA3          TO LD-NOTA3
+           MOVE MEDIA          TO LD-MEDIA
+           MOVE TOTAL-FALTAS   TO LD-TOTFALTAS
+           MOVE SITUACAO       TO LD-SITUACAO
+           MOVE SPACES         TO LINHA-EXP
+           MOVE LINHA-DET      TO LINHA-EXP
+           WRITE LINHA-EXP.
+       GRAVAR-LINHA-FIM.
+           EXIT.
+
+       FECHAR-ARQS.
+           CLOSE NOTAS
+           CLOSE EXPORTA.
+       FECHAR-ARQS-FIM.
+           EXIT.
