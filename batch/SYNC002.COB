@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYNC002.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * RECALCULO EM LOTE DA SITUACAO EM CADNOTAS.DAT   *
+      **************************************************
+      * A SITUACAO DE CADA ALUNO SO E RECALCULADA QUANDO O PROPRIO
+      * CLERK REABRE O RA NA TELA DO CADNOTAS. SEMPRE QUE O CRITERIO
+      * DE APROVACAO MUDAR (HOJE: MEDIA > 4 E PERC-FALTAS MAIOR QUE O
+      * LIMITE-FALTAS DA TURMA, O MESMO DE SHOW-SITUACAO DO CADNOTAS),
+      * ESTE JOB RELE O ARQUIVO INTEIRO E REGRAVA A SITUACAO DE TODOS
+      * OS REGISTROS COM A REGRA ATUAL, SEM DEPENDER DE ALGUEM REABRIR
+      * CADA RA NA TELA.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS RA
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD NOTAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTAS.DAT".
+
+       01 REGNOTAS.
+                03 RA                   PIC X(13).
+                03 NOME                 PIC X(32).
+                03 NOTA1                PIC 9(02).
+                03 NOTA2                PIC 9(02).
+                03 NOTA3                PIC 9(02).
+                03 MEDIA                PIC 9(02).
+                03 FALTA1               PIC 9(02).
+                03 FALTA2               PIC 9(02).
+                03 TOTAL-FALTAS         PIC 9(02).
+                03 TOTAL-AULAS          PIC 9(03).
+                03 LIMITE-FALTAS        PIC 9(03).
+                03 PERC-FALTAS          PIC 9(03).
+                03 SITUACAO             PIC X(20).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 W-SITUACAO-ANT    PIC X(20) VALUE SPACES.
+       77 W-CONT-LIDOS     PIC 9(06) VALUE ZEROS.
+       77 W-CONT-ALTERADOS PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQS THRU ABRIR-ARQS-FIM
+           PERFORM LER-NOTA THRU LER-NOTA-FIM
+           PERFORM PROC-NOTAS THRU PROC-NOTAS-FIM
+               UNTIL ST-ERRO = "10"
+           PERFORM FECHAR-ARQS THRU FECHAR-ARQS-FIM
+           DISPLAY "REGISTROS LIDOS....: " W-CONT-LIDOS
+           DISPLAY "SITUACAO ALTERADA..: " W-CONT-ALTERADOS
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       ABRIR-ARQS.
+           OPEN I-O NOTAS
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO NOTAS ***"
+              MOVE 12 TO RETURN-CODE
+              GOBACK.
+       ABRIR-ARQS-FIM.
+           EXIT.
+
+       LER-NOTA.
+           MOVE SPACES TO RA
+           READ NOTAS NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO.
+       LER-NOTA-FIM.
+           EXIT.
+
+       PROC-NOTAS.
+           ADD 1 TO W-CONT-LIDOS
+           MOVE SITUACAO TO W-SITUACAO-ANT
+           PERFORM CALC-PERCFALTAS THRU CALC-PERCFALTAS-FIM
+           PERFORM CALC-SITUACAO THRU CALC-SITUACAO-FIM
+           IF SITUACAO NOT = W-SITUACAO-ANT
+              REWRITE REGNOTAS
+              IF ST-ERRO = "00"
+                 ADD 1 TO W-CONT-ALTERADOS
+              ELSE
+                 DISPLAY "*** ERRO NA GRAVACAO DA NOTA ***" RA
+                 MOVE 12 TO RETURN-CODE
+                 GOBACK.
+           PERFORM LER-NOTA THRU LER-NOTA-FIM.
+       PROC-NOTAS-FIM.
+           EXIT.
+
+      * MESMO CALCULO DO CALC-PERCFALTAS DO CADNOTAS
+       CALC-PERCFALTAS.
+           IF TOTAL-AULAS = ZEROS
+                MOVE ZEROS TO PERC-FALTAS
+           ELSE
+                COMPUTE PERC-FALTAS =
+                        (TOTAL-FALTAS * 100) / TOTAL-AULAS.
+       CALC-PERCFALTAS-FIM.
+           EXIT.
+
+      * MESMA REGRA DO SHOW-SITUACAO DO CADNOTAS
+       CALC-SITUACAO.
+           IF PERC-FALTAS > LIMITE-FALTAS
+                IF MEDIA > 4
+                        MOVE "RECUPERACAO - FALTAS" TO SITUACAO
+                ELSE
+                        MOVE "REPROVADO" TO SITUACAO
+           ELSE
+               IF MEDIA > 4
+                        MOVE "APROVADO" TO SITUACAO
+               ELSE
+                        MOVE "RECUPERACAO - NOTAS" TO SITUACAO.
+       CALC-SITUACAO-FIM.
+           EXIT.
+
+       FECHAR-ARQS.
+           CLOSE NOTAS.
+       FECHAR-ARQS-FIM.
+           EXIT.
