@@ -0,0 +1,478 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL031.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * RELATORIO DE FECHAMENTO DO DIA (TRILHA DE AUDITORIA)*
+      **************************************************
+      * LE AS TRILHAS DE AUDITORIA GRAVADAS PELO CADCLI, CADFUNC,
+      * CADNOTAS E SGB-003/CDBIKE (CADAUDCLI.DAT, CADAUDFUNC.DAT,
+      * CADAUDNOTAS.DAT E AUDBIKE.DAT) E SEPARA, PARA CADA UM DESSES
+      * QUATRO CADASTROS, OS REGISTROS GRAVADOS NO DIA DE HOJE,
+      * SOMANDO INCLUSOES/ALTERACOES/EXCLUSOES POR OPERADOR (ORDENANDO
+      * CADA TRILHA POR OPERADOR ANTES DE SOMAR, DA MESMA FORMA QUE O
+      * REL003 ORDENA CADCLIENTES.DAT POR UF ANTES DE SUBTOTALIZAR),
+      * PARA QUEM FECHA O DIA CONFERIR DE UMA VEZ SO O QUE CADA
+      * ATENDENTE MEXEU, EM VEZ DE TER QUE CONFIAR QUE A SESSAO DE
+      * CADA UM FOI PARA A FRENTE SEM PROBLEMA.
+      *
+      * O CADASTRO DE CEP (CADASTROCEP/CADCEPS.DAT) FICOU DE FORA DA
+      * TRILHA DE AUDITORIA QUANDO ELA FOI CRIADA -- NAO HA
+      * IDENTIFICACAO DE OPERADOR NEM REGISTRO DE INCLUSAO/ALTERACAO/
+      * EXCLUSAO NESSE PROGRAMA -- ENTAO ESTE RELATORIO SO AVISA QUE O
+      * CEP NAO TEM MOVIMENTO RASTREAVEL, EM VEZ DE FINGIR UM NUMERO
+      * QUE NAO EXISTE.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDCLI ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-CLI.
+
+           SELECT AUDFUNC ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-FUNC.
+
+           SELECT AUDNOTAS ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-NOTAS.
+
+           SELECT AUDBIKE ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-BIKE.
+
+           SELECT WORK-SORT ASSIGN TO DISK.
+
+           SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD AUDCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDCLI.DAT".
+       01 REGAUDCLI.
+                03 AUD-CPF              PIC 9(11).
+                03 AUD-OPERACAO         PIC X(01).
+                03 AUD-SIT-ANTIGA       PIC X(01).
+                03 AUD-SIT-NOVA         PIC X(01).
+                03 AUD-DATA             PIC 9(06).
+                03 AUD-OPERADOR         PIC X(08).
+
+       FD AUDFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDFUNC.DAT".
+       01 REGAUDFUNC.
+                03 AUD-CODIGO           PIC X(12).
+                03 AUD-OPERACAO         PIC X(01).
+                   88 AUD-INCLUSAO          VALUE "I".
+                   88 AUD-ALTERACAO         VALUE "A".
+                   88 AUD-EXCLUSAO          VALUE "E".
+                03 AUD-DATA             PIC 9(06).
+                03 AUD-OPERADOR         PIC X(08).
+
+       FD AUDNOTAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDNOTAS.DAT".
+       01 REGAUDNOTAS.
+                03 AUD-RA               PIC X(13).
+                03 AUD-OPERACAO         PIC X(01).
+                   88 AUD-INCLUSAO          VALUE "I".
+                   88 AUD-ALTERACAO         VALUE "A".
+                   88 AUD-EXCLUSAO          VALUE "E".
+                03 AUD-DATA             PIC 9(06).
+                03 AUD-OPERADOR         PIC X(08).
+
+       FD AUDBIKE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDBIKE.DAT".
+       01 REGAUDBIKE.
+                03 AUD-NUMERO           PIC 9(04).
+                03 AUD-OPERACAO         PIC X(01).
+                   88 AUD-INCLUSAO          VALUE "I".
+                   88 AUD-ALTERACAO         VALUE "A".
+                   88 AUD-EXCLUSAO          VALUE "E".
+                03 AUD-DATA             PIC 9(06).
+                03 AUD-OPERADOR         PIC X(08).
+
+       SD WORK-SORT.
+       01 WS-REG.
+                03 WS-OPERADOR          PIC X(08).
+                03 WS-OPERACAO          PIC X(01).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL031.TXT".
+
+       01 LINHA-REL                    PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-CLI      PIC X(02) VALUE "00".
+       77 ST-ERRO-FUNC     PIC X(02) VALUE "00".
+       77 ST-ERRO-NOTAS    PIC X(02) VALUE "00".
+       77 ST-ERRO-BIKE     PIC X(02) VALUE "00".
+       77 ST-ERRO-REL      PIC X(02) VALUE "00".
+       77 ST-RETORNO       PIC X(02) VALUE "00".
+       77 W-PRIMEIRA       PIC X(01) VALUE "S".
+       77 W-OPERADOR-ANT   PIC X(08) VALUE SPACES.
+       77 W-NOME-ARQ       PIC X(24) VALUE SPACES.
+       77 W-CONT-INCL      PIC 9(06) VALUE ZEROS.
+       77 W-CONT-ALT       PIC 9(06) VALUE ZEROS.
+       77 W-CONT-EXCL      PIC 9(06) VALUE ZEROS.
+       77 W-TOT-INCL-ARQ   PIC 9(06) VALUE ZEROS.
+       77 W-TOT-ALT-ARQ    PIC 9(06) VALUE ZEROS.
+       77 W-TOT-EXCL-ARQ   PIC 9(06) VALUE ZEROS.
+       77 W-TOT-INCL-GER   PIC 9(06) VALUE ZEROS.
+       77 W-TOT-ALT-GER    PIC 9(06) VALUE ZEROS.
+       77 W-TOT-EXCL-GER   PIC 9(06) VALUE ZEROS.
+       77 W-CONT-ED        PIC ZZZZZ9.
+
+       01 ESPACOS-CEP      PIC X(80) VALUE SPACES.
+
+       01 W-HOJE.
+           03 W-HOJE-NUM   PIC 9(06).
+       01 W-HOJE-R REDEFINES W-HOJE.
+           03 W-HOJE-AA    PIC 99.
+           03 W-HOJE-MM    PIC 99.
+           03 W-HOJE-DD    PIC 99.
+
+       01 CAB-1.
+           03 FILLER       PIC X(53) VALUE
+              "RELATORIO DE FECHAMENTO DO DIA - TRILHA DE AUDITORIA".
+       01 LINHA-DATA.
+           03 FILLER       PIC X(20) VALUE
+              "DATA DO FECHAMENTO: ".
+           03 LD-DIA       PIC 99.
+           03 FILLER       PIC X(01) VALUE "/".
+           03 LD-MES       PIC 99.
+           03 FILLER       PIC X(01) VALUE "/".
+           03 LD-ANO       PIC 99.
+       01 LINHA-TITULO-ARQ.
+           03 FILLER       PIC X(08) VALUE "ARQUIVO ".
+           03 LTA-ARQ      PIC X(24).
+       01 LINHA-SUB.
+           03 FILLER       PIC X(12) VALUE
+              "  OPERADOR: ".
+           03 LS-OPERADOR  PIC X(09).
+           03 FILLER       PIC X(12) VALUE
+              "INCLUSOES: ".
+           03 LS-INCL      PIC ZZZZZ9.
+           03 FILLER       PIC X(14) VALUE
+              "  ALTERACOES: ".
+           03 LS-ALT       PIC ZZZZZ9.
+           03 FILLER       PIC X(13) VALUE
+              "  EXCLUSOES: ".
+           03 LS-EXCL      PIC ZZZZZ9.
+       01 LINHA-TOTAL-ARQ.
+           03 FILLER       PIC X(10) VALUE
+              "  TOTAL   ".
+           03 FILLER       PIC X(09) VALUE SPACES.
+           03 FILLER       PIC X(12) VALUE
+              "INCLUSOES: ".
+           03 LTA-INCL     PIC ZZZZZ9.
+           03 FILLER       PIC X(14) VALUE
+              "  ALTERACOES: ".
+           03 LTA-ALT      PIC ZZZZZ9.
+           03 FILLER       PIC X(13) VALUE
+              "  EXCLUSOES: ".
+           03 LTA-EXCL     PIC ZZZZZ9.
+       01 LINHA-SEM-MOV.
+           03 FILLER       PIC X(38) VALUE
+              "  NENHUM MOVIMENTO HOJE NESTE ARQUIVO".
+       01 LINHA-CEP.
+           03 FILLER       PIC X(80) VALUE
+              "ARQUIVO CEPS (CADASTROCEP) -- SEM TRILHA DE AUDITORIA".
+       01 LINHA-GERAL.
+           03 FILLER       PIC X(21) VALUE
+              "TOTAL GERAL DO DIA: ".
+           03 FILLER       PIC X(12) VALUE
+              "INCLUSOES: ".
+           03 LG-INCL      PIC ZZZZZ9.
+           03 FILLER       PIC X(14) VALUE
+              "  ALTERACOES: ".
+           03 LG-ALT       PIC ZZZZZ9.
+           03 FILLER       PIC X(13) VALUE
+              "  EXCLUSOES: ".
+           03 LG-EXCL      PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-REL THRU ABRIR-REL-FIM
+
+           MOVE "CLIENTES (CADCLI)"   TO W-NOME-ARQ
+           PERFORM ZERAR-CONT-ARQ THRU ZERAR-CONT-ARQ-FIM
+           PERFORM IMPRIMIR-TITULO-ARQ THRU IMPRIMIR-TITULO-ARQ-FIM
+           SORT WORK-SORT ON ASCENDING KEY WS-OPERADOR
+               INPUT PROCEDURE  CARREGAR-SORT-CLI
+                                             THRU CARREGAR-SORT-CLI-FIM
+               OUTPUT PROCEDURE IMPRIMIR-SORT THRU IMPRIMIR-SORT-FIM
+           PERFORM IMPRIMIR-TOTAL-ARQ THRU IMPRIMIR-TOTAL-ARQ-FIM
+
+           MOVE "FUNCIONARIOS (CADFUNC)" TO W-NOME-ARQ
+           PERFORM ZERAR-CONT-ARQ THRU ZERAR-CONT-ARQ-FIM
+           PERFORM IMPRIMIR-TITULO-ARQ THRU IMPRIMIR-TITULO-ARQ-FIM
+           SORT WORK-SORT ON ASCENDING KEY WS-OPERADOR
+               INPUT PROCEDURE  CARREGAR-SORT-FUNC
+                                             THRU CARREGAR-SORT-FUNC-FIM
+               OUTPUT PROCEDURE IMPRIMIR-SORT THRU IMPRIMIR-SORT-FIM
+           PERFORM IMPRIMIR-TOTAL-ARQ THRU IMPRIMIR-TOTAL-ARQ-FIM
+
+           MOVE "NOTAS (CADNOTAS)"    TO W-NOME-ARQ
+           PERFORM ZERAR-CONT-ARQ THRU ZERAR-CONT-ARQ-FIM
+           PERFORM IMPRIMIR-TITULO-ARQ THRU IMPRIMIR-TITULO-ARQ-FIM
+           SORT WORK-SORT ON ASCENDING KEY WS-OPERADOR
+               INPUT PROCEDURE  CARREGAR-SORT-NOTAS THRU
+                                                CARREGAR-SORT-NOTAS-FIM
+               OUTPUT PROCEDURE IMPRIMIR-SORT THRU IMPRIMIR-SORT-FIM
+           PERFORM IMPRIMIR-TOTAL-ARQ THRU IMPRIMIR-TOTAL-ARQ-FIM
+
+           MOVE "BICICLETAS (SGB-003)" TO W-NOME-ARQ
+           PERFORM ZERAR-CONT-ARQ THRU ZERAR-CONT-ARQ-FIM
+           PERFORM IMPRIMIR-TITULO-ARQ THRU IMPRIMIR-TITULO-ARQ-FIM
+           SORT WORK-SORT ON ASCENDING KEY WS-OPERADOR
+               INPUT PROCEDURE  CARREGAR-SORT-BIKE
+                                             THRU CARREGAR-SORT-BIKE-FIM
+               OUTPUT PROCEDURE IMPRIMIR-SORT THRU IMPRIMIR-SORT-FIM
+           PERFORM IMPRIMIR-TOTAL-ARQ THRU IMPRIMIR-TOTAL-ARQ-FIM
+
+           WRITE LINHA-REL FROM ESPACOS-CEP
+           WRITE LINHA-REL FROM LINHA-CEP
+
+           PERFORM IMPRIMIR-TOTAL-GERAL THRU IMPRIMIR-TOTAL-GERAL-FIM
+           PERFORM FECHAR-REL THRU FECHAR-REL-FIM
+           STOP RUN.
+
+       ABRIR-REL.
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              STOP RUN.
+           ACCEPT W-HOJE-NUM FROM DATE
+           MOVE W-HOJE-AA TO LD-ANO
+           MOVE W-HOJE-MM TO LD-MES
+           MOVE W-HOJE-DD TO LD-DIA
+           WRITE LINHA-REL FROM CAB-1
+           WRITE LINHA-REL FROM LINHA-DATA
+           WRITE LINHA-REL FROM ESPACOS-CEP.
+       ABRIR-REL-FIM.
+           EXIT.
+
+       ZERAR-CONT-ARQ.
+           MOVE "S"  TO W-PRIMEIRA
+           MOVE "00" TO ST-RETORNO
+           MOVE ZEROS TO W-TOT-INCL-ARQ W-TOT-ALT-ARQ W-TOT-EXCL-ARQ
+                         W-CONT-INCL W-CONT-ALT W-CONT-EXCL.
+       ZERAR-CONT-ARQ-FIM.
+           EXIT.
+
+       IMPRIMIR-TITULO-ARQ.
+           MOVE W-NOME-ARQ TO LTA-ARQ
+           WRITE LINHA-REL FROM LINHA-TITULO-ARQ.
+       IMPRIMIR-TITULO-ARQ-FIM.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * CARREGAR-SORT-CLI: CARREGA CADAUDCLI.DAT, SEPARANDO OS
+      * REGISTROS DO DIA POR OPERADOR E TIPO DE OPERACAO.
+      *-------------------------------------------------------------
+       CARREGAR-SORT-CLI.
+           OPEN INPUT AUDCLI
+           IF ST-ERRO-CLI = "35"
+              CONTINUE
+           ELSE
+              IF ST-ERRO-CLI NOT = "00"
+                 DISPLAY "*** ERRO NA ABERTURA DE CADAUDCLI.DAT ***"
+                 STOP RUN
+              ELSE
+                 PERFORM LER-AUDCLI THRU LER-AUDCLI-FIM
+                 PERFORM SEPARAR-AUDCLI THRU SEPARAR-AUDCLI-FIM
+                     UNTIL ST-ERRO-CLI = "10"
+                 CLOSE AUDCLI.
+       CARREGAR-SORT-CLI-FIM.
+           EXIT.
+
+       LER-AUDCLI.
+           READ AUDCLI NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO-CLI.
+       LER-AUDCLI-FIM.
+           EXIT.
+
+       SEPARAR-AUDCLI.
+           IF AUD-DATA OF REGAUDCLI = W-HOJE-NUM
+              MOVE AUD-OPERADOR OF REGAUDCLI TO WS-OPERADOR
+              MOVE AUD-OPERACAO OF REGAUDCLI TO WS-OPERACAO
+              RELEASE WS-REG.
+           PERFORM LER-AUDCLI THRU LER-AUDCLI-FIM.
+       SEPARAR-AUDCLI-FIM.
+           EXIT.
+
+       CARREGAR-SORT-FUNC.
+           OPEN INPUT AUDFUNC
+           IF ST-ERRO-FUNC = "35"
+              CONTINUE
+           ELSE
+              IF ST-ERRO-FUNC NOT = "00"
+                 DISPLAY "*** ERRO NA ABERTURA DE CADAUDFUNC.DAT ***"
+                 STOP RUN
+              ELSE
+                 PERFORM LER-AUDFUNC THRU LER-AUDFUNC-FIM
+                 PERFORM SEPARAR-AUDFUNC THRU SEPARAR-AUDFUNC-FIM
+                     UNTIL ST-ERRO-FUNC = "10"
+                 CLOSE AUDFUNC.
+       CARREGAR-SORT-FUNC-FIM.
+           EXIT.
+
+       LER-AUDFUNC.
+           READ AUDFUNC NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO-FUNC.
+       LER-AUDFUNC-FIM.
+           EXIT.
+
+       SEPARAR-AUDFUNC.
+           IF AUD-DATA OF REGAUDFUNC = W-HOJE-NUM
+              MOVE AUD-OPERADOR OF REGAUDFUNC TO WS-OPERADOR
+              MOVE AUD-OPERACAO OF REGAUDFUNC TO WS-OPERACAO
+              RELEASE WS-REG.
+           PERFORM LER-AUDFUNC THRU LER-AUDFUNC-FIM.
+       SEPARAR-AUDFUNC-FIM.
+           EXIT.
+
+       CARREGAR-SORT-NOTAS.
+           OPEN INPUT AUDNOTAS
+           IF ST-ERRO-NOTAS = "35"
+              CONTINUE
+           ELSE
+              IF ST-ERRO-NOTAS NOT = "00"
+                 DISPLAY "*** ERRO NA ABERTURA DE CADAUDNOTAS.DAT ***"
+                 STOP RUN
+              ELSE
+                 PERFORM LER-AUDNOTAS THRU LER-AUDNOTAS-FIM
+                 PERFORM SEPARAR-AUDNOTAS THRU SEPARAR-AUDNOTAS-FIM
+                     UNTIL ST-ERRO-NOTAS = "10"
+                 CLOSE AUDNOTAS.
+       CARREGAR-SORT-NOTAS-FIM.
+           EXIT.
+
+       LER-AUDNOTAS.
+           READ AUDNOTAS NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO-NOTAS.
+       LER-AUDNOTAS-FIM.
+           EXIT.
+
+       SEPARAR-AUDNOTAS.
+           IF AUD-DATA OF REGAUDNOTAS = W-HOJE-NUM
+              MOVE AUD-OPERADOR OF REGAUDNOTAS TO WS-OPERADOR
+              MOVE AUD-OPERACAO OF REGAUDNOTAS TO WS-OPERACAO
+              RELEASE WS-REG.
+           PERFORM LER-AUDNOTAS THRU LER-AUDNOTAS-FIM.
+       SEPARAR-AUDNOTAS-FIM.
+           EXIT.
+
+       CARREGAR-SORT-BIKE.
+           OPEN INPUT AUDBIKE
+           IF ST-ERRO-BIKE = "35"
+              CONTINUE
+           ELSE
+              IF ST-ERRO-BIKE NOT = "00"
+                 DISPLAY "*** ERRO NA ABERTURA DE AUDBIKE.DAT ***"
+                 STOP RUN
+              ELSE
+                 PERFORM LER-AUDBIKE THRU LER-AUDBIKE-FIM
+                 PERFORM SEPARAR-AUDBIKE THRU SEPARAR-AUDBIKE-FIM
+                     UNTIL ST-ERRO-BIKE = "10"
+                 CLOSE AUDBIKE.
+       CARREGAR-SORT-BIKE-FIM.
+           EXIT.
+
+       LER-AUDBIKE.
+           READ AUDBIKE NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO-BIKE.
+       LER-AUDBIKE-FIM.
+           EXIT.
+
+       SEPARAR-AUDBIKE.
+           IF AUD-DATA OF REGAUDBIKE = W-HOJE-NUM
+              MOVE AUD-OPERADOR OF REGAUDBIKE TO WS-OPERADOR
+              MOVE AUD-OPERACAO OF REGAUDBIKE TO WS-OPERACAO
+              RELEASE WS-REG.
+           PERFORM LER-AUDBIKE THRU LER-AUDBIKE-FIM.
+       SEPARAR-AUDBIKE-FIM.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * IMPRIMIR-SORT: ROTINA DE SAIDA DO SORT, REAPROVEITADA PARA OS
+      * QUATRO ARQUIVOS -- QUEBRA POR OPERADOR, IGUAL AO REL003 QUEBRA
+      * POR UF.
+      *-------------------------------------------------------------
+       IMPRIMIR-SORT.
+           RETURN WORK-SORT AT END MOVE "10" TO ST-RETORNO.
+           PERFORM SOMAR-LINHA THRU SOMAR-LINHA-FIM
+               UNTIL ST-RETORNO = "10"
+           IF W-PRIMEIRA = "N"
+              PERFORM IMPRIMIR-SUBTOTAL THRU IMPRIMIR-SUBTOTAL-FIM
+           ELSE
+              WRITE LINHA-REL FROM LINHA-SEM-MOV.
+       IMPRIMIR-SORT-FIM.
+           EXIT.
+
+       SOMAR-LINHA.
+           IF W-PRIMEIRA = "S"
+              MOVE "N"          TO W-PRIMEIRA
+              MOVE WS-OPERADOR  TO W-OPERADOR-ANT
+           ELSE
+              IF WS-OPERADOR NOT = W-OPERADOR-ANT
+                 PERFORM IMPRIMIR-SUBTOTAL THRU IMPRIMIR-SUBTOTAL-FIM
+                 MOVE WS-OPERADOR TO W-OPERADOR-ANT.
+           IF WS-OPERACAO = "I"
+              ADD 1 TO W-CONT-INCL
+           ELSE
+              IF WS-OPERACAO = "E"
+                 ADD 1 TO W-CONT-EXCL
+              ELSE
+                 ADD 1 TO W-CONT-ALT.
+           RETURN WORK-SORT AT END MOVE "10" TO ST-RETORNO.
+       SOMAR-LINHA-FIM.
+           EXIT.
+
+       IMPRIMIR-SUBTOTAL.
+           MOVE W-OPERADOR-ANT TO LS-OPERADOR
+           MOVE W-CONT-INCL    TO LS-INCL
+           MOVE W-CONT-ALT     TO LS-ALT
+           MOVE W-CONT-EXCL    TO LS-EXCL
+           WRITE LINHA-REL FROM LINHA-SUB
+           ADD W-CONT-INCL TO W-TOT-INCL-ARQ
+           ADD W-CONT-ALT  TO W-TOT-ALT-ARQ
+           ADD W-CONT-EXCL TO W-TOT-EXCL-ARQ
+           MOVE ZEROS TO W-CONT-INCL W-CONT-ALT W-CONT-EXCL.
+       IMPRIMIR-SUBTOTAL-FIM.
+           EXIT.
+
+       IMPRIMIR-TOTAL-ARQ.
+           MOVE W-TOT-INCL-ARQ TO LTA-INCL
+           MOVE W-TOT-ALT-ARQ  TO LTA-ALT
+           MOVE W-TOT-EXCL-ARQ TO LTA-EXCL
+           WRITE LINHA-REL FROM LINHA-TOTAL-ARQ
+           WRITE LINHA-REL FROM ESPACOS-CEP
+           ADD W-TOT-INCL-ARQ TO W-TOT-INCL-GER
+           ADD W-TOT-ALT-ARQ  TO W-TOT-ALT-GER
+           ADD W-TOT-EXCL-ARQ TO W-TOT-EXCL-GER.
+       IMPRIMIR-TOTAL-ARQ-FIM.
+           EXIT.
+
+       IMPRIMIR-TOTAL-GERAL.
+           MOVE W-TOT-INCL-GER TO LG-INCL
+           MOVE W-TOT-ALT-GER  TO LG-ALT
+           MOVE W-TOT-EXCL-GER TO LG-EXCL
+           WRITE LINHA-REL FROM LINHA-GERAL.
+       IMPRIMIR-TOTAL-GERAL-FIM.
+           EXIT.
+
+       FECHAR-REL.
+           CLOSE RELATORIO.
+       FECHAR-REL-FIM.
+           EXIT.
