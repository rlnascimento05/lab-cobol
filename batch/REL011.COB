@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL011.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * EXTRATO DE FOLHA DE PAGAMENTO (CADFUNC.DAT)     *
+      **************************************************
+      * LE CADFUNC.DAT NA ORDEM DE CODIGO E LISTA CODIGO, NOME,
+      * CARTEIRA DE TRABALHO (NUMERO/SERIE/UF) E CPF DE CADA
+      * FUNCIONARIO ATIVO (SITUACAO = "A"), PARA REPASSE AO
+      * DEPARTAMENTO DE FOLHA DE PAGAMENTO NO FECHAMENTO DO PERIODO.
+      * FUNCIONARIOS DESLIGADOS (SITUACAO = "D") SAO MANTIDOS NO
+      * ARQUIVO MAS NAO ENTRAM NESTE EXTRATO.
+      * 2026-08-09  CABECALHO E QUEBRA DE PAGINA PASSARAM A USAR A
+      *             ROTINA COMPARTILHADA COPY RELPAG./RELPAGP.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FUNCIONARIOS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+
+       01 REGFUNC.
+            03 CODIGO           PIC X(12).
+            03 NOME             PIC X(35).
+            03 CARTRAB.
+                05 CARNUM       PIC 9(05).
+                05 CARSERIE     PIC 9(03).
+                05 UF           PIC X(02).
+                05 UFDESCRICAO  PIC X(20).
+            03 CPF              PIC 9(11).
+            03 DATANASC.
+                05 DIA          PIC 9(02).
+                05 MES          PIC 9(02).
+                05 ANO          PIC 9(04).
+            03 TELEFONE.
+                05 DDD          PIC 9(02).
+                05 NUMTEL       PIC 9(09).
+            03 EMAIL            PIC X(30).
+            03 SEXO             PIC X(01).
+            03 SEXODESCRICAO    PIC X(11).
+            03 OPCAOSEX         PIC 9(01).
+            03 OPCAOSEXDESCRICAO PIC X(20).
+            03 DEPTO            PIC 9(03).
+            03 DEPTODESCRICAO   PIC X(25).
+            03 SITUACAO         PIC X(01).
+            03 SITUACAODESCRICAO PIC X(10).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL011.TXT".
+
+       01 LINHA-REL                    PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 ST-ERRO-REL      PIC X(02) VALUE "00".
+       77 W-CONT-FUNC      PIC 9(06) VALUE ZEROS.
+       77 W-CONT-ATIVOS    PIC 9(06) VALUE ZEROS.
+       77 W-CARNUM-ED      PIC ZZZZ9.
+       77 W-CARSERIE-ED    PIC ZZ9.
+       77 W-CPF-ED         PIC ZZZZZZZZZ99.
+       77 W-CONT-ED        PIC ZZZ.ZZ9.
+
+       COPY RELPAG.
+
+       01 LINHA-DET.
+           03 LD-CODIGO    PIC X(13).
+           03 LD-NOME      PIC X(35).
+           03 LD-CARNUM    PIC X(06).
+           03 LD-CARSERIE  PIC X(04).
+           03 LD-UF        PIC X(03).
+           03 LD-CPF       PIC X(13).
+       01 LINHA-FIM.
+           03 FILLER       PIC X(31) VALUE
+              "TOTAL DE FUNCIONARIOS ATIVOS: ".
+           03 LF-CONT      PIC X(08).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQS THRU ABRIR-ARQS-FIM
+           PERFORM IMPRIMIR-CABECALHO THRU IMPRIMIR-CABECALHO-FIM
+           PERFORM LER-FUNCIONARIO THRU LER-FUNCIONARIO-FIM
+           PERFORM PROC-FUNCIONARIOS THRU PROC-FUNCIONARIOS-FIM
+               UNTIL ST-ERRO = "10"
+           PERFORM IMPRIMIR-TOTAL THRU IMPRIMIR-TOTAL-FIM
+           PERFORM FECHAR-ARQS THRU FECHAR-ARQS-FIM
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       ABRIR-ARQS.
+           OPEN INPUT FUNCIONARIOS
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO FUNCIONARIOS ***"
+              MOVE 12 TO RETURN-CODE
+              GOBACK.
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              MOVE 12 TO RETURN-CODE
+              GOBACK.
+       ABRIR-ARQS-FIM.
+           EXIT.
+
+       IMPRIMIR-CABECALHO.
+           MOVE "EXTRATO DE FOLHA DE PAGAMENTO - FUNCIONARIOS"
+                                                       TO W-TITULO-REL
+           MOVE "CODIGO       NOME                            CART.TR
+      -    "AB      CPF"                               TO W-CAB-COL
+           PERFORM IMPRIMIR-CABECALHO-PAG
+                                       THRU IMPRIMIR-CABECALHO-PAG-FIM.
+       IMPRIMIR-CABECALHO-FIM.
+           EXIT.
+
+       LER-FUNCIONARIO.
+           MOVE SPACES TO CODIGO
+           READ FUNCIONARIOS NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO.
+       LER-FUNCIONARIO-FIM.
+           EXIT.
+
+       PROC-FUNCIONARIOS.
+           ADD 1 TO W-CONT-FUNC
+           IF SITUACAO = "A"
+              PERFORM GRAVAR-DETALHE THRU GRAVAR-DETALHE-FIM.
+           PERFORM LER-FUNCIONARIO THRU LER-FUNCIONARIO-FIM.
+       PROC-FUNCIONARIOS-FIM.
+           EXIT.
+
+       GRAVAR-DETALHE.
+           ADD 1 TO W-CONT-ATIVOS
+           MOVE CARNUM   TO W-CARNUM-ED
+           MOVE CARSERIE TO W-CARSERIE-ED
+           MOVE CPF      TO W-CPF-ED
+           MOVE SPACES   TO LINHA-DET
+           MOVE CODIGO       TO LD-CODIGO
+           MOVE NOME         TO LD-NOME
+           MOVE W-CARNUM-ED  TO LD-CARNUM
+           MOVE W-CARSERIE-ED TO LD-CARSERIE
+           MOVE UF           TO LD-UF
+           MOVE W-CPF-ED     TO LD-CPF
+           PERFORM CONTROLAR-QUEBRA-PAG THRU CONTROLAR-QUEBRA-PAG-FIM
+           WRITE LINHA-REL FROM LINHA-DET
+           ADD 1 TO W-LINPAG.
+       GRAVAR-DETALHE-FIM.
+           EXIT.
+
+       IMPRIMIR-TOTAL.
+           MOVE W-CONT-ATIVOS TO W-CONT-ED
+           MOVE W-CONT-ED     TO LF-CONT
+           WRITE LINHA-REL FROM LINHA-FIM
+           DISPLAY "FUNCIONARIOS LIDOS...: " W-CONT-FUNC
+           DISPLAY "FUNCIONARIOS ATIVOS..: " W-CONT-ATIVOS.
+       IMPRIMIR-TOTAL-FIM.
+           EXIT.
+
+       FECHAR-ARQS.
+           CLOSE FUNCIONARIOS
+           CLOSE RELATORIO.
+       FECHAR-ARQS-FIM.
+           EXIT.
+
+       COPY RELPAGP.
