@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA001.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * CARGA EM LOTE DE CEPS (CADCEPS.DAT)             *
+      **************************************************
+      * O CADASTROCEP (SGB001) SO CADASTRA UM CEP POR VEZ, PELA TELA.
+      * ESTE JOB LE UM EXTRATO DE CEPS JA PRONTO (ARQCEP.TXT, TEXTO
+      * COM CAMPOS SEPARADOS POR ";": CEP;LOGRADOURO;BAIRRO;CIDADE;UF;
+      * LATITUDE;LONGITUDE) E GRAVA CADA LINHA EM CADCEPS.DAT, SEM
+      * PRECISAR DIGITAR CEP POR CEP NA TELA. CEP JA CADASTRADO E
+      * PULADO (REGRAVA-SE PELO PROPRIO CADASTROCEP, SE FOR O CASO).
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-ARQ.
+
+           SELECT CEPS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.TXT".
+
+       01 LINHA-ARQ                    PIC X(100).
+
+       FD CEPS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEPS.DAT".
+
+       01 REGCEPS.
+                03 CEP                  PIC 9(8).
+                03 LOGRADOURO           PIC X(35).
+                03 BAIRRO               PIC X(20).
+                03 CIDADE               PIC X(20).
+                03 UF                   PIC X(02).
+                03 LATITUDE             PIC X(20).
+                03 LONGITUDE            PIC X(20).
+                03 SITUACAO-CEP         PIC X(01).
+                   88 CEP-ATIVO              VALUE "A".
+                   88 CEP-INATIVO            VALUE "I".
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 ST-ERRO-ARQ      PIC X(02) VALUE "00".
+       77 W-CONT-LIDOS     PIC 9(06) VALUE ZEROS.
+       77 W-CONT-GRAVADOS  PIC 9(06) VALUE ZEROS.
+       77 W-CONT-DUPLIC    PIC 9(06) VALUE ZEROS.
+
+       01 W-CAMPOS.
+           03 W-CEP             PIC X(08).
+           03 W-LOGRADOURO      PIC X(35).
+           03 W-BAIRRO          PIC X(20).
+           03 W-CIDADE          PIC X(20).
+           03 W-UF              PIC X(02).
+           03 W-LATITUDE        PIC X(20).
+           03 W-LONGITUDE       PIC X(20).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQS THRU ABRIR-ARQS-FIM
+           PERFORM LER-LINHA THRU LER-LINHA-FIM
+           PERFORM PROC-LINHAS THRU PROC-LINHAS-FIM
+               UNTIL ST-ERRO-ARQ = "10"
+           PERFORM FECHAR-ARQS THRU FECHAR-ARQS-FIM
+           DISPLAY "LINHAS LIDAS........: " W-CONT-LIDOS
+           DISPLAY "CEPS GRAVADOS.......: " W-CONT-GRAVADOS
+           DISPLAY "CEPS JA CADASTRADOS.: " W-CONT-DUPLIC
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       ABRIR-ARQS.
+           OPEN INPUT ARQCEP
+           IF ST-ERRO-ARQ NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO ARQCEP ***"
+              MOVE 12 TO RETURN-CODE
+              GOBACK.
+           OPEN I-O CEPS
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO CEPS ***"
+              MOVE 12 TO RETURN-CODE
+              GOBACK.
+       ABRIR-ARQS-FIM.
+           EXIT.
+
+       LER-LINHA.
+           READ ARQCEP
+               AT END MOVE "10" TO ST-ERRO-ARQ.
+       LER-LINHA-FIM.
+           EXIT.
+
+       PROC-LINHAS.
+           ADD 1 TO W-CONT-LIDOS
+           PERFORM QUEBRAR-LINHA THRU QUEBRAR-LINHA-FIM
+           MOVE W-CEP TO CEP
+           READ CEPS
+           IF ST-ERRO = "00"
+              ADD 1 TO W-CONT-DUPLIC
+           ELSE
+              MOVE W-LOGRADOURO TO LOGRADOURO
+              MOVE W-BAIRRO     TO BAIRRO
+              MOVE W-CIDADE     TO CIDADE
+              MOVE W-UF         TO UF
+              MOVE W-LATITUDE   TO LATITUDE
+              MOVE W-LONGITUDE  TO LONGITUDE
+              MOVE "A"          TO SITUACAO-CEP
+              WRITE REGCEPS
+              IF ST-ERRO = "00"
+                 ADD 1 TO W-CONT-GRAVADOS
+              ELSE
+                 DISPLAY "*** ERRO NA GRAVACAO DO CEP ***" W-CEP
+                 MOVE 12 TO RETURN-CODE
+                 GOBACK.
+           PERFORM LER-LINHA THRU LER-LINHA-FIM.
+       PROC-LINHAS-FIM.
+           EXIT.
+
+       QUEBRAR-LINHA.
+           MOVE SPACES TO W-CAMPOS
+           UNSTRING LINHA-ARQ DELIMITED BY ";"
+                   INTO W-CEP W-LOGRADOURO W-BAIRRO W-CIDADE
+                        W-UF W-LATITUDE W-LONGITUDE.
+       QUEBRAR-LINHA-FIM.
+           EXIT.
+
+       FECHAR-ARQS.
+           CLOSE ARQCEP
+           CLOSE CEPS.
+       FECHAR-ARQS-FIM.
+           EXIT.
