@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL001.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * RELATORIO DE DIVERGENCIA DE ENDERECO DE CLIENTE *
+      * (CLIENTES x CEPS)                                *
+      **************************************************
+      * LE CADCLIENTES.DAT NA ORDEM DE CPF E, PARA CADA CLIENTE,
+      * PROCURA O CLICEP EM CADCEPS.DAT (DA MESMA FORMA QUE A
+      * SHOW-DADOS-CEP DO CADCLI FAZ). QUANDO O CEP NAO EXISTE NO
+      * CADASTRO, O CADCLI PREENCHE LOGRADOURO/BAIRRO/CIDADE/UF COM
+      * "*" NA TELA E SEGUE EM FRENTE SEM AVISAR NINGUEM -- AQUI A
+      * GENTE LISTA ESSES CLIENTES PARA CORRIGIR O CEP CADASTRADO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CEPS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CLIENTES
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCLIENTES.DAT".
+
+       01 REGCLIENTES.
+                03 CPF                  PIC 9(11).
+                03 NOME                 PIC X(35).
+                03 DATANASC.
+                    05 DIA              PIC 9(2).
+                    05 MES              PIC 9(2).
+                    05 ANO              PIC 9(4).
+                03 RG                   PIC X(20).
+                03 CLICEP               PIC 9(08).
+                03 ENDNUM               PIC 9(4).
+                03 COMPLEMENTO          PIC X(12).
+                03 EMAIL                PIC X(35).
+                03 TELEFONE.
+                   05 DDD               PIC 9(02).
+                   05 TELNUM            PIC 9(9).
+                03 SITUACAO             PIC X(1).
+
+       FD CEPS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEPS.DAT".
+
+       01 REGCEPS.
+                03 CEP                  PIC 9(8).
+                03 LOGRADOURO           PIC X(35).
+                03 BAIRRO               PIC X(20).
+                03 CIDADE               PIC X(20).
+                03 UF                   PIC X(02).
+                03 LATITUDE             PIC X(20).
+                03 LONGITUDE            PIC X(20).
+                03 SITUACAO-CEP         PIC X(01).
+                   88 CEP-ATIVO              VALUE "A".
+                   88 CEP-INATIVO            VALUE "I".
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL001.TXT".
+
+       01 LINHA-REL                    PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 ST-ERRO-REL      PIC X(02) VALUE "00".
+       77 W-CONT-CLI       PIC 9(06) VALUE ZEROS.
+       77 W-CONT-DIV       PIC 9(06) VALUE ZEROS.
+       77 W-CPF-ED         PIC ZZZZZZZZZ99.
+       77 W-CLICEP-ED      PIC ZZZZZZZ9.
+       77 W-CONT-ED        PIC ZZZ.ZZ9.
+
+       01 CAB-1.
+           03 FILLER       PIC X(80) VALUE
+              "RELATORIO DE DIVERGENCIA DE ENDERECO DE CLIENTE".
+       01 CAB-2.
+           03 FILLER       PIC X(80) VALUE
+              "CPF          NOME                                 CEP".
+       01 LINHA-DET.
+           03 LD-CPF       PIC X(13).
+           03 LD-NOME      PIC X(37).
+           03 LD-CEP       PIC X(10).
+       01 LINHA-FIM.
+           03 FILLER       PIC X(25) VALUE
+              "TOTAL DE DIVERGENCIAS: ".
+           03 LF-CONT      PIC X(08).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQS THRU ABRIR-ARQS-FIM
+           PERFORM IMPRIMIR-CABECALHO THRU IMPRIMIR-CABECALHO-FIM
+           PERFORM LER-CLIENTE THRU LER-CLIENTE-FIM
+           PERFORM PROC-CLIENTES THRU PROC-CLIENTES-FIM
+               UNTIL ST-ERRO = "10"
+           PERFORM IMPRIMIR-TOTAL THRU IMPRIMIR-TOTAL-FIM
+           PERFORM FECHAR-ARQS THRU FECHAR-ARQS-FIM
+           STOP RUN.
+
+       ABRIR-ARQS.
+           OPEN INPUT CLIENTES
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO CLIENTES ***"
+              STOP RUN.
+           OPEN INPUT CEPS
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO CEPS ***"
+              STOP RUN.
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              STOP RUN.
+       ABRIR-ARQS-FIM.
+           EXIT.
+
+       IMPRIMIR-CABECALHO.
+           WRITE LINHA-REL FROM CAB-1
+           WRITE LINHA-REL FROM CAB-2.
+       IMPRIMIR-CABECALHO-FIM.
+           EXIT.
+
+       LER-CLIENTE.
+           MOVE ZEROS TO CPF
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO.
+       LER-CLIENTE-FIM.
+           EXIT.
+
+       PROC-CLIENTES.
+           ADD 1 TO W-CONT-CLI
+           MOVE CLICEP TO CEP
+           READ CEPS
+           IF ST-ERRO = "23"
+              PERFORM GRAVAR-DIVERGENCIA THRU GRAVAR-DIVERGENCIA-FIM
+           ELSE
+              IF ST-ERRO NOT = "00"
+                 DISPLAY "*** ERRO NA LEITURA DO ARQUIVO CEPS ***"
+                 STOP RUN.
+           PERFORM LER-CLIENTE THRU LER-CLIENTE-FIM.
+       PROC-CLIENTES-FIM.
+           EXIT.
+
+       GRAVAR-DIVERGENCIA.
+           ADD 1 TO W-CONT-DIV
+           MOVE CPF    TO W-CPF-ED
+           MOVE CLICEP TO W-CLICEP-ED
+           MOVE SPACES TO LINHA-DET
+           MOVE W-CPF-ED  TO LD-CPF
+           MOVE NOME      TO LD-NOME
+           MOVE W-CLICEP-ED TO LD-CEP
+           WRITE LINHA-REL FROM LINHA-DET.
+       GRAVAR-DIVERGENCIA-FIM.
+           EXIT.
+
+       IMPRIMIR-TOTAL.
+           MOVE W-CONT-DIV TO W-CONT-ED
+           MOVE W-CONT-ED  TO LF-CONT
+           WRITE LINHA-REL FROM LINHA-FIM
+           DISPLAY "CLIENTES LIDOS......: " W-CONT-CLI
+           DISPLAY "ENDERECOS DIVERGENTES: " W-CONT-DIV.
+       IMPRIMIR-TOTAL-FIM.
+           EXIT.
+
+       FECHAR-ARQS.
+           CLOSE CLIENTES
+           CLOSE CEPS
+           CLOSE RELATORIO.
+       FECHAR-ARQS-FIM.
+           EXIT.
