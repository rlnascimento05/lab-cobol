@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL026.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * CONFERENCIA DE INVENTARIO FISICO DA FROTA         *
+      **************************************************
+      * LE CONTAGEM.TXT (UM NUMERO DE BIKE POR LINHA, DIGITADO OU
+      * COLETADO NA CONTAGEM FISICA DO PATIO) E CONFRONTA COM
+      * ARQBIKE.DAT EM DUAS PASSADAS:
+      *   1) PARA CADA NUMERO CONTADO, PROCURA EM ARQBIKE.DAT. O QUE
+      *      FOR CONTADO E NAO EXISTIR NO CADASTRO E ETIQUETA
+      *      FANTASMA/DUPLICADA (NUMERO CONTADO QUE NAO E BIKE NENHUMA).
+      *      O QUE FOR ENCONTRADO E MARCADO NO ARQUIVO DE TRABALHO
+      *      CONTADOS.DAT (RECRIADO A CADA EXECUCAO).
+      *   2) PERCORRE ARQBIKE.DAT INTEIRO E, PARA CADA BIKE QUE NAO
+      *      FOI MARCADA EM CONTADOS.DAT, ACUSA COMO NAO ENCONTRADA NA
+      *      CONTAGEM (POSSIVEL FURTO AINDA NAO LANCADO NO SISTEMA).
+      * 2026-08-09  A LINHA DE BIKE FALTANTE PASSA A MOSTRAR TAMBEM A
+      *             FILIAL, PARA O CONFERENTE SABER DE QUE PONTO DE
+      *             LOCACAO A BIKE SUMIU.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAGEM ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-CONT.
+
+           SELECT ARQBIKE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS MARCA
+                                   WITH DUPLICATES.
+
+           SELECT CONTADOS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CONTADO-NUMERO
+                    FILE STATUS  IS ST-ERRO-CTD.
+
+           SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CONTAGEM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CONTAGEM.TXT".
+       01 LINHA-CONT                    PIC X(04).
+
+       FD ARQBIKE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQBIKE.DAT".
+       01 REGBIKE.
+                03 NUMERO            PIC 9(4).
+                03 MARCA             PIC X(20).
+                03 MODELO            PIC X(20).
+                03 CATEGORIA         PIC X(01).
+                03 ARO               PIC 9(2).
+                03 COR               PIC 9(1).
+                03 CORDESCRICAO      PIC X(13).
+                03 VALORCOMPRA       PIC 9(6)V99.
+                03 VALORLOCACAO      PIC 9(6)V99.
+                03 DATACOMPRA        PIC 9(8).
+                03 DATAUTILIZACAO    PIC 9(8).
+                03 SITUACAO          PIC X(1).
+                03 SITUACAODESCRICAO PIC X(13).
+                03 FILIAL            PIC 9(01).
+                03 FILIALDESCRICAO PIC X(13).
+
+       FD CONTADOS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CONTADOS.DAT".
+       01 REGCONTADO.
+                03 CONTADO-NUMERO    PIC 9(4).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL026.TXT".
+
+       01 LINHA-REL                    PIC X(120).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 ST-ERRO-CONT     PIC X(02) VALUE "00".
+       77 ST-ERRO-CTD      PIC X(02) VALUE "00".
+       77 ST-ERRO-REL      PIC X(02) VALUE "00".
+       77 W-CONT-LIDOS     PIC 9(06) VALUE ZEROS.
+       77 W-CONT-FANTASMA  PIC 9(06) VALUE ZEROS.
+       77 W-CONT-BIKES     PIC 9(06) VALUE ZEROS.
+       77 W-CONT-FALTANTE  PIC 9(06) VALUE ZEROS.
+
+       01 CAB-1.
+           03 FILLER       PIC X(80) VALUE
+              "RELATORIO DE CONFERENCIA DE INVENTARIO FISICO".
+       01 CAB-FANTASMA.
+           03 FILLER       PIC X(80) VALUE
+              "NUMEROS CONTADOS QUE NAO EXISTEM EM ARQBIKE (FANTASMA)".
+       01 CAB-FALTANTE.
+           03 FILLER       PIC X(80) VALUE
+              "BIKES CADASTRADAS NAO ENCONTRADAS NA CONTAGEM (FURTO?)".
+       01 LINHA-FANTASMA.
+           03 FILLER       PIC X(30) VALUE
+              "  NUMERO CONTADO INEXISTENTE: ".
+           03 LF-NUMERO    PIC X(06).
+       01 LINHA-FALTANTE.
+           03 FILLER       PIC X(16) VALUE
+              "  BIKE: ".
+           03 LT-NUMERO    PIC X(07).
+           03 FILLER       PIC X(10) VALUE
+              "MARCA: ".
+           03 LT-MARCA     PIC X(21).
+           03 FILLER       PIC X(10) VALUE
+              "MODELO: ".
+           03 LT-MODELO    PIC X(21).
+           03 FILLER       PIC X(10) VALUE
+              "FILIAL: ".
+           03 LT-FILIAL    PIC X(13).
+       01 LINHA-GERAL.
+           03 FILLER       PIC X(22) VALUE
+              "NUMEROS CONTADOS: ".
+           03 LG-LIDOS     PIC ZZZZZ9.
+           03 FILLER       PIC X(18) VALUE
+              "   FANTASMAS: ".
+           03 LG-FANTASMA  PIC ZZZZZ9.
+           03 FILLER       PIC X(18) VALUE
+              "   FALTANTES: ".
+           03 LG-FALTANTE  PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQS THRU ABRIR-ARQS-FIM
+           WRITE LINHA-REL FROM CAB-FANTASMA
+           PERFORM LER-CONTAGEM THRU LER-CONTAGEM-FIM
+           PERFORM PROC-CONTAGEM THRU PROC-CONTAGEM-FIM
+               UNTIL ST-ERRO-CONT = "10"
+           WRITE LINHA-REL FROM CAB-FALTANTE
+           MOVE ZEROS TO NUMERO
+           START ARQBIKE KEY IS NOT LESS NUMERO
+               INVALID KEY MOVE "10" TO ST-ERRO.
+           PERFORM LER-BIKE THRU LER-BIKE-FIM
+           PERFORM PROC-BIKE THRU PROC-BIKE-FIM
+               UNTIL ST-ERRO = "10"
+           PERFORM IMPRIMIR-TOTAL THRU IMPRIMIR-TOTAL-FIM
+           PERFORM FECHAR-ARQS THRU FECHAR-ARQS-FIM
+           STOP RUN.
+
+       ABRIR-ARQS.
+           OPEN INPUT CONTAGEM
+           IF ST-ERRO-CONT NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO CONTAGEM ***"
+              STOP RUN.
+           OPEN INPUT ARQBIKE
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO BIKE ***"
+              STOP RUN.
+           OPEN OUTPUT CONTADOS
+           CLOSE CONTADOS
+           OPEN I-O CONTADOS
+           IF ST-ERRO-CTD NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO CONTADOS ***"
+              STOP RUN.
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              STOP RUN.
+           WRITE LINHA-REL FROM CAB-1.
+       ABRIR-ARQS-FIM.
+           EXIT.
+
+       LER-CONTAGEM.
+           READ CONTAGEM
+               AT END MOVE "10" TO ST-ERRO-CONT.
+       LER-CONTAGEM-FIM.
+           EXIT.
+
+       PROC-CONTAGEM.
+           ADD 1 TO W-CONT-LIDOS
+           MOVE LINHA-CONT TO NUMERO
+           READ ARQBIKE
+           IF ST-ERRO = "00"
+              MOVE NUMERO TO CONTADO-NUMERO
+              WRITE REGCONTADO
+           ELSE
+              ADD 1 TO W-CONT-FANTASMA
+              PERFORM IMPRIMIR-FANTASMA THRU IMPRIMIR-FANTASMA-FIM.
+           PERFORM LER-CONTAGEM THRU LER-CONTAGEM-FIM.
+       PROC-CONTAGEM-FIM.
+           EXIT.
+
+       IMPRIMIR-FANTASMA.
+           MOVE SPACES     TO LINHA-FANTASMA
+           MOVE LINHA-CONT TO LF-NUMERO
+           WRITE LINHA-REL FROM LINHA-FANTASMA.
+       IMPRIMIR-FANTASMA-FIM.
+           EXIT.
+
+       LER-BIKE.
+           READ ARQBIKE NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO.
+       LER-BIKE-FIM.
+           EXIT.
+
+       PROC-BIKE.
+           ADD 1 TO W-CONT-BIKES
+           MOVE NUMERO TO CONTADO-NUMERO
+           READ CONTADOS
+           IF ST-ERRO-CTD NOT = "00"
+              ADD 1 TO W-CONT-FALTANTE
+              PERFORM IMPRIMIR-FALTANTE THRU IMPRIMIR-FALTANTE-FIM.
+           PERFORM LER-BIKE THRU LER-BIKE-FIM.
+       PROC-BIKE-FIM.
+           EXIT.
+
+       IMPRIMIR-FALTANTE.
+           MOVE SPACES       TO LINHA-FALTANTE
+           MOVE NUMERO       TO LT-NUMERO
+           MOVE MARCA        TO LT-MARCA
+           MOVE MODELO       TO LT-MODELO
+           MOVE FILIALDESCRICAO TO LT-FILIAL
+           WRITE LINHA-REL FROM LINHA-FALTANTE.
+       IMPRIMIR-FALTANTE-FIM.
+           EXIT.
+
+       IMPRIMIR-TOTAL.
+           MOVE W-CONT-LIDOS   TO LG-LIDOS
+           MOVE W-CONT-FANTASMA TO LG-FANTASMA
+           MOVE W-CONT-FALTANTE TO LG-FALTANTE
+           WRITE LINHA-REL FROM LINHA-GERAL.
+       IMPRIMIR-TOTAL-FIM.
+           EXIT.
+
+       FECHAR-ARQS.
+           CLOSE CONTAGEM
+           CLOSE ARQBIKE
+           CLOSE CONTADOS
+           CLOSE RELATORIO.
+       FECHAR-ARQS-FIM.
+           EXIT.
