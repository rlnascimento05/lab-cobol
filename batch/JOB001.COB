@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOB001.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * ROTINA NOTURNA: ENCADEIA OS JOBS DE LOTE        *
+      **************************************************
+      * CHAMA, NESTA ORDEM, OS JOBS QUE PRECISAM RODAR EM SEQUENCIA
+      * TODA NOITE: PRIMEIRO A CARGA DE CEPS (CARGA001), DEPOIS O
+      * RECALCULO QUE DEPENDE DELA (SYNC002) E, SO POR FIM, OS
+      * RELATORIOS QUE LEEM OS DADOS JA ATUALIZADOS (REL023, REL011
+      * E REL021). SE UM PASSO FALHAR (RETURN-CODE DIFERENTE DE ZERO
+      * NO RETORNO DO CALL), OS PASSOS SEGUINTES SAO PULADOS, MAS O
+      * JOB E GRAVADO NO LOG MESMO ASSIM, PARA O OPERADOR SABER ONDE
+      * A ROTINA PAROU.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGNOITE ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-LOG.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD LOGNOITE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "JOBNOITE.LOG".
+
+       01 LINHA-LOG                    PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-LOG      PIC X(02).
+
+       77 W-DATA-LOG       PIC 9(06).
+       77 W-IND            PIC 9(02) COMP VALUE ZEROS.
+       77 W-COD-RETORNO    PIC S9(04) COMP VALUE ZEROS.
+       77 W-HOUVE-ERRO     PIC X(01) VALUE "N".
+           88 HOUVE-ERRO       VALUE "S".
+
+       01 TAB-PASSOS.
+           03 PASSO-01.
+               05 FILLER       PIC X(08) VALUE "CARGA001".
+               05 FILLER       PIC X(40) VALUE
+                   "CARGA DE CEPS".
+           03 PASSO-02.
+               05 FILLER       PIC X(08) VALUE "SYNC002 ".
+               05 FILLER       PIC X(40) VALUE
+                   "RECALCULO DE SITUACAO DOS ALUNOS".
+           03 PASSO-03.
+               05 FILLER       PIC X(08) VALUE "REL023  ".
+               05 FILLER       PIC X(40) VALUE
+                   "RELATORIO DE DEPRECIACAO DAS BICICLETAS".
+           03 PASSO-04.
+               05 FILLER       PIC X(08) VALUE "REL011  ".
+               05 FILLER       PIC X(40) VALUE
+                   "EXTRATO DA FOLHA DE PAGAMENTO".
+           03 PASSO-05.
+               05 FILLER       PIC X(08) VALUE "REL021  ".
+               05 FILLER       PIC X(40) VALUE
+                   "RELATORIO DE LOCACOES EM ATRASO".
+
+       01 TAB-PASSOS-R REDEFINES TAB-PASSOS.
+           03 PASSO-OCR OCCURS 5 TIMES.
+               05 PASSO-PROGRAMA   PIC X(08).
+               05 PASSO-DESCRICAO  PIC X(40).
+
+       01 REGLOG.
+           03 LOG-DATA             PIC 9(06).
+           03 FILLER               PIC X(01) VALUE SPACES.
+           03 LOG-PROGRAMA         PIC X(08).
+           03 FILLER               PIC X(01) VALUE SPACES.
+           03 LOG-SITUACAO         PIC X(08).
+           03 FILLER               PIC X(01) VALUE SPACES.
+           03 LOG-DESCRICAO        PIC X(40).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT W-DATA-LOG FROM DATE
+           PERFORM ABRIR-LOG THRU ABRIR-LOG-FIM
+           PERFORM EXECUTAR-PASSO THRU EXECUTAR-PASSO-FIM
+               VARYING W-IND FROM 1 BY 1
+               UNTIL W-IND > 5 OR HOUVE-ERRO
+           CLOSE LOGNOITE
+           IF HOUVE-ERRO
+              DISPLAY "*** ROTINA NOTURNA INTERROMPIDA POR ERRO ***"
+              MOVE 12 TO RETURN-CODE
+              GOBACK
+           ELSE
+              DISPLAY "*** ROTINA NOTURNA CONCLUIDA COM SUCESSO ***"
+              MOVE 0 TO RETURN-CODE
+              GOBACK.
+
+       ABRIR-LOG.
+           OPEN EXTEND LOGNOITE
+           IF ST-ERRO-LOG NOT = "00"
+               IF ST-ERRO-LOG = "30" OR "05" OR "35"
+                      OPEN OUTPUT LOGNOITE
+                      CLOSE LOGNOITE
+                      OPEN EXTEND LOGNOITE
+                   ELSE
+                      DISPLAY "*** ERRO NA ABERTURA DO LOG ***"
+                      MOVE 12 TO RETURN-CODE
+                      GOBACK
+                ELSE
+                    NEXT SENTENCE.
+       ABRIR-LOG-FIM.
+           EXIT.
+
+       EXECUTAR-PASSO.
+           MOVE PASSO-PROGRAMA  (W-IND) TO LOG-PROGRAMA
+           MOVE PASSO-DESCRICAO (W-IND) TO LOG-DESCRICAO
+           MOVE W-DATA-LOG              TO LOG-DATA
+           CALL PASSO-PROGRAMA (W-IND)
+           MOVE RETURN-CODE TO W-COD-RETORNO
+           IF W-COD-RETORNO = ZEROS
+              MOVE "OK      " TO LOG-SITUACAO
+           ELSE
+              MOVE "ERRO    " TO LOG-SITUACAO
+              MOVE "S" TO W-HOUVE-ERRO.
+           WRITE LINHA-LOG FROM REGLOG.
+       EXECUTAR-PASSO-FIM.
+           EXIT.
