@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL024.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * RELATORIO DE BICICLETAS POR MARCA                *
+      **************************************************
+      * PERCORRE ARQBIKE.DAT PELA PROPRIA CHAVE ALTERNATIVA MARCA
+      * (JA DECLARADA COM DUPLICATES, MESMA CHAVE QUE O SBP012-
+      * BICICLETA USA NA CONSULTA EM TELA POR MARCA), EM VEZ DE
+      * ORDENAR O ARQUIVO NUM SORT, E IMPRIME UM RELATORIO PAGINADO
+      * COM SUBTOTAL DE QUANTIDADE E VALORCOMPRA POR MARCA, PARA O
+      * SETOR DE COMPRAS ACOMPANHAR A FROTA SEM PRECISAR NAVEGAR
+      * TELA POR TELA.
+      * 2026-08-09  INCLUIDA A COLUNA FILIAL NA LISTAGEM DA FROTA.
+      * 2026-08-09  CABECALHO E QUEBRA DE PAGINA PASSARAM A USAR A
+      *             ROTINA COMPARTILHADA COPY RELPAG./RELPAGP.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQBIKE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS MARCA
+                                   WITH DUPLICATES.
+
+           SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQBIKE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQBIKE.DAT".
+       01 REGBIKE.
+                03 NUMERO            PIC 9(4).
+                03 MARCA             PIC X(20).
+                03 MODELO            PIC X(20).
+                03 CATEGORIA         PIC X(01).
+                03 ARO               PIC 9(2).
+                03 COR               PIC 9(1).
+                03 CORDESCRICAO      PIC X(13).
+                03 VALORCOMPRA       PIC 9(6)V99.
+                03 VALORLOCACAO      PIC 9(6)V99.
+                03 DATACOMPRA        PIC 9(8).
+                03 DATAUTILIZACAO    PIC 9(8).
+                03 SITUACAO          PIC X(1).
+                03 SITUACAODESCRICAO PIC X(13).
+                03 FILIAL            PIC 9(01).
+                03 FILIALDESCRICAO PIC X(13).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REL024.TXT".
+
+       01 LINHA-REL                    PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 ST-ERRO-REL      PIC X(02) VALUE "00".
+       77 W-PRIMEIRA       PIC X(01) VALUE "S".
+       77 W-MARCA-ANT      PIC X(20) VALUE SPACES.
+       77 W-CONT-MARCA     PIC 9(06) VALUE ZEROS.
+       77 W-CONT-GERAL     PIC 9(06) VALUE ZEROS.
+       77 W-TOTAL-MARCA    PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOTAL-GERAL    PIC 9(10)V99 VALUE ZEROS.
+       77 W-VALOR-ED       PIC ZZZZZ9,99.
+       77 W-TOTAL-ED       PIC ZZZZZZZZ9,99.
+       77 W-CONT-ED        PIC ZZZZZ9.
+
+       COPY RELPAG.
+
+       01 LINHA-DET.
+           03 LD-MARCA     PIC X(21).
+           03 LD-NUMERO    PIC X(07).
+           03 LD-MODELO    PIC X(21).
+           03 LD-VALOR     PIC X(10).
+           03 LD-FILIAL    PIC X(13).
+       01 LINHA-SUB.
+           03 FILLER       PIC X(16) VALUE
+              "SUBTOTAL ".
+           03 LS-MARCA     PIC X(21).
+           03 FILLER       PIC X(10) VALUE
+              "QTDE: ".
+           03 LS-CONT      PIC ZZZZZ9.
+           03 FILLER       PIC X(12) VALUE
+              "   TOTAL: ".
+           03 LS-VALOR     PIC ZZZZZZZZ9,99.
+       01 LINHA-GERAL.
+           03 FILLER       PIC X(20) VALUE
+              "TOTAL GERAL BIKES: ".
+           03 LG-CONT      PIC ZZZZZ9.
+           03 FILLER       PIC X(18) VALUE
+              "   VALOR TOTAL: ".
+           03 LG-VALOR     PIC ZZZZZZZZ9,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQS THRU ABRIR-ARQS-FIM
+           PERFORM LER-BIKE THRU LER-BIKE-FIM
+           PERFORM PROC-BIKE THRU PROC-BIKE-FIM
+               UNTIL ST-ERRO = "10"
+           IF W-PRIMEIRA = "N"
+              PERFORM IMPRIMIR-SUBTOTAL THRU IMPRIMIR-SUBTOTAL-FIM.
+           PERFORM IMPRIMIR-TOTAL THRU IMPRIMIR-TOTAL-FIM
+           PERFORM FECHAR-ARQS THRU FECHAR-ARQS-FIM
+           STOP RUN.
+
+       ABRIR-ARQS.
+           OPEN INPUT ARQBIKE
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO BIKE ***"
+              STOP RUN.
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              STOP RUN.
+           MOVE SPACES TO MARCA
+           START ARQBIKE KEY IS NOT LESS MARCA
+               INVALID KEY MOVE "10" TO ST-ERRO.
+           MOVE "RELATORIO DE BICICLETAS POR MARCA" TO W-TITULO-REL
+           MOVE "MARCA              BIKE   MODELO             VL.COMP
+      -    "RA  FILIAL"                                TO W-CAB-COL
+           PERFORM IMPRIMIR-CABECALHO-PAG
+                                       THRU IMPRIMIR-CABECALHO-PAG-FIM.
+       ABRIR-ARQS-FIM.
+           EXIT.
+
+       LER-BIKE.
+           READ ARQBIKE NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO.
+       LER-BIKE-FIM.
+           EXIT.
+
+       PROC-BIKE.
+           IF W-PRIMEIRA = "S"
+              MOVE "N"   TO W-PRIMEIRA
+              MOVE MARCA TO W-MARCA-ANT
+           ELSE
+              IF MARCA NOT = W-MARCA-ANT
+                 PERFORM IMPRIMIR-SUBTOTAL THRU IMPRIMIR-SUBTOTAL-FIM
+                 MOVE MARCA TO W-MARCA-ANT.
+           ADD 1 TO W-CONT-MARCA
+           ADD 1 TO W-CONT-GERAL
+           ADD VALORCOMPRA TO W-TOTAL-MARCA
+           ADD VALORCOMPRA TO W-TOTAL-GERAL
+           PERFORM IMPRIMIR-LINHA THRU IMPRIMIR-LINHA-FIM
+           PERFORM LER-BIKE THRU LER-BIKE-FIM.
+       PROC-BIKE-FIM.
+           EXIT.
+
+       IMPRIMIR-LINHA.
+           MOVE SPACES      TO LINHA-DET
+           MOVE MARCA       TO LD-MARCA
+           MOVE NUMERO      TO LD-NUMERO
+           MOVE MODELO      TO LD-MODELO
+           MOVE VALORCOMPRA TO W-VALOR-ED
+           MOVE W-VALOR-ED  TO LD-VALOR
+           MOVE FILIALDESCRICAO TO LD-FILIAL
+           PERFORM CONTROLAR-QUEBRA-PAG THRU CONTROLAR-QUEBRA-PAG-FIM
+           WRITE LINHA-REL FROM LINHA-DET
+           ADD 1 TO W-LINPAG.
+       IMPRIMIR-LINHA-FIM.
+           EXIT.
+
+       IMPRIMIR-SUBTOTAL.
+           MOVE W-CONT-MARCA  TO LS-CONT
+           MOVE W-MARCA-ANT   TO LS-MARCA
+           MOVE W-TOTAL-MARCA TO W-TOTAL-ED
+           MOVE W-TOTAL-ED    TO LS-VALOR
+           WRITE LINHA-REL FROM LINHA-SUB
+           MOVE ZEROS TO W-CONT-MARCA W-TOTAL-MARCA.
+       IMPRIMIR-SUBTOTAL-FIM.
+           EXIT.
+
+       IMPRIMIR-TOTAL.
+           MOVE W-CONT-GERAL TO LG-CONT
+           MOVE W-TOTAL-GERAL TO W-TOTAL-ED
+           MOVE W-TOTAL-ED   TO LG-VALOR
+           WRITE LINHA-REL FROM LINHA-GERAL.
+       IMPRIMIR-TOTAL-FIM.
+           EXIT.
+
+       FECHAR-ARQS.
+           CLOSE ARQBIKE
+           CLOSE RELATORIO.
+       FECHAR-ARQS-FIM.
+           EXIT.
+
+       COPY RELPAGP.
