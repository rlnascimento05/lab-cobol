@@ -0,0 +1,382 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KIOSK001.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************************
+      * PONTO DE INTEGRACAO COM TOTEM/APP DE AUTOATENDIMENTO *
+      **************************************************
+      * ATE AQUI, SO UM ATENDENTE PODIA CONSULTAR A SITUACAO DE UMA
+      * BIKE OU ABRIR/FECHAR UMA LOCACAO, DIGITANDO NUMERO NA TELA DO
+      * SGB-004 (CDLOC). ESTE JOB LE ARQKIOSK.TXT, UM EXTRATO DE
+      * TRANSACOES GERADO PELO TOTEM OU PELO APP (TEXTO COM CAMPOS
+      * SEPARADOS POR ";": NUMERO;CPF;TIPO, ONDE TIPO E "S" PARA
+      * CONSULTA DE STATUS, "C" PARA CHECKOUT (ABRIR LOCACAO) OU "D"
+      * PARA DEVOLUCAO (FECHAR LOCACAO)), E GRAVA EM KIOSK001.TXT UMA
+      * LINHA DE RESPOSTA POR TRANSACAO PARA O TOTEM/APP LER DE VOLTA.
+      * A CHAVE DE TUDO CONTINUA SENDO REGBIKE.NUMERO, A MESMA QUE O
+      * ATENDENTE DIGITARIA EM TNUMERO/T-NUMERO. AS REGRAS DE NEGOCIO
+      * (BIKE JA LOCADA, CLIENTE NAO CADASTRADO, ETC.) SAO AS MESMAS
+      * JA APLICADAS PELO SGB-004 NA TELA, SO QUE SEM ATENDENTE NO
+      * MEIO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQKIOSK ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-TX.
+
+           SELECT ARQRESP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-RESP.
+
+           SELECT ARQLOC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-LOC
+                    FILE STATUS  IS ST-ERRO-LOC.
+
+           SELECT ARQBIKE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO-BIKE
+                    ALTERNATE RECORD KEY IS MARCA
+                                   WITH DUPLICATES.
+
+           SELECT CLIENTES ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    ALTERNATE RECORD KEY IS RG
+                                   WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO-CLI.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQKIOSK
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQKIOSK.TXT".
+       01 LINHA-TX                    PIC X(30).
+
+       FD ARQRESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "KIOSK001.TXT".
+       01 LINHA-RESP                  PIC X(80).
+
+       FD ARQLOC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQLOC.DAT".
+       01 REGLOC.
+                03 CHAVE-LOC.
+                   05 LOC-NUMERO        PIC 9(4).
+                   05 LOC-SEQ           PIC 9(4).
+                03 LOC-CPF              PIC 9(11).
+                03 LOC-DATALOCACAO      PIC 9(8).
+                03 LOC-DATADEVOLUCAO    PIC 9(8).
+                03 LOC-VALORLOCACAO     PIC 9(6)V99.
+                03 LOC-SITUACAO         PIC X(01).
+                   88 LOC-ABERTA             VALUE "A".
+                   88 LOC-FECHADA            VALUE "F".
+
+       FD ARQBIKE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQBIKE.DAT".
+       01 REGBIKE.
+                03 NUMERO            PIC 9(4).
+                03 MARCA             PIC X(20).
+                03 MODELO            PIC X(20).
+                03 CATEGORIA         PIC X(01).
+                03 ARO               PIC 9(2).
+                03 COR               PIC 9(1).
+                03 CORDESCRICAO      PIC X(13).
+                03 VALORCOMPRA       PIC 9(6)V99.
+                03 VALORLOCACAO      PIC 9(6)V99.
+                03 DATACOMPRA        PIC 9(8).
+                03 DATAUTILIZACAO    PIC 9(8).
+                03 SITUACAO          PIC X(1).
+                03 SITUACAODESCRICAO PIC X(13).
+                03 FILIAL            PIC 9(01).
+                03 FILIALDESCRICAO PIC X(13).
+
+       FD CLIENTES
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCLIENTES.DAT".
+       01 REGCLIENTES.
+                03 CPF                  PIC 9(11).
+                03 NOME                 PIC X(35).
+                03 DATANASC.
+                    05 DIA              PIC 9(2).
+                    05 MES              PIC 9(2).
+                    05 ANO              PIC 9(4).
+                03 RG                   PIC X(20).
+                03 CLICEP               PIC 9(08).
+                03 ENDNUM               PIC 9(4).
+                03 COMPLEMENTO          PIC X(12).
+                03 EMAIL                PIC X(35).
+                03 TELEFONE.
+                   05 DDD               PIC 9(02).
+                   05 TELNUM            PIC 9(9).
+                03 SITUACAO-CLI         PIC X(1).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-TX       PIC X(02) VALUE "00".
+       77 ST-ERRO-RESP     PIC X(02) VALUE "00".
+       77 ST-ERRO-LOC      PIC X(02) VALUE "00".
+       77 ST-ERRO-BIKE     PIC X(02) VALUE "00".
+       77 ST-ERRO-CLI      PIC X(02) VALUE "00".
+       77 W-CONT-LIDOS     PIC 9(06) VALUE ZEROS.
+       77 W-CONT-OK        PIC 9(06) VALUE ZEROS.
+       77 W-CONT-ERRO      PIC 9(06) VALUE ZEROS.
+       77 W-PROX-SEQ       PIC 9(04) VALUE ZEROS.
+       77 W-ACHOU          PIC X(01) VALUE "N".
+           88 W-ACHOU-SIM       VALUE "S".
+
+       01 W-CAMPOS.
+           03 W-NUMERO          PIC X(04).
+           03 W-CPF             PIC X(11).
+           03 W-TIPO            PIC X(01).
+
+       01 W-HOJE.
+          03 W-ANO-HOJE     PIC 9(04).
+          03 W-MES-HOJE     PIC 9(02).
+          03 W-DIA-HOJE     PIC 9(02).
+
+       01 W-HOJE-DMA.
+          03 W-HOJE-DD      PIC 9(02).
+          03 W-HOJE-MM      PIC 9(02).
+          03 W-HOJE-AAAA    PIC 9(04).
+       01 W-HOJE-DMA-NUM REDEFINES W-HOJE-DMA
+                                        PIC 9(08).
+
+       01 LINHA-RESP-REC.
+           03 LR-NUMERO    PIC X(04).
+           03 FILLER       PIC X(01) VALUE ";".
+           03 LR-TIPO      PIC X(01).
+           03 FILLER       PIC X(01) VALUE ";".
+           03 LR-STATUS    PIC X(04).
+           03 FILLER       PIC X(01) VALUE ";".
+           03 LR-MENS      PIC X(40).
+           03 FILLER       PIC X(01) VALUE ";".
+           03 LR-SITUACAO  PIC X(01).
+           03 FILLER       PIC X(01) VALUE ";".
+           03 LR-SITDESC   PIC X(13).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           MOVE W-DIA-HOJE  TO W-HOJE-DD
+           MOVE W-MES-HOJE  TO W-HOJE-MM
+           MOVE W-ANO-HOJE  TO W-HOJE-AAAA
+           PERFORM ABRIR-ARQS THRU ABRIR-ARQS-FIM
+           PERFORM LER-LINHA THRU LER-LINHA-FIM
+           PERFORM PROC-LINHAS THRU PROC-LINHAS-FIM
+               UNTIL ST-ERRO-TX = "10"
+           PERFORM FECHAR-ARQS THRU FECHAR-ARQS-FIM
+           DISPLAY "TRANSACOES LIDAS...: " W-CONT-LIDOS
+           DISPLAY "TRANSACOES OK......: " W-CONT-OK
+           DISPLAY "TRANSACOES COM ERRO: " W-CONT-ERRO
+           STOP RUN.
+
+       ABRIR-ARQS.
+           OPEN INPUT ARQKIOSK
+           IF ST-ERRO-TX NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO ARQKIOSK ***"
+              STOP RUN.
+           OPEN OUTPUT ARQRESP
+           IF ST-ERRO-RESP NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO DE RESPOSTA ***"
+              STOP RUN.
+           OPEN I-O ARQLOC
+           IF ST-ERRO-LOC NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO LOC ***"
+              STOP RUN.
+           OPEN I-O ARQBIKE
+           IF ST-ERRO-BIKE NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO BIKE ***"
+              STOP RUN.
+           OPEN INPUT CLIENTES
+           IF ST-ERRO-CLI NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO CLIENTES ***"
+              STOP RUN.
+       ABRIR-ARQS-FIM.
+           EXIT.
+
+       LER-LINHA.
+           READ ARQKIOSK
+               AT END MOVE "10" TO ST-ERRO-TX.
+       LER-LINHA-FIM.
+           EXIT.
+
+       PROC-LINHAS.
+           ADD 1 TO W-CONT-LIDOS
+           PERFORM QUEBRAR-LINHA THRU QUEBRAR-LINHA-FIM
+           MOVE W-NUMERO TO NUMERO
+           READ ARQBIKE
+           IF ST-ERRO-BIKE = "23"
+              MOVE SPACES TO SITUACAO SITUACAODESCRICAO
+              MOVE "BIKE NAO CADASTRADA" TO LR-MENS
+              PERFORM RESP-ERRO THRU RESP-ERRO-FIM
+           ELSE
+              IF W-TIPO = "S"
+                 PERFORM TX-STATUS THRU TX-STATUS-FIM
+              ELSE
+                 IF W-TIPO = "C"
+                    PERFORM TX-CHECKOUT THRU TX-CHECKOUT-FIM
+                 ELSE
+                    IF W-TIPO = "D"
+                       PERFORM TX-DEVOLUCAO THRU TX-DEVOLUCAO-FIM
+                    ELSE
+                       MOVE "TIPO DE TRANSACAO INVALIDO" TO LR-MENS
+                       PERFORM RESP-ERRO THRU RESP-ERRO-FIM.
+           PERFORM LER-LINHA THRU LER-LINHA-FIM.
+       PROC-LINHAS-FIM.
+           EXIT.
+
+       QUEBRAR-LINHA.
+           MOVE SPACES TO W-CAMPOS
+           UNSTRING LINHA-TX DELIMITED BY ";"
+                   INTO W-NUMERO W-CPF W-TIPO.
+       QUEBRAR-LINHA-FIM.
+           EXIT.
+
+      * CONSULTA DE STATUS, SEM ALTERAR NADA
+       TX-STATUS.
+           MOVE "STATUS CONSULTADO" TO LR-MENS
+           PERFORM RESP-OK THRU RESP-OK-FIM.
+       TX-STATUS-FIM.
+           EXIT.
+
+      * CHECKOUT: ABRE UMA LOCACAO E MARCA A BIKE COMO LOCADA
+       TX-CHECKOUT.
+           IF SITUACAO = "L"
+              MOVE "BIKE JA ESTA LOCADA" TO LR-MENS
+              PERFORM RESP-ERRO THRU RESP-ERRO-FIM
+              GO TO TX-CHECKOUT-FIM.
+           MOVE W-CPF TO CPF
+           READ CLIENTES
+           IF ST-ERRO-CLI = "23"
+              MOVE "CLIENTE NAO CADASTRADO" TO LR-MENS
+              PERFORM RESP-ERRO THRU RESP-ERRO-FIM
+              GO TO TX-CHECKOUT-FIM.
+           PERFORM ACHA-PROX-SEQ THRU ACHA-PROX-SEQ-FIM
+           MOVE NUMERO              TO LOC-NUMERO
+           MOVE W-PROX-SEQ          TO LOC-SEQ
+           MOVE CPF                 TO LOC-CPF
+           MOVE W-HOJE-DMA-NUM      TO LOC-DATALOCACAO
+           MOVE ZEROS               TO LOC-DATADEVOLUCAO
+           MOVE VALORLOCACAO        TO LOC-VALORLOCACAO
+           MOVE "A"                 TO LOC-SITUACAO
+           WRITE REGLOC
+           IF ST-ERRO-LOC NOT = "00"
+              MOVE "ERRO AO GRAVAR LOCACAO" TO LR-MENS
+              PERFORM RESP-ERRO THRU RESP-ERRO-FIM
+              GO TO TX-CHECKOUT-FIM.
+           MOVE "L"                 TO SITUACAO
+           MOVE "LOCADA"            TO SITUACAODESCRICAO
+           MOVE W-HOJE-DMA-NUM      TO DATAUTILIZACAO
+           REWRITE REGBIKE
+           MOVE "LOCACAO ABERTA"    TO LR-MENS
+           PERFORM RESP-OK THRU RESP-OK-FIM.
+       TX-CHECKOUT-FIM.
+           EXIT.
+
+      * DEVOLUCAO: FECHA A LOCACAO ABERTA E LIBERA A BIKE DE VOLTA
+       TX-DEVOLUCAO.
+           IF SITUACAO NOT = "L"
+              MOVE "BIKE NAO ESTA LOCADA" TO LR-MENS
+              PERFORM RESP-ERRO THRU RESP-ERRO-FIM
+              GO TO TX-DEVOLUCAO-FIM.
+           PERFORM ACHA-LOC-ABERTA THRU ACHA-LOC-ABERTA-FIM
+           IF NOT W-ACHOU-SIM
+              MOVE "LOCACAO ABERTA NAO ENCONTRADA" TO LR-MENS
+              PERFORM RESP-ERRO THRU RESP-ERRO-FIM
+              GO TO TX-DEVOLUCAO-FIM.
+           MOVE W-HOJE-DMA-NUM      TO LOC-DATADEVOLUCAO
+           MOVE "F"                 TO LOC-SITUACAO
+           REWRITE REGLOC
+           MOVE "A"                 TO SITUACAO
+           MOVE "ATIVA"             TO SITUACAODESCRICAO
+           MOVE W-HOJE-DMA-NUM      TO DATAUTILIZACAO
+           REWRITE REGBIKE
+           MOVE "DEVOLUCAO REGISTRADA" TO LR-MENS
+           PERFORM RESP-OK THRU RESP-OK-FIM.
+       TX-DEVOLUCAO-FIM.
+           EXIT.
+
+      * PERCORRE AS LOCACOES DA BIKE PARA ACHAR A PROXIMA SEQUENCIA
+       ACHA-PROX-SEQ.
+           MOVE ZEROS TO W-PROX-SEQ
+           MOVE NUMERO TO LOC-NUMERO
+           MOVE ZEROS TO LOC-SEQ
+           START ARQLOC KEY IS NOT LESS CHAVE-LOC
+               INVALID KEY MOVE "10" TO ST-ERRO-LOC.
+           IF ST-ERRO-LOC = "10" GO TO ACHA-PROX-SEQ-FIM.
+       ACHA-PROX-SEQ-LER.
+           READ ARQLOC NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO-LOC.
+           IF ST-ERRO-LOC = "10" GO TO ACHA-PROX-SEQ-FIM.
+           IF LOC-NUMERO NOT = NUMERO GO TO ACHA-PROX-SEQ-FIM.
+           MOVE LOC-SEQ TO W-PROX-SEQ
+           GO TO ACHA-PROX-SEQ-LER.
+       ACHA-PROX-SEQ-FIM.
+           ADD 1 TO W-PROX-SEQ
+           MOVE "00" TO ST-ERRO-LOC.
+           EXIT.
+
+      * PERCORRE AS LOCACOES DA BIKE PROCURANDO UMA EM ABERTO
+       ACHA-LOC-ABERTA.
+           MOVE "N" TO W-ACHOU
+           MOVE NUMERO TO LOC-NUMERO
+           MOVE ZEROS TO LOC-SEQ
+           START ARQLOC KEY IS NOT LESS CHAVE-LOC
+               INVALID KEY MOVE "10" TO ST-ERRO-LOC.
+           IF ST-ERRO-LOC = "10" GO TO ACHA-LOC-ABERTA-FIM.
+       ACHA-LOC-ABERTA-LER.
+           READ ARQLOC NEXT RECORD
+               AT END MOVE "10" TO ST-ERRO-LOC.
+           IF ST-ERRO-LOC = "10" GO TO ACHA-LOC-ABERTA-FIM.
+           IF LOC-NUMERO NOT = NUMERO GO TO ACHA-LOC-ABERTA-FIM.
+           IF LOC-SITUACAO = "A"
+              MOVE "S" TO W-ACHOU
+              GO TO ACHA-LOC-ABERTA-FIM.
+           GO TO ACHA-LOC-ABERTA-LER.
+       ACHA-LOC-ABERTA-FIM.
+           MOVE "00" TO ST-ERRO-LOC.
+           EXIT.
+
+       RESP-OK.
+           MOVE SPACES        TO LINHA-RESP-REC
+           MOVE W-NUMERO      TO LR-NUMERO
+           MOVE W-TIPO        TO LR-TIPO
+           MOVE "OK"          TO LR-STATUS
+           MOVE SITUACAO      TO LR-SITUACAO
+           MOVE SITUACAODESCRICAO TO LR-SITDESC
+           WRITE LINHA-RESP FROM LINHA-RESP-REC
+           ADD 1 TO W-CONT-OK.
+       RESP-OK-FIM.
+           EXIT.
+
+       RESP-ERRO.
+           MOVE SPACES        TO LINHA-RESP-REC
+           MOVE W-NUMERO      TO LR-NUMERO
+           MOVE W-TIPO        TO LR-TIPO
+           MOVE "ERRO"        TO LR-STATUS
+           MOVE SITUACAO      TO LR-SITUACAO
+           MOVE SITUACAODESCRICAO TO LR-SITDESC
+           WRITE LINHA-RESP FROM LINHA-RESP-REC
+           ADD 1 TO W-CONT-ERRO.
+       RESP-ERRO-FIM.
+           EXIT.
+
+       FECHAR-ARQS.
+           CLOSE ARQKIOSK
+           CLOSE ARQRESP
+           CLOSE ARQLOC
+           CLOSE ARQBIKE
+           CLOSE CLIENTES.
+       FECHAR-ARQS-FIM.
+           EXIT.
