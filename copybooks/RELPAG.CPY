@@ -0,0 +1,26 @@
+      *-----------------------------------------------------------------
+      * CAMPOS DE CONTROLE DE PAGINACAO PARA RELATORIO IMPRESSO (LINE
+      * SEQUENTIAL), NOS MOLDES DO QUE O ROT-MONTAR DO SBP012-BICICLETA
+      * JA FAZ PARA PAGINAR A TELA (CONLIN/17 LINHAS), SO QUE GRAVANDO
+      * CABECALHO + NUMERO DE PAGINA NUM ARQUIVO DE RELATORIO EM VEZ DE
+      * EXIBIR NO VIDEO.
+      *
+      * O PROGRAMA QUE FIZER COPY RELPAG. DEVE TER, NA FILE SECTION, UM
+      * ARQUIVO DE SAIDA CHAMADO RELATORIO COM REGISTRO LINHA-REL PIC
+      * X(80), DEVE PREENCHER W-TITULO-REL E W-CAB-COL ANTES DA PRIMEIRA
+      * CHAMADA A IMPRIMIR-CABECALHO-PAG, E PODE AJUSTAR W-MAX-LINHAS SE
+      * QUISER UMA PAGINA DIFERENTE DE 60 LINHAS. COPY RELPAGP. NA
+      * PROCEDURE DIVISION TRAZ AS ROTINAS QUE USAM ESTES CAMPOS.
+      *-----------------------------------------------------------------
+       77 W-PAGINA           PIC 9(04) COMP VALUE ZEROS.
+       77 W-LINPAG           PIC 9(04) COMP VALUE ZEROS.
+       77 W-MAX-LINHAS       PIC 9(04) COMP VALUE 60.
+
+       01 W-TITULO-REL       PIC X(60) VALUE SPACES.
+       01 W-CAB-COL          PIC X(80) VALUE SPACES.
+       01 ESPACOS-REL        PIC X(80) VALUE SPACES.
+
+       01 LINHA-CAB-PAG.
+           03 LCP-TITULO     PIC X(60).
+           03 FILLER         PIC X(08) VALUE "PAGINA: ".
+           03 LCP-PAGINA     PIC ZZZ9.
