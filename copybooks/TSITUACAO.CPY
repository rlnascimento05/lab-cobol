@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------
+      * TABELA DE SITUACAO DA BICICLETA (A/D/M/L/R/B), COMPARTILHADA
+      * POR SGB-003, CDBIKE E CDCONSBIKE, PARA QUE UM NOVO CODIGO DE
+      * SITUACAO OU A CORRECAO DE UMA DESCRICAO SO PRECISE SER FEITA
+      * NESTE LUGAR.
+      *-----------------------------------------------------------------
+       01 TABSITUACAO.
+           03 T6 PIC X(24) VALUE
+           "AATIVA      DDESATIVADA ".
+           03 T7 PIC X(24) VALUE
+           "MMANUTENCAO LLOCADA     ".
+           03 T8 PIC X(24) VALUE
+           "RROUBADA    BBAIXADA    ".
+       01 TABSIT REDEFINES TABSITUACAO.
+           03 TSIT        PIC X(12) OCCURS 6 TIMES.
+       01 ALFASIT.
+             03 ALFASIT1 PIC X(01).
+             03 ALFASIT2 PIC X(11).
