@@ -0,0 +1,39 @@
+      *-----------------------------------------------------------------
+      * VALIDA O LIMITE DE DIA POR MES (E ANO BISSEXTO, NO CASO DE
+      * FEVEREIRO) PARA O DIA/MES/ANO JA COLOCADOS EM DV-DIA/DV-MES/
+      * DV-ANO PELO PROGRAMA CHAMADOR -- MESMO ALGORITMO DO VALDATA DO
+      * SBP012-BICICLETA, SO QUE COM OS CAMPOS TRAZIDOS POR COPY
+      * DATAVAL. EM VEZ DE CAMPOS PROPRIOS DE CADA PROGRAMA, PARA
+      * PODER SER REAPROVEITADO.
+      *-----------------------------------------------------------------
+       VALIDAR-DATA.
+           MOVE ZEROS TO DV-FLAG
+           GO TO DV-D31 DV-D28 DV-D31 DV-D30 DV-D31 DV-D30 DV-D31
+                 DV-D31 DV-D30 DV-D31 DV-D30 DV-D31
+                                          DEPENDING ON DV-MES
+           MOVE 1 TO DV-FLAG
+           GO TO VALIDAR-DATA-FIM.
+       DV-D31.
+           IF DV-DIA > 31
+              MOVE 2 TO DV-FLAG
+              GO TO VALIDAR-DATA-FIM.
+           GO TO VALIDAR-DATA-FIM.
+       DV-D30.
+           IF DV-DIA > 30
+              MOVE 2 TO DV-FLAG
+              GO TO VALIDAR-DATA-FIM.
+           GO TO VALIDAR-DATA-FIM.
+       DV-D28.
+           COMPUTE DV-AUX = DV-ANO / 4
+           COMPUTE DV-AUX = DV-AUX * 4
+           COMPUTE DV-AUX = DV-ANO - DV-AUX
+           IF DV-AUX = ZEROS
+                IF DV-DIA > 29
+                  MOVE 2 TO DV-FLAG
+                  GO TO VALIDAR-DATA-FIM
+                ELSE
+                  IF DV-DIA > 28
+                    MOVE 2 TO DV-FLAG
+                    GO TO VALIDAR-DATA-FIM.
+       VALIDAR-DATA-FIM.
+           EXIT.
