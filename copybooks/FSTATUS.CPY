@@ -0,0 +1,47 @@
+      *-----------------------------------------------------------------
+      * SIGNIFICADO PADRAO DOS CODIGOS DE FILE STATUS USADOS PELAS
+      * ROTINAS DE ABERTURA/GRAVACAO/REGRAVACAO/EXCLUSAO DOS CADASTROS
+      * (CADCLI, CADFUNC, CADNOTAS, CADASTROCEP, SGB-003/CDBIKE), MAIS
+      * AS MENSAGENS PADRAO DE CADA SITUACAO, PARA QUE UMA CORRECAO DE
+      * TEXTO (OU DE CRITERIO) SO PRECISE SER FEITA NESTE LUGAR.
+      *
+      * COPY FSTATUS. DEVE VIR LOGO APOS O CAMPO "77 ST-ERRO", JA QUE
+      * AS CONDICOES 88 ABAIXO SAO SUBORDINADAS A ELE.
+      *-----------------------------------------------------------------
+           88 FS-OK                 VALUE "00" "02".
+           88 FS-DUPLICADO          VALUE "22".
+           88 FS-NAO-ENCONTRADO     VALUE "23".
+           88 FS-ARQUIVO-NOVO       VALUE "30".
+
+      * MENSAGENS DA FAMILIA DE CADASTROS COM TELA (CADCLI, CADFUNC,
+      * CADNOTAS, CADASTROCEP) -- CONFIRMACAO S/N E RESULTADO DA
+      * GRAVACAO/EXCLUSAO/ALTERACAO SAO SEMPRE OS MESMOS TEXTOS.
+       77 FS-MSG-RECUSADO       PIC X(40) VALUE
+           "*** DADOS RECUSADOS PELO OPERADOR ***".
+       77 FS-MSG-SN-INVALIDO    PIC X(40) VALUE
+           "*** DIGITE APENAS S=SIM e N=NAO ***".
+       77 FS-MSG-GRAVADO        PIC X(40) VALUE
+           "*** DADOS GRAVADOS ***".
+       77 FS-MSG-NAO-EXCLUIDO   PIC X(40) VALUE
+           "*** REGISTRO NAO EXCLUIDO ***".
+       77 FS-MSG-EXCLUIDO       PIC X(40) VALUE
+           "*** REGISTRO EXCLUIDO ***".
+       77 FS-MSG-NAO-ALTERADO   PIC X(40) VALUE
+           "*** INFORMACOES NAO ALTERADAS ***".
+       77 FS-MSG-ALTERADO       PIC X(40) VALUE
+           "*** REGISTRO ALTERADO ***".
+
+      * MENSAGENS DA FAMILIA SGB (SGB-003/CDBIKE) -- ESTILO PROPRIO,
+      * SEM OS "***", MAS DO MESMO JEITO REPETIDO EM CADA PROGRAMA.
+       77 FS-MSG-SGB-GRAVADO    PIC X(40) VALUE
+           "REGISTRO GRAVADO COM SUCESSO".
+       77 FS-MSG-SGB-ERRO-GRAVAR PIC X(40) VALUE
+           "ERRO AO GRAVAR O REGISTRO".
+       77 FS-MSG-SGB-EXCLUIDO   PIC X(40) VALUE
+           "REGISTRO EXCLUIDO COM SUCESSO".
+       77 FS-MSG-SGB-ERRO-EXCL  PIC X(40) VALUE
+           "ERRO NA EXCLUSAO DO REGISTRO".
+       77 FS-MSG-SGB-ALTERADO   PIC X(40) VALUE
+           "REGISTRO ALTERADO COM SUCESSO".
+       77 FS-MSG-SGB-ERRO-ALTER PIC X(40) VALUE
+           "ERRO NA ALTERACAO DO REGISTRO".
