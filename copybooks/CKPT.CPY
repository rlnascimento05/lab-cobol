@@ -0,0 +1,39 @@
+      *-----------------------------------------------------------------
+      * CAMPOS DE CONTROLE DE CHECKPOINT/REINICIO PARA RELATORIOS EM
+      * LOTE QUE LEEM SEQUENCIALMENTE UM ARQUIVO INDEXADO GRANDE (POR
+      * EXEMPLO ARQBIKE OU CADCLIENTES) -- SE O JOB FOR INTERROMPIDO NO
+      * MEIO DA LEITURA, A PROXIMA EXECUCAO RETOMA A PARTIR DA ULTIMA
+      * CHAVE GRAVADA EM VEZ DE LER O ARQUIVO TODO DE NOVO DESDE O
+      * PRIMEIRO REGISTRO.
+      *
+      * O PROGRAMA QUE FIZER COPY CKPT. DEVE TER, NA FILE SECTION, UM
+      * ARQUIVO SEQUENCIAL PROPRIO PARA O CHECKPOINT (UM UNICO REGISTRO,
+      * SO COM A CHAVE DO ARQUIVO PRINCIPAL) E AS ROTINAS PROPRIAS
+      * ABRIR-CKPT/SALVAR-CKPT/LIMPAR-CKPT, JA QUE O CAMPO-CHAVE MUDA DE
+      * PROGRAMA PARA PROGRAMA (CPF, RA, NUMERO). ESTE COPY SO TRAZ OS
+      * CAMPOS DE CONTROLE QUE SAO IGUAIS EM TODOS ELES. DEVE VIR LOGO
+      * APOS O CAMPO "77 ST-ERRO" DO ARQUIVO PRINCIPAL, DO MESMO JEITO
+      * QUE O COPY FSTATUS.
+      *
+      * ABRIR-CKPT DEVE LIGAR A CONDICAO 88 CKPT-EXISTE QUANDO HOUVER
+      * UMA CHAVE GRAVADA DE UMA EXECUCAO ANTERIOR QUE NAO TERMINOU
+      * (ARQUIVO DE CHECKPOINT PRESENTE E COM REGISTRO), PARA QUE O
+      * PROGRAMA FACA START ... KEY IS GREATER THAN NA CHAVE GRAVADA;
+      * DO CONTRARIO A LEITURA COMECA DO PRIMEIRO REGISTRO, DO JEITO QUE
+      * JA FAZIA ANTES DO CHECKPOINT EXISTIR. UM ARQUIVO DE CHECKPOINT
+      * VAZIO (EXECUCAO ANTERIOR TERMINOU NORMALMENTE) CONTA COMO "NAO
+      * EXISTE", NUNCA COMO "EXISTE EM BRANCO".
+      *
+      * SALVAR-CKPT DEVE SER CHAMADA A CADA W-CKPT-INTERVALO REGISTROS
+      * PROCESSADOS (CONTADOS EM W-CKPT-CONT), REGRAVANDO O ARQUIVO DE
+      * CHECKPOINT SO COM A CHAVE DO REGISTRO QUE ACABOU DE SER
+      * PROCESSADO. AO TERMINAR A LEITURA DO ARQUIVO PRINCIPAL COM
+      * SUCESSO (FIM DE ARQUIVO, NAO INTERRUPCAO), O PROGRAMA DEVE
+      * CHAMAR LIMPAR-CKPT PARA ESVAZIAR O ARQUIVO DE CHECKPOINT PARA A
+      * PROXIMA EXECUCAO COMECAR DO ZERO.
+      *-----------------------------------------------------------------
+       77 ST-ERRO-CKPT      PIC X(02) VALUE "00".
+       77 W-CKPT-CONT       PIC 9(06) COMP VALUE ZEROS.
+       77 W-CKPT-INTERVALO  PIC 9(06) COMP VALUE 100.
+       77 W-CKPT-EXISTE     PIC X(01) VALUE "N".
+           88 CKPT-EXISTE       VALUE "S".
