@@ -0,0 +1,35 @@
+      *-----------------------------------------------------------------
+      * ROTINAS DE PAGINACAO PARA RELATORIO IMPRESSO -- USAM OS CAMPOS
+      * TRAZIDOS POR COPY RELPAG. NA WORKING-STORAGE SECTION E O
+      * ARQUIVO RELATORIO/LINHA-REL JA DECLARADO PELO PROGRAMA.
+      *
+      * IMPRIMIR-CABECALHO-PAG ESCREVE O CABECALHO (TITULO + NUMERO DE
+      * PAGINA, LINHA DE COLUNAS E UMA LINHA EM BRANCO) E ZERA O
+      * CONTADOR DE LINHAS DA PAGINA. DEVE SER CHAMADA UMA VEZ NO INICIO
+      * DO RELATORIO E, DEPOIS DISSO, SOMENTE ATRAVES DE
+      * CONTROLAR-QUEBRA-PAG.
+      *
+      * CONTROLAR-QUEBRA-PAG DEVE SER CHAMADA ANTES DE CADA WRITE DE
+      * LINHA DE DETALHE; QUANDO A PAGINA ATINGE W-MAX-LINHAS, ELA
+      * IMPRIME UM NOVO CABECALHO ANTES DA PROXIMA LINHA. O PROGRAMA
+      * CONTINUA RESPONSAVEL POR SOMAR 1 A W-LINPAG A CADA LINHA DE
+      * DETALHE GRAVADA.
+      *-----------------------------------------------------------------
+       IMPRIMIR-CABECALHO-PAG.
+           ADD 1 TO W-PAGINA
+           MOVE ZEROS  TO W-LINPAG
+           MOVE SPACES TO LINHA-CAB-PAG
+           MOVE W-TITULO-REL TO LCP-TITULO
+           MOVE W-PAGINA     TO LCP-PAGINA
+           WRITE LINHA-REL FROM LINHA-CAB-PAG
+           WRITE LINHA-REL FROM W-CAB-COL
+           WRITE LINHA-REL FROM ESPACOS-REL.
+       IMPRIMIR-CABECALHO-PAG-FIM.
+           EXIT.
+
+       CONTROLAR-QUEBRA-PAG.
+           IF W-LINPAG NOT < W-MAX-LINHAS
+              PERFORM IMPRIMIR-CABECALHO-PAG
+                                       THRU IMPRIMIR-CABECALHO-PAG-FIM.
+       CONTROLAR-QUEBRA-PAG-FIM.
+           EXIT.
