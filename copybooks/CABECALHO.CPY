@@ -0,0 +1,34 @@
+      *-----------------------------------------------------------------
+      * CAMPOS PADRAO DE CABECALHO (NOME DA EMPRESA + DATA DO SISTEMA)
+      * USADOS POR TODO PROGRAMA DE MANUTENCAO INTERATIVA, PARA QUE O
+      * OPERADOR SEMPRE VEJA EM QUE SISTEMA/DATA ESTA TRABALHANDO.
+      *
+      * O PROGRAMA QUE FIZER COPY CABECALHO. DEVE, NO INICIO DO
+      * PROCESSAMENTO (ANTES DE EXIBIR A PRIMEIRA TELA), EXECUTAR:
+      *     ACCEPT DATA-EQ FROM DATE.
+      *     MOVE   DATA-EQ TO DATA-INV.
+      *     PERFORM INVNOR.
+      *     MOVE   DATA-N  TO DATA-EQ.
+      * PARA CONVERTER A DATA DO SISTEMA (AAMMDD) EM FORMATO DD/MM/AA
+      * PARA EXIBICAO, DA MESMA FORMA JA FEITA EM SBP012-BICICLETA.
+      *-----------------------------------------------------------------
+       01 W-EMPRESA    PIC X(20) VALUE "FATEC ZL".
+      *              *** CAMPOS PARA TRATAMENTO DE DATA ***
+       01 DATA-EQ.
+          03 ANO-EQ    PIC 99.
+          03 MES-EQ    PIC 99.
+          03 DIA-EQ    PIC 99.
+       01 DATA-N.
+          03 DIA-N     PIC 99.
+          03 MES-N     PIC 99.
+          03 ANO-N     PIC 99.
+       01 DATA-INV.
+          03 ANO-INV   PIC 99.
+          03 MES-INV   PIC 99.
+          03 DIA-INV   PIC 99.
+       01 DATA-FOR.
+          03 DIA-FOR   PIC 99.
+          03 BR1-FOR   PIC X(01) VALUE "/".
+          03 MES-FOR   PIC 99.
+          03 BR2-FOR   PIC X(01) VALUE "/".
+          03 ANO-FOR   PIC 99.
