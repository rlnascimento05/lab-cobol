@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * TABELA DE FILIAIS (PONTOS DE LOCACAO DA FROTA), COMPARTILHADA
+      * POR SGB-003, CDBIKE, CDCONSBIKE E PELOS RELATORIOS QUE
+      * FILTRAM/SUBTOTALIZAM A FROTA POR FILIAL.
+      *-----------------------------------------------------------------
+       01 TABFILIAL.
+           03 TF1 PIC X(65) VALUE
+           "CENTRO       NORTE        SUL          LESTE        OESTE".
+       01 TABFIL REDEFINES TABFILIAL.
+           03 TBFILIAL    PIC X(13) OCCURS 5 TIMES.
