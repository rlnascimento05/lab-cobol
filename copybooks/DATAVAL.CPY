@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------------
+      * CAMPOS DE VALIDACAO DE DATA DIGITADA (DIA/MES/ANO), MESMO
+      * CRITERIO DE LIMITE DE DIA POR MES -- INCLUSIVE ANO BISSEXTO --
+      * JA USADO PELO VALDATA DO SBP012-BICICLETA.
+      *
+      * O PROGRAMA QUE FIZER COPY DATAVAL. DEVE, ANTES DE CHAMAR
+      * VALIDAR-DATA (COPY DATAVALP. NA PROCEDURE DIVISION), MOVER O
+      * DIA/MES/ANO DIGITADOS (QUALQUER QUE SEJA O NOME DO CAMPO NO
+      * PROGRAMA) PARA DV-DIA/DV-MES/DV-ANO, E DEPOIS TESTAR A
+      * CONDICAO DV-DATA-OK.
+      *-----------------------------------------------------------------
+       77 DV-DIA             PIC 9(02).
+       77 DV-MES             PIC 9(02).
+       77 DV-ANO             PIC 9(04).
+       77 DV-AUX             PIC 9(04).
+       77 DV-FLAG            PIC 9(01) VALUE ZEROS.
+           88 DV-DATA-OK         VALUE 0.
+           88 DV-MES-INVALIDO    VALUE 1.
+           88 DV-DIA-INVALIDO    VALUE 2.
