@@ -1,9 +1,17 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CADNOTAS
+       PROGRAM-ID. CADNOTAS.
        AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
       **************************************
       * MANUTENCAO DO CADASTRO DE NOTAS    *
       **************************************
+      * 2026-08-09  INCLUIDO NOTA3 NO REGISTRO, PARA ACOMPANHAR O
+      *             MESMO LAYOUT DE CADNOTAS.DAT USADO PELA TELA
+      *             COORDENADA (CALC-MEDIA AGORA TIRA A MEDIA DAS
+      *             TRES NOTAS; SHOW-SITUACAO NAO MUDOU).
+      * 2026-08-09  INCLUIDOS TOTAL-AULAS E LIMITE-FALTAS, PARA
+      *             ACOMPANHAR O MESMO LAYOUT DE CADNOTAS.DAT USADO
+      *             PELA TELA COORDENADA (SHOW-SITUACAO AGORA USA
+      *             PERC-FALTAS CONTRA LIMITE-FALTAS).
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -28,10 +36,14 @@
                 03 NOME                 PIC X(32).
                 03 NOTA1                PIC 9(02).
                 03 NOTA2                PIC 9(02).
+                03 NOTA3                PIC 9(02).
                 03 MEDIA                PIC 9(02).
                 03 FALTA1               PIC 9(02).
                 03 FALTA2               PIC 9(02).
                 03 TOTAL-FALTAS         PIC 9(02).
+                03 TOTAL-AULAS          PIC 9(03).
+                03 LIMITE-FALTAS        PIC 9(03).
+                03 PERC-FALTAS          PIC 9(03).
                 03 SITUACAO             PIC X(20).
       *
       *-----------------------------------------------------------------
@@ -44,6 +56,7 @@
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       COPY FSTATUS.
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
@@ -72,8 +85,16 @@
                VALUE  "   MEDIA   :".
            05  LINE 09  COLUMN 41
                VALUE  "  TOTAL   :".
+           05  LINE 10  COLUMN 01
+               VALUE  "   NOTA 3  :".
+           05  LINE 10  COLUMN 41
+               VALUE  "  AULAS   :".
            05  LINE 11  COLUMN 01
                VALUE  "   SITUACAO:".
+           05  LINE 12  COLUMN 01
+               VALUE  "   % LIMITE:".
+           05  LINE 12  COLUMN 41
+               VALUE  "  % FALTAS:".
            05  TRA
                LINE 04  COLUMN 09  PIC X(13)
                USING  RA
@@ -106,6 +127,22 @@
                LINE 09  COLUMN 53  PIC 9(02)
                USING  TOTAL-FALTAS
                HIGHLIGHT.
+           05  TNOTA3
+               LINE 10  COLUMN 14  PIC 9(02)
+               USING  NOTA3
+               HIGHLIGHT.
+           05  TAULAS
+               LINE 10  COLUMN 53  PIC 9(03)
+               USING  TOTAL-AULAS
+               HIGHLIGHT.
+           05  TLIMITE
+               LINE 12  COLUMN 14  PIC 9(03)
+               USING  LIMITE-FALTAS
+               HIGHLIGHT.
+           05  TPERCFALTAS
+               LINE 12  COLUMN 53  PIC 9(03)
+               USING  PERC-FALTAS
+               HIGHLIGHT.
            05  TSITUACAO
                LINE 11  COLUMN 14  PIC X(20)
                USING  SITUACAO
@@ -117,8 +154,8 @@
 
        INC-OP0.
            OPEN I-O NOTAS
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
+           IF NOT FS-OK
+               IF FS-ARQUIVO-NOVO
                       OPEN OUTPUT NOTAS
                       CLOSE NOTAS
                       MOVE "*** ARQUIVO NOTAS SENDO CRIADO **" TO MENS
@@ -131,10 +168,12 @@
                 ELSE
                     NEXT SENTENCE.
        CLEAR-SCREEN.
-                MOVE ZEROS TO NOTA1 NOTA2 MEDIA 
+                MOVE ZEROS TO NOTA1 NOTA2 NOTA3 MEDIA
                 MOVE ZEROS TO FALTA1 FALTA2 TOTAL-FALTAS
+                MOVE ZEROS TO TOTAL-AULAS PERC-FALTAS
+                MOVE 25    TO LIMITE-FALTAS
                 MOVE SPACES TO RA NOME SITUACAO
-                DISPLAY TELANOTAS.  
+                DISPLAY TELANOTAS.
        LER-RA.
            ACCEPT TRA
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -150,8 +189,8 @@
       * TODO: Criar função para a regra da situação do aluno
                 MOVE 0 TO W-SEL
                 READ NOTAS
-                IF ST-ERRO NOT = "23"
-                   IF ST-ERRO = "00"
+                IF NOT FS-NAO-ENCONTRADO
+                   IF FS-OK
                       DISPLAY TNOME
                       DISPLAY TNOTA1 
                       DISPLAY TNOTA2
@@ -159,6 +198,10 @@
                       DISPLAY TFALTA1
                       DISPLAY TFALTA2
                       DISPLAY TTOTALFALTA
+                      DISPLAY TNOTA3
+                      DISPLAY TAULAS
+                      DISPLAY TLIMITE
+                      DISPLAY TPERCFALTAS
                       DISPLAY TSITUACAO
                       MOVE "*** NOTA JÁ CADASTRADA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -186,10 +229,15 @@
        LER-NOTAS02.
                 ACCEPT TNOTA2
                 ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO LER-NOTAS03.
+
+       LER-NOTAS03.
+                ACCEPT TNOTA3
+                ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO CALC-MEDIA.
 
        CALC-MEDIA.
-           COMPUTE MEDIA = (NOTA1 + NOTA2) / 2
+           COMPUTE MEDIA = (NOTA1 + NOTA2 + NOTA3) / 3
            DISPLAY TMEDIA
            GO TO LER-FALTAS01.
 
@@ -207,9 +255,27 @@
            COMPUTE TOTAL-FALTAS = (FALTA1 + FALTA2)
            DISPLAY TTOTALFALTA.
 
+       LER-AULAS.
+                ACCEPT TAULAS
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO LER-LIMITE.
+
+       LER-LIMITE.
+                ACCEPT TLIMITE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO CALC-PERCFALTAS.
+
+       CALC-PERCFALTAS.
+           IF TOTAL-AULAS = ZEROS
+                MOVE ZEROS TO PERC-FALTAS
+           ELSE
+                COMPUTE PERC-FALTAS =
+                        (TOTAL-FALTAS * 100) / TOTAL-AULAS.
+           DISPLAY TPERCFALTAS.
+
        SHOW-SITUACAO.
-           IF TOTAL-FALTAS > 20
-                IF MEDIA > 4 
+           IF PERC-FALTAS > LIMITE-FALTAS
+                IF MEDIA > 4
                         MOVE "RECUPERACAO - FALTAS" TO SITUACAO
                 ELSE
                         MOVE "REPROVADO" TO SITUACAO
@@ -218,7 +284,7 @@
                         MOVE "APROVADO" TO SITUACAO
                ELSE
                         MOVE "RECUPERACAO - NOTAS" TO SITUACAO
-           
+
            DISPLAY TSITUACAO
            IF W-SEL = 03 GO TO ALT-OPC.
 
@@ -229,22 +295,21 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO CLEAR-SCREEN.
                 IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   MOVE FS-MSG-RECUSADO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
                 IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
       * Rotina de Escrita
        WRITE-REG.
            WRITE REGNOTAS
-           IF ST-ERRO = "00" OR "02"
-                MOVE "*** DADOS GRAVADOS *** " TO MENS
+           IF FS-OK
+                MOVE FS-MSG-GRAVADO TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO CLEAR-SCREEN.
-      * TODO: Ver exatamente o que esse numero magico "22" faz     
-                IF ST-ERRO = "22"
+                IF FS-DUPLICADO
                       MOVE "*** NOTA JA EXISTE ***       " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO CLEAR-SCREEN
@@ -279,17 +344,17 @@
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   MOVE FS-MSG-NAO-EXCLUIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
                 IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
                 DELETE NOTAS RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                IF FS-OK
+                   MOVE FS-MSG-EXCLUIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
@@ -302,20 +367,20 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO CLEAR-SCREEN.
                 IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   MOVE FS-MSG-NAO-ALTERADO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
                 IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
            REWRITE REGNOTAS
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                IF FS-OK
+                   MOVE FS-MSG-ALTERADO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO NOTAS"   TO MENS
+                MOVE "ERRO NA ALTERACAO DO REGISTRO NOTAS"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
