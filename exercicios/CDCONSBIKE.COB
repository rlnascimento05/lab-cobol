@@ -0,0 +1,396 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB-006.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************
+      * SGB-006 - CONSULTA DE BICICLETAS
+      * CONSULTA SOMENTE LEITURA EM ARQBIKE.DAT, COM TRES MODOS:
+      * POR NUMERO (CHAVE PRIMARIA), POR MARCA (CHAVE ALTERNATIVA,
+      * MESMO ESQUEMA DO SBP012-BICICLETA) E POR FILTRO DE SITUACAO
+      * E/OU CATEGORIA, PERCORRENDO O ARQUIVO NA ORDEM DO NUMERO E
+      * MOSTRANDO SO AS BIKES QUE BATEM COM O FILTRO INFORMADO.
+      * A CADA BIKE MOSTRADA NUMA CONSULTA POR MARCA OU POR FILTRO,
+      * A POSICAO E GRAVADA EM CKPTBIKE.DAT. SE O PROGRAMA FOR
+      * REABERTO COM UM PONTO SALVO, OFERECE RETOMAR A CONSULTA A
+      * PARTIR DALI EM VEZ DE COMECAR A VARREDURA DO ZERO.
+      * 2026-08-09  FILTRO DE SITUACAO/CATEGORIA GANHA UM TERCEIRO
+      * CRITERIO, FILTRO DE FILIAL, COM O MESMO TRATAMENTO DE
+      * CHECKPOINT DOS DEMAIS.
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQBIKE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS MARCA
+                                   WITH DUPLICATES.
+
+           SELECT CKPTBIKE ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-CKPT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQBIKE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQBIKE.DAT".
+       01 REGBIKE.
+                03 NUMERO            PIC 9(4).
+                03 MARCA             PIC X(20).
+                03 MODELO            PIC X(20).
+                03 CATEGORIA         PIC X(01).
+                03 ARO               PIC 9(2).
+                03 COR               PIC 9(1).
+                03 CORDESCRICAO      PIC X(13).
+                03 VALORCOMPRA       PIC 9(6)V99.
+                03 VALORLOCACAO      PIC 9(6)V99.
+                03 DATACOMPRA        PIC 9(8).
+                03 DATAUTILIZACAO    PIC 9(8).
+                03 SITUACAO          PIC X(1).
+                03 SITUACAODESCRICAO PIC X(13).
+                03 FILIAL            PIC 9(01).
+                03 FILIALDESCRICAO PIC X(13).
+
+       FD CKPTBIKE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CKPTBIKE.DAT".
+       01 LINHA-CKPT            PIC X(30).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-CKPT        PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 FILTRO-SITUACAO  PIC X(01) VALUE SPACES.
+       77 FILTRO-CATEGORIA PIC X(01) VALUE SPACES.
+       77 FILTRO-FILIAL    PIC 9(01) VALUE ZEROS.
+       77 W-MARCA-BUSCA    PIC X(20) VALUE SPACES.
+       77 W-RESUME-MODO    PIC X(01) VALUE SPACES.
+       77 W-RESUME-MARCA   PIC X(20) VALUE SPACES.
+       77 W-RESUME-APOS    PIC 9(04) VALUE ZEROS.
+       01 IND               PIC 9(02) VALUE ZEROS.
+
+       COPY TSITUACAO.
+       COPY TFILIAL.
+
+       01 REGCKPT.
+           03 CKPT-MODO        PIC X(01).
+           03 CKPT-NUMERO      PIC 9(04).
+           03 CKPT-MARCA       PIC X(20).
+           03 CKPT-SITFILTRO   PIC X(01).
+           03 CKPT-CATFILTRO   PIC X(01).
+           03 CKPT-FILFILTRO   PIC 9(01).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELACONS.
+           05  LINE 02  COLUMN 01
+               VALUE  "  CONSULTA DE BICICLETAS".
+           05  LINE 04  COLUMN 01
+               VALUE  "  NUMERO DA BIKE:".
+           05  LINE 06  COLUMN 01
+               VALUE  "  MARCA:".
+           05  LINE 07  COLUMN 01
+               VALUE  "  MODELO:".
+           05  LINE 08  COLUMN 01
+               VALUE  "  CATEGORIA:".
+           05  LINE 09  COLUMN 01
+               VALUE  "  VALOR LOCACAO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "  SITUACAO:".
+           05  LINE 11  COLUMN 01
+               VALUE  "  FILIAL:".
+           05  TCONSNUMERO
+               LINE 04  COLUMN 19  PIC 9(04)
+               USING  NUMERO
+               AUTO          HIGHLIGHT.
+           05  TCONSMARCA
+               LINE 06  COLUMN 10  PIC X(20)
+               USING  MARCA.
+           05  TCONSMODELO
+               LINE 07  COLUMN 11  PIC X(20)
+               USING  MODELO.
+           05  TCONSCATEGORIA
+               LINE 08  COLUMN 14  PIC X(01)
+               USING  CATEGORIA.
+           05  TCONSVALORLOC
+               LINE 09  COLUMN 18  PIC ZZZZZ9,99
+               USING  VALORLOCACAO.
+           05  TCONSSITUACAO
+               LINE 10  COLUMN 13  PIC X(13)
+               USING  SITUACAODESCRICAO.
+           05  TCONSFILIAL
+               LINE 11  COLUMN 11  PIC X(13)
+               USING  FILIALDESCRICAO.
+       01  TELAFILTRO.
+           05  LINE 04  COLUMN 01
+               VALUE  "  FILTRAR POR SITUACAO (BRANCO=TODAS):".
+           05  LINE 05  COLUMN 01
+               VALUE  "  FILTRAR POR CATEGORIA (BRANCO=TODAS):".
+           05  LINE 06  COLUMN 01
+               VALUE  "  FILTRAR POR FILIAL (ZERO=TODAS):".
+           05  TFILTROSIT
+               LINE 04  COLUMN 41  PIC X(01)
+               USING  FILTRO-SITUACAO
+               AUTO          HIGHLIGHT.
+           05  TFILTROCAT
+               LINE 05  COLUMN 42  PIC X(01)
+               USING  FILTRO-CATEGORIA
+               AUTO          HIGHLIGHT.
+           05  TFILTROFIL
+               LINE 06  COLUMN 37  PIC 9(01)
+               USING  FILTRO-FILIAL
+               AUTO          HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       CONS-OP0.
+           OPEN INPUT ARQBIKE
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO BIKE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           PERFORM LER-CKPT THRU LER-CKPT-FIM.
+       CONS-001.
+                DISPLAY (01, 01) ERASE
+                DISPLAY TELACONS
+                IF CKPT-MODO NOT = "M" AND CKPT-MODO NOT = "F"
+                   GO TO CONS-002.
+                DISPLAY(23, 05)
+                 "RETOMAR A ULTIMA CONSULTA DE ONDE PAROU? (S/N):"
+                MOVE "N" TO W-OPCAO
+                ACCEPT(23, 54) W-OPCAO WITH UPDATE
+                MOVE CKPT-MODO        TO W-RESUME-MODO
+                MOVE CKPT-MARCA       TO W-RESUME-MARCA
+                MOVE CKPT-NUMERO      TO W-RESUME-APOS
+                MOVE CKPT-SITFILTRO   TO FILTRO-SITUACAO
+                MOVE CKPT-CATFILTRO   TO FILTRO-CATEGORIA
+                MOVE CKPT-FILFILTRO   TO FILTRO-FILIAL
+                MOVE SPACES TO CKPT-MODO
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE ZEROS TO W-RESUME-APOS
+                   GO TO CONS-002.
+                IF W-RESUME-MODO = "M"
+                   MOVE W-RESUME-MARCA TO MARCA
+                   MOVE W-RESUME-MARCA TO W-MARCA-BUSCA
+                   GO TO CONS-MARCA-START.
+                GO TO CONS-FILTRO-START.
+       CONS-002.
+                DISPLAY(23, 10)
+                 "F1=SAIR  F2=POR MARCA  F3=POR SITUACAO/CATEGORIA"
+                ACCEPT TCONSNUMERO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE ARQBIKE
+                   GO TO ROT-FIM.
+                IF W-ACT = 03 GO TO CONS-MARCA.
+                IF W-ACT = 04 GO TO CONS-FILTRO.
+                IF NUMERO = ZEROS
+                   MOVE "*** NUMERO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CONS-002.
+                READ ARQBIKE
+                IF ST-ERRO = "23"
+                   MOVE "*** BIKE NAO CADASTRADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CONS-002.
+                PERFORM SHOW-REG THRU SHOW-REG-FIM
+                GO TO CONS-002.
+       CONS-MARCA.
+                DISPLAY (01, 01) ERASE
+                DISPLAY TELACONS
+                ACCEPT TCONSMARCA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO CONS-001.
+                MOVE MARCA TO W-MARCA-BUSCA
+                MOVE ZEROS TO W-RESUME-APOS.
+       CONS-MARCA-START.
+                START ARQBIKE KEY IS NOT LESS MARCA
+                    INVALID KEY
+                       MOVE "*** MARCA NAO ENCONTRADA ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO CONS-001.
+       CONS-MARCA-LER.
+                READ ARQBIKE NEXT RECORD
+                    AT END
+                       MOVE "*** FIM DA CONSULTA ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       PERFORM LIMPAR-CKPT THRU LIMPAR-CKPT-FIM
+                       GO TO CONS-001.
+                IF MARCA NOT = W-MARCA-BUSCA
+                   MOVE "*** FIM DA CONSULTA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   PERFORM LIMPAR-CKPT THRU LIMPAR-CKPT-FIM
+                   GO TO CONS-001.
+                IF NUMERO NOT > W-RESUME-APOS
+                   GO TO CONS-MARCA-LER.
+                MOVE "M"           TO CKPT-MODO
+                MOVE NUMERO        TO CKPT-NUMERO
+                MOVE W-MARCA-BUSCA TO CKPT-MARCA
+                PERFORM SALVAR-CKPT THRU SALVAR-CKPT-FIM
+                PERFORM SHOW-REG THRU SHOW-REG-FIM
+                PERFORM CONTINUAR THRU CONTINUAR-FIM
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE ZEROS TO W-RESUME-APOS
+                   PERFORM LIMPAR-CKPT THRU LIMPAR-CKPT-FIM
+                   GO TO CONS-001.
+                GO TO CONS-MARCA-LER.
+       CONS-FILTRO.
+                DISPLAY (01, 01) ERASE
+                MOVE SPACES TO FILTRO-SITUACAO FILTRO-CATEGORIA
+                MOVE ZEROS  TO FILTRO-FILIAL
+                DISPLAY TELAFILTRO.
+       CONS-FILTRO-SIT.
+                ACCEPT TFILTROSIT
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO CONS-001.
+                IF FILTRO-SITUACAO NOT = SPACES
+                   MOVE ZEROS TO IND
+                   PERFORM VALIDAR-FILTRO-SIT
+                       THRU VALIDAR-FILTRO-SIT-FIM.
+                ACCEPT TFILTROCAT
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO CONS-001.
+       CONS-FILTRO-FIL.
+                ACCEPT TFILTROFIL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO CONS-001.
+                IF FILTRO-FILIAL NOT = ZEROS AND FILTRO-FILIAL > 5
+                   MOVE "*** FILIAL INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CONS-FILTRO-FIL.
+                MOVE ZEROS TO W-RESUME-APOS.
+       CONS-FILTRO-START.
+                MOVE ZEROS TO NUMERO
+                START ARQBIKE KEY IS NOT LESS NUMERO
+                    INVALID KEY
+                       MOVE "*** ARQUIVO VAZIO ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO CONS-001.
+                DISPLAY (01, 01) ERASE
+                DISPLAY TELACONS.
+       CONS-FILTRO-LER.
+                READ ARQBIKE NEXT RECORD
+                    AT END
+                       MOVE "*** FIM DA CONSULTA ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       PERFORM LIMPAR-CKPT THRU LIMPAR-CKPT-FIM
+                       GO TO CONS-001.
+                IF NUMERO NOT > W-RESUME-APOS
+                   GO TO CONS-FILTRO-LER.
+                IF FILTRO-SITUACAO NOT = SPACES
+                   AND SITUACAO NOT = FILTRO-SITUACAO
+                   GO TO CONS-FILTRO-LER.
+                IF FILTRO-CATEGORIA NOT = SPACES
+                   AND CATEGORIA NOT = FILTRO-CATEGORIA
+                   GO TO CONS-FILTRO-LER.
+                IF FILTRO-FILIAL NOT = ZEROS
+                   AND FILIAL NOT = FILTRO-FILIAL
+                   GO TO CONS-FILTRO-LER.
+                MOVE "F"              TO CKPT-MODO
+                MOVE NUMERO           TO CKPT-NUMERO
+                MOVE FILTRO-SITUACAO  TO CKPT-SITFILTRO
+                MOVE FILTRO-CATEGORIA TO CKPT-CATFILTRO
+                MOVE FILTRO-FILIAL    TO CKPT-FILFILTRO
+                PERFORM SALVAR-CKPT THRU SALVAR-CKPT-FIM
+                PERFORM SHOW-REG THRU SHOW-REG-FIM
+                PERFORM CONTINUAR THRU CONTINUAR-FIM
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE ZEROS TO W-RESUME-APOS
+                   PERFORM LIMPAR-CKPT THRU LIMPAR-CKPT-FIM
+                   GO TO CONS-001.
+                GO TO CONS-FILTRO-LER.
+       VALIDAR-FILTRO-SIT.
+                MOVE TSIT(IND) TO ALFASIT
+                IF ALFASIT1 NOT = FILTRO-SITUACAO
+                   ADD 1 TO IND
+                   IF IND > 6
+                       MOVE "*** SITUACAO INVALIDA ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO CONS-FILTRO-SIT
+                   ELSE
+                       GO TO VALIDAR-FILTRO-SIT.
+       VALIDAR-FILTRO-SIT-FIM.
+                EXIT.
+       SHOW-REG.
+                DISPLAY TELACONS.
+       SHOW-REG-FIM.
+                EXIT.
+       CONTINUAR.
+                MOVE "S" TO W-OPCAO
+                DISPLAY(23, 10) "PROXIMO REGISTRO? (S / N):"
+                ACCEPT(23, 38) W-OPCAO WITH UPDATE.
+       CONTINUAR-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE CHECKPOINT *
+      **********************
+      *
+       LER-CKPT.
+                MOVE SPACES TO CKPT-MODO CKPT-MARCA
+                                CKPT-SITFILTRO CKPT-CATFILTRO
+                MOVE ZEROS  TO CKPT-NUMERO CKPT-FILFILTRO
+                OPEN INPUT CKPTBIKE
+                IF ST-CKPT NOT = "00"
+                   GO TO LER-CKPT-FIM.
+                READ CKPTBIKE
+                    AT END
+                       CLOSE CKPTBIKE
+                       GO TO LER-CKPT-FIM.
+                MOVE LINHA-CKPT TO REGCKPT
+                CLOSE CKPTBIKE.
+       LER-CKPT-FIM.
+                EXIT.
+       SALVAR-CKPT.
+                MOVE REGCKPT TO LINHA-CKPT
+                OPEN OUTPUT CKPTBIKE
+                WRITE LINHA-CKPT
+                CLOSE CKPTBIKE.
+       SALVAR-CKPT-FIM.
+                EXIT.
+       LIMPAR-CKPT.
+                MOVE SPACES TO CKPT-MODO CKPT-MARCA
+                                CKPT-SITFILTRO CKPT-CATFILTRO
+                MOVE ZEROS  TO CKPT-NUMERO CKPT-FILFILTRO
+                MOVE REGCKPT TO LINHA-CKPT
+                OPEN OUTPUT CKPTBIKE
+                WRITE LINHA-CKPT
+                CLOSE CKPTBIKE.
+       LIMPAR-CKPT-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
