@@ -1,9 +1,43 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CADCLI
+       PROGRAM-ID. CADCLI.
        AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
       **************************************
       * MANUTENCAO DO CADASTRO DE CLIENTES *
       **************************************
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09  VALIDACAO DO DIGITO VERIFICADOR DO CPF (MOD-11)
+      *             EM SHOW-DADOS-CLI, SOMENTE PARA CLIENTE NOVO (NAO
+      *             BLOQUEIA CONSULTA/ALTERACAO/EXCLUSAO DE CPF JA
+      *             CADASTRADO), ANTES DE GRAVAR O REGISTRO.
+      * 2026-08-09  TRILHA DE AUDITORIA DA SITUACAO: TODA REWRITE-REG
+      *             GRAVA UMA LINHA EM CADAUDCLI.DAT (CPF, SITUACAO
+      *             ANTERIOR, SITUACAO NOVA, DATA E OPERADOR).
+      * 2026-08-09  VALIDACAO DO FORMATO DO EMAIL (PRECISA TER "@" E
+      *             DOMINIO COM PONTO) NA LER-EMAIL.
+      * 2026-08-09  RG COMO CHAVE ALTERNATIVA DE CLIENTES, COM BUSCA
+      *             POR RG (F2) NA LER-CPF.
+      * 2026-08-09  REGCEPS AMPLIADO COM LATITUDE/LONGITUDE, NO MESMO
+      *             LAYOUT QUE O CADASTROCEP (SGB001) JA GRAVA EM
+      *             CADCEPS.DAT, PARA FUTURA GEOCODIFICACAO DE ROTA.
+      * 2026-08-09  NOVA LER-DDD, ENTRE LER-EMAIL E LER-TEL, VALIDANDO
+      *             O DDD CONTRA A TABELA TBDDD (DDDS REALMENTE
+      *             EXISTENTES NO BRASIL). O CAMPO TDDD JA EXISTIA NA
+      *             TELA MAS NUNCA ERA LIDO.
+      * 2026-08-09  REGCEPS AMPLIADO COM SITUACAO-CEP, PARA ACOMPANHAR
+      *             O MESMO LAYOUT DE CADCEPS.DAT USADO PELO
+      *             CADASTROCEP (SGB001); ESTE PROGRAMA SO LE CEPS,
+      *             ENTAO O NOVO CAMPO NAO MUDA NENHUMA ROTINA AQUI.
+      * 2026-08-09  LER-DATANASC PASSOU A VALIDAR O DIA/MES/ANO
+      *             DIGITADOS (LIMITE DE DIA POR MES, COM O CALCULO
+      *             DE ANO BISSEXTO) USANDO A ROTINA COMPARTILHADA
+      *             COPY DATAVAL./DATAVALP. (MESMO CRITERIO DO VALDATA
+      *             DO SBP012-BICICLETA).
+      * 2026-08-09  OPEN-CLI NAO CRIA MAIS O ARQUIVO CLIENTES SEM AVISAR
+      *             QUANDO ELE NAO EXISTE -- AGORA PERGUNTA AO OPERADOR
+      *             SE E REALMENTE A PRIMEIRA VEZ (S/N) ANTES DE CRIAR,
+      *             E ABORTA COM MENSAGEM SE A RESPOSTA FOR N, PARA QUE
+      *             UM ARQUIVO FALTANDO POR ENGANO NAO VIRE UM ARQUIVO
+      *             NOVO E VAZIO SEM NINGUEM PERCEBER.
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -19,6 +53,8 @@
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CPF
+                    ALTERNATE RECORD KEY IS RG
+                                   WITH DUPLICATES
                     FILE STATUS  IS ST-ERRO.
            
            SELECT CEPS ASSIGN TO DISK
@@ -26,6 +62,10 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CEP
                     FILE STATUS  IS ST-ERRO.
+
+           SELECT AUDCLI ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-AUD.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -40,6 +80,11 @@
                 03 BAIRRO               PIC X(20).
                 03 CIDADE               PIC X(20).
                 03 UF                   PIC X(02).
+                03 LATITUDE             PIC X(20).
+                03 LONGITUDE            PIC X(20).
+                03 SITUACAO-CEP         PIC X(01).
+                   88 CEP-ATIVO              VALUE "A".
+                   88 CEP-INATIVO            VALUE "I".
 
        FD CLIENTES
                LABEL RECORD IS STANDARD
@@ -61,6 +106,21 @@
                    05 DDD               PIC 9(02).
                    05 TELNUM            PIC 9(9).       
                 03 SITUACAO             PIC X(1).
+
+       FD AUDCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDCLI.DAT".
+
+       01 REGAUDCLI.
+                03 AUD-CPF              PIC 9(11).
+                03 AUD-OPERACAO         PIC X(01).
+                   88 AUD-INCLUSAO          VALUE "I".
+                   88 AUD-ALTERACAO         VALUE "A".
+                   88 AUD-EXCLUSAO          VALUE "E".
+                03 AUD-SIT-ANTIGA       PIC X(01).
+                03 AUD-SIT-NOVA         PIC X(01).
+                03 AUD-DATA             PIC 9(06).
+                03 AUD-OPERADOR         PIC X(08).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       * NOTE: Eu acho que isso é pra guardar as variaveis que eu 
@@ -71,19 +131,64 @@
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 OPTION      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       COPY FSTATUS.
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       COPY CABECALHO.
+      * CAMPOS PARA VALIDACAO DO DIGITO VERIFICADOR DO CPF (MOD-11)
+       01 W-CPF-NUM    PIC 9(11) VALUE ZEROS.
+       01 W-CPF-TAB REDEFINES W-CPF-NUM.
+           03 W-CPF-D  PIC 9(01) OCCURS 11 TIMES.
+       77 W-CPF-IND    PIC 9(02) VALUE 1.
+       77 W-CPF-PESO   PIC 9(02) VALUE 0.
+       77 W-CPF-SOMA   PIC 9(05) VALUE 0.
+       77 W-CPF-RESTO  PIC 9(02) VALUE 0.
+       77 W-CPF-DV1    PIC 9(01) VALUE 0.
+       77 W-CPF-DV2    PIC 9(01) VALUE 0.
+       77 W-CPF-VALIDO PIC X(01) VALUE "S".
+      * CAMPOS PARA TRILHA DE AUDITORIA DA SITUACAO
+       77 ST-ERRO-AUD  PIC X(02) VALUE "00".
+       77 W-SITUACAO-ANT PIC X(01) VALUE SPACES.
+       77 W-OPERADOR   PIC X(08) VALUE SPACES.
+      * CAMPOS PARA VALIDACAO DO FORMATO DO EMAIL
+       77 W-EMAIL-USER PIC X(35) VALUE SPACES.
+       77 W-EMAIL-DOM  PIC X(35) VALUE SPACES.
+       77 W-CONT-ARROBA PIC 9(02) VALUE 0.
+       77 W-CONT-PONTO PIC 9(02) VALUE 0.
+       77 W-EMAIL-VALIDO PIC X(01) VALUE "S".
+      * TABELA DE DDDS VALIDOS, PARA VALIDACAO DO TELEFONE
+       01 TABDDD.
+           03 FILLER PIC X(44) VALUE
+           "11121314151617181921222427283132333435373841".
+           03 FILLER PIC X(44) VALUE
+           "42434445464748495153545561626364656667686971".
+           03 FILLER PIC X(44) VALUE
+           "73747577798182838485868788899192939495969798".
+           03 FILLER PIC X(02) VALUE "99".
+       01 TABDDD-AUX REDEFINES TABDDD.
+           03 TBDDD        PIC 9(02) OCCURS 67 TIMES.
+       77 W-DDD-IND        PIC 9(02) VALUE 1.
+       77 W-DDD-VALIDO     PIC X(01) VALUE "S".
 
+       COPY DATAVAL.
       *-----------------------------------------------------------------
 
-       SCREEN SECTION.     
+       SCREEN SECTION.
        
        01  TELACLIENTE.
            05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
+           05  T-EMPRESA
+               LINE 01  COLUMN 01  PIC X(20)
+               USING  W-EMPRESA
+               HIGHLIGHT.
+           05  DATELA
+               LINE 01  COLUMN 69  PIC XX/XX/XX
+               USING  DATA-EQ
+               HIGHLIGHT.
+           05  LINE 02  COLUMN 01
                VALUE  "                            CADASTRO DE".
-           05  LINE 02  COLUMN 41 
+           05  LINE 02  COLUMN 41
                VALUE  "CLIENTE".
            05  LINE 04  COLUMN 01 
                VALUE  "  CPF:                             NOME:".
@@ -182,34 +287,83 @@
        
        PROCEDURE DIVISION.
        INICIO.
+           ACCEPT DATA-EQ FROM DATE.
+           MOVE   DATA-EQ TO DATA-INV.
+           PERFORM INVNOR.
+           MOVE   DATA-N  TO DATA-EQ.
 
        OPEN-CLI.
            OPEN I-O CLIENTES
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                      OPEN OUTPUT CLIENTES
-                      CLOSE CLIENTES
-                      MOVE "* CRIANDO ARQUIVO CLIENTES *" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO OPEN-CLI
+           IF NOT FS-OK
+               IF FS-ARQUIVO-NOVO
+                      PERFORM CONF-ARQ-NOVO-CLI
+                                             THRU CONF-ARQ-NOVO-CLI-FIM
+                      IF OPTION = "N" OR "n"
+                         MOVE "ARQ CLIENTES NAO ENCONTRADO - ABORTADO"
+                                                          TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO ROT-FIM
+                      ELSE
+                         OPEN OUTPUT CLIENTES
+                         CLOSE CLIENTES
+                         MOVE "* CRIANDO ARQUIVO CLIENTES *" TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO OPEN-CLI
                    ELSE
                       MOVE "ERRO NA ABERTURA DO ARQUIVO " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+
+       CONF-ARQ-NOVO-CLI.
+                MOVE "ARQUIVO CLIENTES NAO ENCONTRADO. 1A VEZ (S/N)?"
+                                                          TO MENS
+                DISPLAY TMENS
+                ACCEPT TOPTION
+                IF OPTION NOT = "S" AND "s" AND OPTION NOT = "N" AND "n"
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CONF-ARQ-NOVO-CLI.
+       CONF-ARQ-NOVO-CLI-FIM.
+                EXIT.
+
        OPEN-CEP.
            OPEN I-O CEPS
-           IF ST-ERRO NOT = "00"
+           IF NOT FS-OK
               MOVE "ERRO NA ABERTURA DO ARQUIVO " TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO ROT-FIM.
 
+       OPEN-AUD.
+           OPEN EXTEND AUDCLI
+           IF ST-ERRO-AUD NOT = "00"
+               IF ST-ERRO-AUD = "30" OR "05"
+                      OPEN OUTPUT AUDCLI
+                      CLOSE AUDCLI
+                      OPEN EXTEND AUDCLI
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ. DE AUDITORIA"
+                                                          TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+
+       ASK-OPERADOR.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 20) "IDENTIFICACAO DO OPERADOR"
+                DISPLAY (12, 20) "OPERADOR: "
+                ACCEPT  (12, 31) W-OPERADOR
+                IF W-OPERADOR = SPACES
+                   GO TO ASK-OPERADOR.
+
        CLEAR-SCREEN.
                 MOVE ZEROS  TO CPF DIA MES ANO RG CLICEP ENDNUM CEP
                 MOVE ZEROS  TO TELEFONE
                 MOVE SPACES TO NOME COMPLEMENTO SITUACAO
-                DISPLAY TELACLIENTE.
+                DISPLAY TELACLIENTE
+                DISPLAY (20, 01) "  F2=BUSCAR CLIENTE PELO RG".
 
       *------------------------------------------------------------
        LER-CPF.
@@ -218,20 +372,155 @@
                 IF W-ACT = 02
                    CLOSE CLIENTES
                    GO TO ROT-FIM.
-           
-                IF CPF = SPACES
+                IF W-ACT = 03
+                   GO TO LER-RG-BUSCA.
+
+                IF CPF = SPACES OR CPF = ZEROS
                    MOVE "*** CPF INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO LER-CPF.
-       
+                GO TO SHOW-DADOS-CLI.
+
       *-------------------------------------------------------------
-       
+      * LER-RG-BUSCA: localiza o cliente pela chave alternativa RG,
+      * para quando o cliente liga sem o CPF em maos.
+      *-------------------------------------------------------------
+       LER-RG-BUSCA.
+                DISPLAY (20, 01) "  BUSCAR POR RG:             "
+                ACCEPT  (20, 18) RG
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO LER-CPF.
+                IF RG = SPACES
+                   MOVE "*** RG INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO LER-RG-BUSCA.
+                READ CLIENTES KEY IS RG
+                IF FS-OK
+                   MOVE 1 TO W-SEL
+                   MOVE SITUACAO TO W-SITUACAO-ANT
+                   PERFORM SHOW-DADOS-CEP
+                   DISPLAY TELACLIENTE
+                   MOVE "* CLIENTE JA CADASTRADO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALTER-REG-OP
+                ELSE
+                   MOVE "*** RG NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO LER-RG-BUSCA.
+
+      *-------------------------------------------------------------
+      * VALIDA-CPF: confere os dois digitos verificadores do CPF
+      * pelo algoritmo padrao de modulo 11. REJEITA DE CARA OS CPFS
+      * COM TODOS OS 11 DIGITOS IGUAIS (000.000.000-00, 111.111.111-11
+      * ETC.), CASO DEGENERADO CONHECIDO DO ALGORITMO QUE PASSARIA NA
+      * CONTA DO MODULO 11 SEM SER UM CPF VALIDO DE VERDADE.
+      *-------------------------------------------------------------
+       VALIDA-CPF.
+                MOVE "S" TO W-CPF-VALIDO
+                MOVE CPF TO W-CPF-NUM
+                MOVE 2   TO W-CPF-IND.
+       VALIDA-CPF-REPETIDO.
+                IF W-CPF-D(W-CPF-IND) NOT = W-CPF-D(1)
+                   GO TO VALIDA-CPF-INICIO.
+                ADD 1 TO W-CPF-IND
+                IF W-CPF-IND < 12
+                   GO TO VALIDA-CPF-REPETIDO.
+                MOVE "N" TO W-CPF-VALIDO
+                GO TO VALIDA-CPF-FIM.
+       VALIDA-CPF-INICIO.
+                MOVE 1   TO W-CPF-IND
+                MOVE 0   TO W-CPF-SOMA
+                MOVE 10  TO W-CPF-PESO.
+       VALIDA-CPF-SOMA1.
+                COMPUTE W-CPF-SOMA = W-CPF-SOMA +
+                        (W-CPF-D(W-CPF-IND) * W-CPF-PESO)
+                SUBTRACT 1 FROM W-CPF-PESO
+                ADD 1 TO W-CPF-IND
+                IF W-CPF-IND < 10
+                   GO TO VALIDA-CPF-SOMA1.
+                COMPUTE W-CPF-RESTO = (W-CPF-SOMA * 10) -
+                        ((W-CPF-SOMA * 10 / 11) * 11).
+                IF W-CPF-RESTO > 9
+                   MOVE 0 TO W-CPF-DV1
+                ELSE
+                   MOVE W-CPF-RESTO TO W-CPF-DV1.
+                IF W-CPF-DV1 NOT = W-CPF-D(10)
+                   MOVE "N" TO W-CPF-VALIDO
+                   GO TO VALIDA-CPF-FIM.
+                MOVE 1  TO W-CPF-IND
+                MOVE 0  TO W-CPF-SOMA
+                MOVE 11 TO W-CPF-PESO.
+       VALIDA-CPF-SOMA2.
+                COMPUTE W-CPF-SOMA = W-CPF-SOMA +
+                        (W-CPF-D(W-CPF-IND) * W-CPF-PESO)
+                SUBTRACT 1 FROM W-CPF-PESO
+                ADD 1 TO W-CPF-IND
+                IF W-CPF-IND < 11
+                   GO TO VALIDA-CPF-SOMA2.
+                COMPUTE W-CPF-RESTO = (W-CPF-SOMA * 10) -
+                        ((W-CPF-SOMA * 10 / 11) * 11).
+                IF W-CPF-RESTO > 9
+                   MOVE 0 TO W-CPF-DV2
+                ELSE
+                   MOVE W-CPF-RESTO TO W-CPF-DV2.
+                IF W-CPF-DV2 NOT = W-CPF-D(11)
+                   MOVE "N" TO W-CPF-VALIDO.
+       VALIDA-CPF-FIM.
+                EXIT.
+
+      *-------------------------------------------------------------
+      * VALIDA-EMAIL: aceita EMAIL em branco (campo opcional); se
+      * vier preenchido, exige um unico "@" separando um usuario e
+      * um dominio com pelo menos um ponto.
+      *-------------------------------------------------------------
+       VALIDA-EMAIL.
+                MOVE "S" TO W-EMAIL-VALIDO
+                IF EMAIL = SPACES
+                   GO TO VALIDA-EMAIL-FIM.
+                MOVE 0 TO W-CONT-ARROBA
+                INSPECT EMAIL TALLYING W-CONT-ARROBA FOR ALL "@"
+                IF W-CONT-ARROBA NOT = 1
+                   MOVE "N" TO W-EMAIL-VALIDO
+                   GO TO VALIDA-EMAIL-FIM.
+                MOVE SPACES TO W-EMAIL-USER W-EMAIL-DOM
+                UNSTRING EMAIL DELIMITED BY "@"
+                        INTO W-EMAIL-USER W-EMAIL-DOM
+                IF W-EMAIL-USER = SPACES OR W-EMAIL-DOM = SPACES
+                   MOVE "N" TO W-EMAIL-VALIDO
+                   GO TO VALIDA-EMAIL-FIM.
+                MOVE 0 TO W-CONT-PONTO
+                INSPECT W-EMAIL-DOM TALLYING W-CONT-PONTO FOR ALL "."
+                IF W-CONT-PONTO = 0
+                   MOVE "N" TO W-EMAIL-VALIDO.
+       VALIDA-EMAIL-FIM.
+                EXIT.
+
+      *-------------------------------------------------------------
+      * VALIDA-DDD: confere o DDD digitado contra a tabela de
+      * codigos de area validos (TBDDD).
+      *-------------------------------------------------------------
+       VALIDA-DDD.
+                MOVE "N" TO W-DDD-VALIDO
+                MOVE 1   TO W-DDD-IND.
+       VALIDA-DDD-LOOP.
+                IF TBDDD(W-DDD-IND) = DDD
+                   MOVE "S" TO W-DDD-VALIDO
+                   GO TO VALIDA-DDD-FIM.
+                ADD 1 TO W-DDD-IND
+                IF W-DDD-IND > 67
+                   GO TO VALIDA-DDD-FIM.
+                GO TO VALIDA-DDD-LOOP.
+       VALIDA-DDD-FIM.
+                EXIT.
+
        SHOW-DADOS-CLI.
                 MOVE 0 TO W-SEL
                 READ CLIENTES
-                IF ST-ERRO NOT = "23"
-                   IF ST-ERRO = "00"
+                IF NOT FS-NAO-ENCONTRADO
+                   IF FS-OK
                       MOVE 1 TO W-SEL
+                      MOVE SITUACAO TO W-SITUACAO-ANT
                       PERFORM SHOW-DADOS-CEP
                       DISPLAY TELACLIENTE
 
@@ -243,8 +532,13 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
-                   NEXT SENTENCE.
-      
+                   PERFORM VALIDA-CPF THRU VALIDA-CPF-FIM
+                   IF W-CPF-VALIDO NOT = "S"
+                      MOVE "*** CPF INVALIDO - DIGITO VERIFICADOR ***"
+                                                          TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO LER-CPF.
+
       * "Rotinas" de leitura das variaveis
       
        LER-NOME.
@@ -256,6 +550,14 @@
                 ACCEPT TDATANASC
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO LER-RG.
+                MOVE DIA TO DV-DIA
+                MOVE MES TO DV-MES
+                MOVE ANO TO DV-ANO
+                PERFORM VALIDAR-DATA THRU VALIDAR-DATA-FIM
+                IF NOT DV-DATA-OK
+                   MOVE "*** DATA DE NASCIMENTO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO LER-DATANASC.
        
        LER-RG.
                 ACCEPT TRG
@@ -272,8 +574,8 @@
        SHOW-DADOS-CEP.
                 MOVE CLICEP TO CEP
                 READ CEPS
-                IF ST-ERRO NOT = "23"
-                   IF ST-ERRO = "00"
+                IF NOT FS-NAO-ENCONTRADO
+                   IF FS-OK
                       DISPLAY TELACLIENTE 
                    ELSE
                       MOVE "ERRO NA LEITURA DO CEP"   TO MENS
@@ -284,6 +586,7 @@
                 ELSE
                    IF W-SEL = 1
                       MOVE ALL "*" TO LOGRADOURO BAIRRO CIDADE UF
+                      MOVE ALL "*" TO LATITUDE LONGITUDE
                    ELSE
                       GO TO LER-CEP.
        LER-ENDNUM.
@@ -299,7 +602,22 @@
        LER-EMAIL.
                 ACCEPT TEMAIL
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO LER-TEL.
+                IF W-ACT = 02 GO TO LER-DDD.
+                PERFORM VALIDA-EMAIL THRU VALIDA-EMAIL-FIM
+                IF W-EMAIL-VALIDO NOT = "S"
+                   MOVE "*** EMAIL INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO LER-EMAIL.
+
+       LER-DDD.
+                ACCEPT TDDD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO LER-EMAIL.
+                PERFORM VALIDA-DDD THRU VALIDA-DDD-FIM
+                IF W-DDD-VALIDO NOT = "S"
+                   MOVE "*** DDD INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO LER-DDD.
 
        LER-TEL.
                 ACCEPT TTELNUM
@@ -322,22 +640,24 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO CLEAR-SCREEN
                 IF OPTION = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   MOVE FS-MSG-RECUSADO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN
                 IF OPTION NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO FINISH-NEW-REG.
       * Rotina de Escrita
        WRITE-REG.
            WRITE REGCLIENTES
-           IF ST-ERRO = "00" OR "02"
-                MOVE "*** DADOS GRAVADOS *** " TO MENS
+           IF FS-OK
+                MOVE SPACES TO W-SITUACAO-ANT
+                MOVE "I" TO AUD-OPERACAO
+                PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                MOVE FS-MSG-GRAVADO TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO CLEAR-SCREEN.
-      * TODO: Ver exatamente o que esse numero magico "22" faz     
-                IF ST-ERRO = "22"
+                IF FS-DUPLICADO
                       MOVE "*** CEP JA EXISTE ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO CLEAR-SCREEN
@@ -373,17 +693,20 @@
                 DISPLAY TMENS
                 ACCEPT TOPTION
                 IF OPTION = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   MOVE FS-MSG-NAO-EXCLUIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
                 IF OPTION NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO DELETE-REG-OP.
        DELETE-REG.
+                MOVE SITUACAO TO W-SITUACAO-ANT
                 DELETE CLIENTES RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                IF FS-OK
+                   MOVE "E" TO AUD-OPERACAO
+                   PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                   MOVE FS-MSG-EXCLUIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
@@ -397,22 +720,43 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO CLEAR-SCREEN.
                 IF OPTION = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   MOVE FS-MSG-NAO-ALTERADO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
                 IF OPTION NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALTER-REG.
        REWRITE-REG.
            REWRITE REGCLIENTES
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                IF FS-OK
+                   MOVE "A" TO AUD-OPERACAO
+                   PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                   MOVE FS-MSG-ALTERADO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
                 MOVE "ERRO NA REESCRITA DO REGISTRO CLIENTES"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *-------------------------------------------------------------
+      * GRAVAR-AUDITORIA: registra em CADAUDCLI.DAT cada inclusao,
+      * alteracao ou exclusao feita em WRITE-REG/REWRITE-REG/DELETE-REG
+      * (CPF, tipo de operacao, situacao antiga/nova, data e operador),
+      * para dar rastreabilidade a quem mexeu no cadastro.
+      *-------------------------------------------------------------
+       GRAVAR-AUDITORIA.
+                MOVE CPF            TO AUD-CPF
+                MOVE W-SITUACAO-ANT TO AUD-SIT-ANTIGA
+                MOVE SITUACAO       TO AUD-SIT-NOVA
+                MOVE W-OPERADOR     TO AUD-OPERADOR
+                ACCEPT AUD-DATA FROM DATE
+                WRITE REGAUDCLI
+                IF ST-ERRO-AUD NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DA AUDITORIA"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVAR-AUDITORIA-FIM.
+                EXIT.
       *
       **********************
       * ROTINA DE FIM      *
@@ -427,6 +771,7 @@
        ROT-FIMS.
                 CLOSE CEPS
                 CLOSE CLIENTES
+                CLOSE AUDCLI
                 STOP RUN.
       *
       **********************
@@ -443,4 +788,22 @@
                         GO TO ROT-MENS2.
        ROT-MENS-FIM.
                 EXIT.
+      *
+      ************************************
+      *      *** ROTINA DE DATA ***      *
+      ************************************
+      *
+      * FUNCAO : CONVERTE DATA INVERTIDA PARA NORMAL E FORMATADA
+      *
+       INVNOR.
+           MOVE DIA-INV TO DIA-N DIA-FOR
+           MOVE MES-INV TO MES-N MES-FOR
+           MOVE ANO-INV TO ANO-N ANO-FOR.
+      *
+      ************************************
+      * ROTINA DE VALIDACAO DE DATA      *
+      ************************************
+      *
+       COPY DATAVALP.
+      *
        ROT-ALFA-FIM.
