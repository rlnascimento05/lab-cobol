@@ -0,0 +1,395 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB-004.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************
+      * SGB-004 - CONTROLE DE LOCACOES DE BICICLETAS
+      * ABRE E FECHA LOCACOES EM ARQLOC.DAT, UMA LINHA POR LOCACAO
+      * (CHAVE NUMERO DA BIKE + SEQUENCIA), EM VEZ DE SO TROCAR A
+      * SITUACAO DA BIKE EM ARQBIKE.DAT. RECUSA A ABERTURA DE UMA
+      * LOCACAO SE A BIKE JA ESTIVER COM SITUACAO "L" (LOCADA) E
+      * EXIGE UM CPF JA CADASTRADO EM CADCLIENTES.DAT.
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQLOC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-LOC
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQBIKE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO-BIKE
+                    ALTERNATE RECORD KEY IS MARCA
+                                   WITH DUPLICATES.
+
+           SELECT CLIENTES ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    ALTERNATE RECORD KEY IS RG
+                                   WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO-CLI.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQLOC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQLOC.DAT".
+       01 REGLOC.
+                03 CHAVE-LOC.
+                   05 LOC-NUMERO        PIC 9(4).
+                   05 LOC-SEQ           PIC 9(4).
+                03 LOC-CPF              PIC 9(11).
+                03 LOC-DATALOCACAO      PIC 9(8).
+                03 LOC-DATADEVOLUCAO    PIC 9(8).
+                03 LOC-VALORLOCACAO     PIC 9(6)V99.
+                03 LOC-SITUACAO         PIC X(01).
+                   88 LOC-ABERTA             VALUE "A".
+                   88 LOC-FECHADA            VALUE "F".
+
+       FD ARQBIKE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQBIKE.DAT".
+       01 REGBIKE.
+                03 NUMERO            PIC 9(4).
+                03 MARCA             PIC X(20).
+                03 MODELO            PIC X(20).
+                03 CATEGORIA         PIC X(01).
+                03 ARO               PIC 9(2).
+                03 COR               PIC 9(1).
+                03 CORDESCRICAO      PIC X(13).
+                03 VALORCOMPRA       PIC 9(6)V99.
+                03 VALORLOCACAO      PIC 9(6)V99.
+                03 DATACOMPRA        PIC 9(8).
+                03 DATAUTILIZACAO    PIC 9(8).
+                03 SITUACAO          PIC X(1).
+                03 SITUACAODESCRICAO PIC X(13).
+                03 FILIAL            PIC 9(01).
+                03 FILIALDESCRICAO PIC X(13).
+
+       FD CLIENTES
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCLIENTES.DAT".
+       01 REGCLIENTES.
+                03 CPF                  PIC 9(11).
+                03 NOME                 PIC X(35).
+                03 DATANASC.
+                    05 DIA              PIC 9(2).
+                    05 MES              PIC 9(2).
+                    05 ANO              PIC 9(4).
+                03 RG                   PIC X(20).
+                03 CLICEP               PIC 9(08).
+                03 ENDNUM               PIC 9(4).
+                03 COMPLEMENTO          PIC X(12).
+                03 EMAIL                PIC X(35).
+                03 TELEFONE.
+                   05 DDD               PIC 9(02).
+                   05 TELNUM            PIC 9(9).
+                03 SITUACAO-CLI         PIC X(1).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO-BIKE PIC X(02) VALUE "00".
+       77 ST-ERRO-CLI  PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELALOC.
+           05  LINE 02  COLUMN 01
+               VALUE  "  CONTROLE DE LOCACAO DE BICICLETA".
+           05  LINE 04  COLUMN 01
+               VALUE  "  NUMERO DA BIKE:".
+           05  LINE 05  COLUMN 01
+               VALUE  "  SEQUENCIA:".
+           05  LINE 06  COLUMN 01
+               VALUE  "  CPF DO CLIENTE:".
+           05  LINE 07  COLUMN 01
+               VALUE  "  NOME DO CLIENTE:".
+           05  LINE 08  COLUMN 01
+               VALUE  "  DATA DA LOCACAO:".
+           05  LINE 09  COLUMN 01
+               VALUE  "  VALOR DA LOCACAO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "  DATA DA DEVOLUCAO:".
+           05  LINE 11  COLUMN 01
+               VALUE  "  SITUACAO:".
+           05  TLOCNUMERO
+               LINE 04  COLUMN 19  PIC 9(04)
+               USING  LOC-NUMERO
+               AUTO          HIGHLIGHT.
+           05  TLOCSEQ
+               LINE 05  COLUMN 13  PIC 9(04)
+               USING  LOC-SEQ
+               AUTO          HIGHLIGHT.
+           05  TLOCCPF
+               LINE 06  COLUMN 18  PIC 9(11)
+               USING  LOC-CPF
+               AUTO          HIGHLIGHT.
+           05  TLOCNOME
+               LINE 07  COLUMN 19  PIC X(35)
+               USING  NOME.
+           05  TLOCDATALOC
+               LINE 08  COLUMN 19  PIC XX/XX/XXXX
+               USING  LOC-DATALOCACAO
+               AUTO          HIGHLIGHT.
+           05  TLOCVALOR
+               LINE 09  COLUMN 20  PIC ZZZZZ9,99
+               USING  LOC-VALORLOCACAO
+               AUTO          HIGHLIGHT.
+           05  TLOCDATADEV
+               LINE 10  COLUMN 21  PIC XX/XX/XXXX
+               USING  LOC-DATADEVOLUCAO
+               AUTO          HIGHLIGHT.
+           05  TLOCSITUACAO
+               LINE 11  COLUMN 13  PIC X(01)
+               USING  LOC-SITUACAO
+               AUTO          HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O ARQLOC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT ARQLOC
+                      CLOSE ARQLOC
+                      MOVE "* ARQUIVO LOC SENDO CRIADO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO LOC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+           OPEN I-O ARQBIKE
+           IF ST-ERRO-BIKE NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO BIKE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT CLIENTES
+           IF ST-ERRO-CLI NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CLIENTES" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       INC-001.
+                MOVE SPACES TO LOC-SITUACAO NOME.
+                MOVE ZEROS  TO LOC-NUMERO LOC-SEQ LOC-CPF.
+                MOVE ZEROS  TO LOC-DATALOCACAO LOC-DATADEVOLUCAO.
+                MOVE ZEROS  TO LOC-VALORLOCACAO.
+                DISPLAY TELALOC.
+                GO TO INC-002.
+       INC-002.
+                ACCEPT TLOCNUMERO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE ARQLOC ARQBIKE CLIENTES
+                   GO TO ROT-FIM.
+                IF LOC-NUMERO = ZEROS
+                   MOVE "*** NUMERO DA BIKE INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                MOVE LOC-NUMERO TO NUMERO
+                READ ARQBIKE
+                IF ST-ERRO-BIKE = "23"
+                   MOVE "*** BIKE NAO CADASTRADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       INC-003.
+                ACCEPT TLOCSEQ
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF LOC-SEQ = ZEROS
+                   MOVE "*** SEQUENCIA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+       READ-REG.
+                MOVE 0 TO W-SEL
+                READ ARQLOC
+                IF ST-ERRO NOT = "23"
+                    IF ST-ERRO = "00"
+                        DISPLAY TELALOC
+                        MOVE "LOCACAO EXISTENTE" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        MOVE 1 TO W-SEL
+                        GO TO CRUD-001
+                    ELSE
+                        MOVE "ERRO NA LEITURA DO REGISTRO" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+                IF SITUACAO = "L"
+                   MOVE "*** BIKE JA ESTA LOCADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                MOVE VALORLOCACAO TO LOC-VALORLOCACAO.
+       INC-004.
+                ACCEPT TLOCCPF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF LOC-CPF = ZEROS
+                   MOVE "*** CPF INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+                MOVE LOC-CPF TO CPF
+                READ CLIENTES
+                IF ST-ERRO-CLI = "23"
+                   MOVE "*** CLIENTE NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+                DISPLAY TLOCNOME.
+       INC-005.
+                ACCEPT TLOCDATALOC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF LOC-DATALOCACAO = ZEROS
+                   MOVE "*** DATA DA LOCACAO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+       INC-006.
+                ACCEPT TLOCVALOR
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF LOC-VALORLOCACAO = ZEROS
+                   MOVE "*** VALOR DA LOCACAO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006.
+       INC-007.
+                ACCEPT TLOCDATADEV
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF LOC-DATADEVOLUCAO = ZEROS
+                   MOVE "A" TO LOC-SITUACAO
+                ELSE
+                   MOVE "F" TO LOC-SITUACAO.
+                DISPLAY TLOCSITUACAO.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO.
+                DISPLAY(23, 40) "DADOS OK? (S / N):".
+                ACCEPT(23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-007.
+                IF W-OPCAO = "N" OR "n"
+                    MOVE "GRAVACAO CANCELADA PELO USUARIO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-002.
+                IF W-OPCAO NOT = "S" AND "s"
+                    MOVE "OPCAO INVALIDA. DIGITE S OU N" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-OPC.
+                IF W-SEL = 03
+                    GO TO ALT-OPC.
+       INC-GRAVACAO.
+                WRITE REGLOC
+                IF ST-ERRO = "00" OR "02"
+                    PERFORM ATUALIZA-BIKE THRU ATUALIZA-BIKE-FIM
+                    MOVE "LOCACAO GRAVADA COM SUCESSO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF ST-ERRO = "22"
+                    MOVE "LOCACAO JA EXISTENTE" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001
+                ELSE
+                    MOVE "ERRO AO GRAVAR O REGISTRO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
+      * MARCA A BIKE COMO LOCADA QUANDO A LOCACAO ABRE, OU LIBERA
+      * A BIKE DE VOLTA QUANDO A DEVOLUCAO E INFORMADA
+       ATUALIZA-BIKE.
+                MOVE LOC-NUMERO TO NUMERO
+                READ ARQBIKE
+                IF LOC-SITUACAO = "A"
+                   MOVE "L" TO SITUACAO
+                   MOVE "LOCADA" TO SITUACAODESCRICAO
+                ELSE
+                   MOVE "A" TO SITUACAO
+                   MOVE "ATIVA" TO SITUACAODESCRICAO.
+                MOVE LOC-DATALOCACAO TO DATAUTILIZACAO
+                REWRITE REGBIKE.
+       ATUALIZA-BIKE-FIM.
+                EXIT.
+       CRUD-001.
+                DISPLAY(25, 10)
+                 "F1 - NOVO REGISTRO   F2 - ALTERAR   F3 - EXCLUIR"
+                ACCEPT (25, 58) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                    GO TO CRUD-001.
+                MOVE SPACES TO MENS
+                DISPLAY (25, 10) MENS
+                IF W-ACT = 02
+                    MOVE 02 TO W-SEL
+                    GO TO INC-001.
+                IF W-ACT = 03
+                    MOVE 03 TO W-SEL
+                    MOVE LOC-CPF TO CPF
+                    READ CLIENTES
+                    DISPLAY TLOCNOME
+                    GO TO INC-007.
+       ALT-OPC.
+                DISPLAY(25, 10) "ALTERAR? (S / N)".
+                ACCEPT(25, 26) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                    MOVE "ALTERACAO CANCELADA PELO USUARIO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                    MOVE "OPCAO INVALIDA. DIGITE S OU N" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ALT-OPC.
+       ALT-PROC.
+                REWRITE REGLOC.
+                IF ST-ERRO = "00" OR "02"
+                    PERFORM ATUALIZA-BIKE THRU ATUALIZA-BIKE-FIM
+                    MOVE "LOCACAO ALTERADA COM SUCESSO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
