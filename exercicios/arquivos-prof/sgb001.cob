@@ -1,9 +1,16 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CADASTROCEP
+       PROGRAM-ID. CADASTROCEP.
        AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
       **************************************
       * MANUTENCAO DO CADASTRO DE CEP      *
       **************************************
+      * 2026-08-09  INCLUIDA SITUACAO-CEP (A=ATIVO / I=INATIVO), PARA
+      *             PODER MARCAR UM CEP COMO DESATIVADO SEM PRECISAR
+      *             EXCLUIR O REGISTRO.
+      * 2026-08-09  INC-OP0 NAO CRIA MAIS O ARQUIVO CEPS SEM AVISAR
+      *             QUANDO ELE NAO EXISTE -- AGORA PERGUNTA AO OPERADOR
+      *             SE E REALMENTE A PRIMEIRA VEZ (S/N) ANTES DE CRIAR,
+      *             E ABORTA COM MENSAGEM SE A RESPOSTA FOR N.
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -31,6 +38,9 @@
                 03 UF                   PIC X(02).
                 03 LATITUDE             PIC X(20).
                 03 LONGITUDE            PIC X(20).
+                03 SITUACAO-CEP         PIC X(01).
+                   88 CEP-ATIVO              VALUE "A".
+                   88 CEP-INATIVO            VALUE "I".
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       * NOTE: Eu acho que isso é pra guardar as variaveis que eu 
@@ -41,6 +51,7 @@
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       COPY FSTATUS.
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
@@ -54,9 +65,11 @@
                VALUE  "                               Cadastro".
            05  LINE 02  COLUMN 41 
                VALUE  "de Cep".
-           05  LINE 04  COLUMN 01 
+           05  LINE 04  COLUMN 01
                VALUE  "    CEP:".
-           05  LINE 06  COLUMN 01 
+           05  LINE 04  COLUMN 41
+               VALUE  "  Situacao (A/I):".
+           05  LINE 06  COLUMN 01
                VALUE  "    Logradouro:".
            05  LINE 07  COLUMN 01 
                VALUE  "    Bairro    :".
@@ -96,6 +109,10 @@
                LINE 11  COLUMN 17  PIC X(20)
                USING  LONGITUDE
                HIGHLIGHT.
+           05  TSITCEP
+               LINE 04  COLUMN 59  PIC X(01)
+               USING  SITUACAO-CEP
+               HIGHLIGHT.
            05  TMENS
                LINE 15  COLUMN 13  PIC X(50)
                USING  MENS
@@ -106,23 +123,44 @@
 
        INC-OP0.
            OPEN I-O CEPS
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                      OPEN OUTPUT CEPS
-                      CLOSE CEPS
-                      MOVE "*** ARQUIVO CEPS SENDO CRIADO **" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-OP0
+           IF NOT FS-OK
+               IF FS-ARQUIVO-NOVO
+                      PERFORM CONF-ARQ-NOVO-CEP
+                                            THRU CONF-ARQ-NOVO-CEP-FIM
+                      IF W-OPCAO = "N" OR "n"
+                         MOVE "ARQ CEPS NAO ENCONTRADO" TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO ROT-FIM
+                      ELSE
+                         OPEN OUTPUT CEPS
+                         CLOSE CEPS
+                         MOVE "*** ARQUIVO CEPS SENDO CRIADO **"
+                                                          TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO INC-OP0
                    ELSE
                       MOVE "ERRO NA ABERTURA DO ARQUIVO CEPS" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+
+       CONF-ARQ-NOVO-CEP.
+                DISPLAY (23, 30) "ARQ NAO ENCONTRADO. 1A VEZ (S/N) : ".
+                ACCEPT (23, 66) W-OPCAO
+                IF W-OPCAO NOT = "S" AND "s"
+                                    AND W-OPCAO NOT = "N" AND "n"
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CONF-ARQ-NOVO-CEP.
+       CONF-ARQ-NOVO-CEP-FIM.
+                EXIT.
+
        CLEAR-SCREEN.
-                MOVE ZEROS TO CEP 
+                MOVE ZEROS TO CEP
                 MOVE SPACES TO LOGRADOURO BAIRRO CIDADE
                 MOVE SPACES TO UF LATITUDE LONGITUDE
+                MOVE "A" TO SITUACAO-CEP
                 DISPLAY TELACEP.
       
        LER-CEP.
@@ -140,8 +178,8 @@
       * TODO: Criar função para a regra da situação do aluno
                 MOVE 0 TO W-SEL
                 READ CEPS
-                IF ST-ERRO NOT = "23"
-                   IF ST-ERRO = "00"
+                IF NOT FS-NAO-ENCONTRADO
+                   IF FS-OK
                       DISPLAY TCEP
                       DISPLAY TLOGRADOURO 
                       DISPLAY TBAIRRO
@@ -149,6 +187,7 @@
                       DISPLAY TUF
                       DISPLAY TLATITUDE
                       DISPLAY TLONGITUDE
+                      DISPLAY TSITCEP
                       MOVE "*** CEP JÁ CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -190,6 +229,11 @@
        LER-LONGITUDE.
                 ACCEPT TLONGITUDE
                 ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO LER-SITUACAO.
+
+       LER-SITUACAO.
+                ACCEPT TSITCEP WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-SEL = 03 GO TO ALT-OPC.
 
        INC-OPC.
@@ -199,22 +243,21 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO CLEAR-SCREEN.
                 IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   MOVE FS-MSG-RECUSADO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
                 IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
       * Rotina de Escrita
        WRITE-REG.
            WRITE REGCEPS
-           IF ST-ERRO = "00" OR "02"
-                MOVE "*** DADOS GRAVADOS *** " TO MENS
+           IF FS-OK
+                MOVE FS-MSG-GRAVADO TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO CLEAR-SCREEN.
-      * TODO: Ver exatamente o que esse numero magico "22" faz     
-                IF ST-ERRO = "22"
+                IF FS-DUPLICADO
                       MOVE "*** CEP JA EXISTE ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO CLEAR-SCREEN
@@ -242,24 +285,24 @@
                    GO TO CLEAR-SCREEN.
                 IF W-ACT = 03
                   MOVE 03 TO W-SEL      
-                  PERFORM LER-LOGRADOURO THRU LER-LONGITUDE 
+                  PERFORM LER-LOGRADOURO THRU LER-SITUACAO
                   GO TO ALT-OPC.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   MOVE FS-MSG-NAO-EXCLUIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
                 IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
                 DELETE CEPS RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                IF FS-OK
+                   MOVE FS-MSG-EXCLUIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
@@ -272,20 +315,20 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO CLEAR-SCREEN.
                 IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   MOVE FS-MSG-NAO-ALTERADO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
                 IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
            REWRITE REGCEPS
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                IF FS-OK
+                   MOVE FS-MSG-ALTERADO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO CEPS"   TO MENS
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CEPS"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
