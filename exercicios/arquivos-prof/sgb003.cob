@@ -1,8 +1,33 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. SGB-003 SISTEMA GERENCIADOR DE BICICLETAS.
+       PROGRAM-ID. SGB-003.
        AUTHOR. Ricardo de lucas do nascimento.
       **************************************
+      * SGB-003 - SISTEMA GERENCIADOR DE BICICLETAS
       * CADASTRO DE BIKES                  *
+      * SITUACAO "R" (ROUBADA) OU "B" (BAIXADA) EXIGE UM REGISTRO DE
+      * OCORRENCIA LIGADO (MOTIVO, BOLETIM DE OCORRENCIA E DATA) EM
+      * ARQOCORR.DAT ANTES DE WRITE-BIKE/ALTER-BIKE GRAVAR A MUDANCA,
+      * PARA ALIMENTAR O RELATORIO DE BAIXAS DO SEGURO (REL025).
+      * TABELA DE SITUACAO (TSIT) VEM DO COPYBOOK TSITUACAO,
+      * COMPARTILHADO COM CDBIKE E COM A CONSULTA, EM VEZ DE REPETIDA
+      * AQUI.
+      * 2026-08-09  INCLUIDO O CAMPO FILIAL (PONTO DE LOCACAO QUE
+      * DETEM A BIKE), COM TABELA TFILIAL COMPARTILHADA COM CDBIKE E
+      * COM A CONSULTA.
+      * 2026-08-09  PROGRAMA PASSA A PEDIR O OPERADOR LOGO NO INICIO
+      * (ASK-OPERADOR, MESMO ESQUEMA DO CADCLI) E A GRAVAR EM
+      * AUDBIKE.DAT (GRAVAR-AUDITORIA) TODA INCLUSAO/ALTERACAO/
+      * EXCLUSAO DE BICICLETA, PARA SABER QUAL CLERK FEZ CADA
+      * MUDANCA. ARQUIVO COMPARTILHADO COM O CDBIKE (SGB-002), QUE
+      * GANHOU O MESMO TRATAMENTO.
+      * 2026-08-09  READ-DATA-COMPR E READ-DATA-UTI PASSARAM A
+      * VALIDAR O LIMITE DE DIA POR MES (INCLUSIVE ANO BISSEXTO) DE
+      * DATACOMPRA/DATAUTILIZACAO, REAPROVEITANDO A ROTINA DO
+      * SBP012-BICICLETA ATRAVES DE COPY DATAVAL./DATAVALP.
+      * 2026-08-09  INIT-BIKE NAO CRIA MAIS O ARQUIVO BIKE SEM AVISAR
+      * QUANDO ELE NAO EXISTE -- AGORA PERGUNTA AO OPERADOR SE E
+      * REALMENTE A PRIMEIRA VEZ (S/N) ANTES DE CRIAR, E ABORTA COM
+      * MENSAGEM SE A RESPOSTA FOR N.
       **************************************
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
@@ -18,6 +43,14 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS MARCA
                                    WITH DUPLICATES.
+       SELECT ARQOCORR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS OCORR-CHAVE
+                    FILE STATUS  IS ST-ERRO-OC.
+       SELECT AUDBIKE ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-AUD.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -36,18 +69,57 @@
                 03 VALORCOMPRA       PIC 9(6)V99.
                 03 VALORLOCACAO      PIC 9(6)V99.
                 03 DATACOMPRA        PIC 9(8).
+                03 DATACOMPRA-R REDEFINES DATACOMPRA.
+                    05 DC-DIA            PIC 9(02).
+                    05 DC-MES            PIC 9(02).
+                    05 DC-ANO            PIC 9(04).
                 03 DATAUTILIZACAO    PIC 9(8).
+                03 DATAUTILIZACAO-R REDEFINES DATAUTILIZACAO.
+                    05 DU-DIA            PIC 9(02).
+                    05 DU-MES            PIC 9(02).
+                    05 DU-ANO            PIC 9(04).
                 03 SITUACAO          PIC X(1).
                 03 SITUACAODESCRICAO PIC X(13).
+                03 FILIAL            PIC 9(01).
+                03 FILIALDESCRICAO PIC X(13).
+
+       FD ARQOCORR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQOCORR.DAT".
+       01 REGOCORR.
+                03 OCORR-CHAVE.
+                   05 OCORR-NUMERO     PIC 9(4).
+                   05 OCORR-SEQ        PIC 9(4).
+                03 OCORR-TIPO           PIC X(01).
+                03 OCORR-MOTIVO         PIC X(30).
+                03 OCORR-BO             PIC X(15).
+                03 OCORR-DATA           PIC 9(8).
+
+       FD AUDBIKE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDBIKE.DAT".
+       01 REGAUDBIKE.
+                03 AUD-NUMERO           PIC 9(4).
+                03 AUD-OPERACAO         PIC X(01).
+                   88 AUD-INCLUSAO          VALUE "I".
+                   88 AUD-ALTERACAO         VALUE "A".
+                   88 AUD-EXCLUSAO          VALUE "E".
+                03 AUD-DATA             PIC 9(06).
+                03 AUD-OPERADOR         PIC X(08).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       COPY FSTATUS.
+       77 ST-ERRO-OC   PIC X(02) VALUE "00".
+       77 ST-ERRO-AUD  PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-OPERADOR   PIC X(08) VALUE SPACES.
+       COPY CABECALHO.
        01 IND          PIC 9(02) VALUE ZEROS.
 
        01 TABCOR.
@@ -59,22 +131,21 @@
            03 TBCOR        PIC X(9) OCCURS 09 TIMES. 
        01 ALFACOR         PIC X(9).
 
-       01 TABSITUACAO.
-           03 T6 PIC X(24) VALUE
-           "AATIVA      DDESATIVADA ".
-           03 T7 PIC X(24) VALUE
-           "MMANUTENCAO LLOCADA     ".
-           03 T8 PIC X(24) VALUE
-           "RROUBADA    BBAIXADA    ".
-       01 TABSIT REDEFINES TABSITUACAO.
-           03 TSIT        PIC X(12) OCCURS 6 TIMES.
-       01 ALFASIT.
-             03 ALFASIT1 PIC X(01).
-             03 ALFASIT2 PIC X(11).   
+       COPY TSITUACAO.
+       COPY TFILIAL.
+       COPY DATAVAL.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELABIKE.
-           05  LINE 02  COLUMN 01 
+           05  T-EMPRESA
+               LINE 01  COLUMN 01  PIC X(20)
+               USING  W-EMPRESA
+               HIGHLIGHT.
+           05  DATELA
+               LINE 01  COLUMN 69  PIC XX/XX/XX
+               USING  DATA-EQ
+               HIGHLIGHT.
+           05  LINE 02  COLUMN 01
                VALUE  "  CADASTRO DE BICICLETA".
            05  LINE 04  COLUMN 01 
                VALUE  "  NUMERO:".
@@ -96,8 +167,10 @@
                VALUE  "  DATA DA COMPRA:".
            05  LINE 13  COLUMN 01 
                VALUE  "  DATA ULTIMA UTILIZACAO:".
-           05  LINE 14  COLUMN 01 
+           05  LINE 14  COLUMN 01
                VALUE  "  SITUACAO:".
+           05  LINE 15  COLUMN 01
+               VALUE  "  FILIAL:".
            05  TNUMERO
                LINE 04  COLUMN 11  PIC 9(04)
                USING  NUMERO
@@ -148,30 +221,124 @@
            05  TSITUACAODESCRICAO
                LINE 14  COLUMN 15  PIC X(13)
                USING  SITUACAODESCRICAO.
+           05  TFILIAL
+               LINE 15  COLUMN 10  PIC 9(01)
+               USING  FILIAL
+               AUTO          HIGHLIGHT.
+           05  TFILIALDESCRICAO
+               LINE 15  COLUMN 12  PIC X(13)
+               USING  FILIALDESCRICAO.
+       01  TELAOCORR.
+           05  LINE 16  COLUMN 01
+               VALUE  "  SEQUENCIA DA OCORRENCIA:".
+           05  LINE 17  COLUMN 01
+               VALUE  "  MOTIVO:".
+           05  LINE 18  COLUMN 01
+               VALUE  "  BOLETIM DE OCORRENCIA (BO):".
+           05  LINE 19  COLUMN 01
+               VALUE  "  DATA DA OCORRENCIA:".
+           05  TOCORRSEQ
+               LINE 16  COLUMN 28  PIC 9(04)
+               USING  OCORR-SEQ
+               AUTO          HIGHLIGHT.
+           05  TOCORRMOTIVO
+               LINE 17  COLUMN 11  PIC X(30)
+               USING  OCORR-MOTIVO
+               AUTO          HIGHLIGHT.
+           05  TOCORRBO
+               LINE 18  COLUMN 31  PIC X(15)
+               USING  OCORR-BO
+               AUTO          HIGHLIGHT.
+           05  TOCORRDATA
+               LINE 19  COLUMN 23  PIC XX/XX/XXXX
+               USING  OCORR-DATA
+               AUTO          HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+           ACCEPT DATA-EQ FROM DATE.
+           MOVE   DATA-EQ TO DATA-INV.
+           PERFORM INVNOR.
+           MOVE   DATA-N  TO DATA-EQ.
       *
-       INITIALIZE.
+       CONF-ARQ-NOVO-BIKE.
+                DISPLAY (23, 30) "ARQ NAO ENCONTRADO. 1A VEZ (S/N) : ".
+                ACCEPT (23, 66) W-OPCAO
+                IF W-OPCAO NOT = "S" AND "s"
+                                    AND W-OPCAO NOT = "N" AND "n"
+                   MOVE "OPCAO INVALIDA. DIGITE S OU N" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CONF-ARQ-NOVO-BIKE.
+       CONF-ARQ-NOVO-BIKE-FIM.
+                EXIT.
+
+       INIT-BIKE.
            OPEN I-O ARQBIKE
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                      OPEN OUTPUT ARQBIKE
+           IF NOT FS-OK
+               IF FS-ARQUIVO-NOVO
+                      PERFORM CONF-ARQ-NOVO-BIKE
+                                            THRU CONF-ARQ-NOVO-BIKE-FIM
+                      IF W-OPCAO = "N" OR "n"
+                         MOVE "ARQ BIKE NAO ENCONTRADO" TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO ROT-FIM
+                      ELSE
+                         OPEN OUTPUT ARQBIKE
+                         CLOSE ARQBIKE
+                         MOVE "* ARQUIVO BIKE SENDO CRIADO *" TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO INIT-BIKE
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO BIKE" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+           OPEN I-O ARQOCORR
+           IF ST-ERRO-OC NOT = "00"
+               IF ST-ERRO-OC = "30"
+                      OPEN OUTPUT ARQOCORR
+                      CLOSE ARQOCORR
                       CLOSE ARQBIKE
-                      MOVE "* ARQUIVO BIKE SENDO CRIADO *" TO MENS
+                      MOVE "* ARQUIVO OCORR SENDO CRIADO *" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INITIALIZE
+                      GO TO INIT-BIKE
                ELSE
-                      MOVE "ERRO NA ABERTURA DO ARQUIVO BIKE" TO MENS
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO OCORR" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
            ELSE
                     NEXT SENTENCE.
+       OPEN-AUD.
+           OPEN EXTEND AUDBIKE
+           IF ST-ERRO-AUD NOT = "00"
+               IF ST-ERRO-AUD = "30" OR "05" OR "35"
+                      OPEN OUTPUT AUDBIKE
+                      CLOSE AUDBIKE
+                      OPEN EXTEND AUDBIKE
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ. DE AUDITORIA"
+                                                          TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+
+       ASK-OPERADOR.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 20) "IDENTIFICACAO DO OPERADOR"
+                DISPLAY (12, 20) "OPERADOR: "
+                ACCEPT  (12, 31) W-OPERADOR
+                IF W-OPERADOR = SPACES
+                   GO TO ASK-OPERADOR.
        SHOW-BIKE.
                 MOVE SPACES TO MARCA MODELO CATEGORIA SITUACAO.
                 MOVE SPACES TO CORDESCRICAO SITUACAODESCRICAO.
+                MOVE SPACES TO FILIALDESCRICAO.
                 MOVE ZEROS  TO NUMERO ARO COR VALORCOMPRA VALORLOCACAO.
-                MOVE ZEROS  TO DATACOMPRA DATAUTILIZACAO.
+                MOVE ZEROS  TO DATACOMPRA DATAUTILIZACAO FILIAL.
+                MOVE ZEROS  TO OCORR-NUMERO OCORR-SEQ OCORR-DATA.
+                MOVE SPACES TO OCORR-TIPO OCORR-MOTIVO OCORR-BO.
                 DISPLAY TELABIKE.
                 GO TO READ-NUMERO.
        READ-NUMERO.
@@ -179,6 +346,8 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02
                    CLOSE ARQBIKE
+                   CLOSE ARQOCORR
+                   CLOSE AUDBIKE
                    GO TO ROT-FIM.
                 IF NUMERO = ZEROS
                    MOVE "*** NUMERO INVALIDO ***" TO MENS
@@ -187,8 +356,8 @@
        READ-REG.
                 MOVE 0 TO W-SEL
                 READ ARQBIKE
-                IF ST-ERRO NOT = "23"
-                    IF ST-ERRO = "00"
+                IF NOT FS-NAO-ENCONTRADO
+                    IF FS-OK
                         DISPLAY TELABIKE
                         MOVE "BIKE EXISTENTE" TO MENS
                         PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -262,18 +431,34 @@
                 ACCEPT TDATACOMPRA
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO READ-VAL-LOC.
-                IF DATACOMPRA = ZEROS 
+                IF DATACOMPRA = ZEROS
                    MOVE "DT DE COMPRA DEVE SER DIF DE ZERO" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO READ-DATA-COMPR.
+                MOVE DC-DIA TO DV-DIA
+                MOVE DC-MES TO DV-MES
+                MOVE DC-ANO TO DV-ANO
+                PERFORM VALIDAR-DATA THRU VALIDAR-DATA-FIM
+                IF NOT DV-DATA-OK
+                   MOVE "*** DATA DE COMPRA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READ-DATA-COMPR.
        READ-DATA-UTI.
                 ACCEPT TDATAUTILIZACAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO READ-DATA-COMPR.
-                IF DATAUTILIZACAO = ZEROS 
+                IF DATAUTILIZACAO = ZEROS
                    MOVE "DT DE UTIL. DEVE SER DIF DE ZERO" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO READ-DATA-UTI.
+                MOVE DU-DIA TO DV-DIA
+                MOVE DU-MES TO DV-MES
+                MOVE DU-ANO TO DV-ANO
+                PERFORM VALIDAR-DATA THRU VALIDAR-DATA-FIM
+                IF NOT DV-DATA-OK
+                   MOVE "*** DATA DE UTILIZACAO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READ-DATA-UTI.
        READ-DATA-SIT.
                 ACCEPT TSITUACAO
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -296,6 +481,57 @@
                 ELSE
                    MOVE ALFASIT2 TO SITUACAODESCRICAO
                    DISPLAY TSITUACAODESCRICAO.
+       READ-FILIAL.
+                ACCEPT TFILIAL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READ-DATA-SIT.
+                IF FILIAL = 0 OR FILIAL > 5
+                    MOVE "*** FILIAL INVALIDA ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO READ-FILIAL.
+                MOVE TBFILIAL(FILIAL) TO FILIALDESCRICAO
+                DISPLAY TFILIALDESCRICAO
+                IF SITUACAO NOT = "R" AND SITUACAO NOT = "B"
+                   MOVE ZEROS  TO OCORR-NUMERO OCORR-SEQ OCORR-DATA
+                   MOVE SPACES TO OCORR-TIPO OCORR-MOTIVO OCORR-BO
+                   GO TO SAVE-CONFIRMATION.
+                MOVE NUMERO    TO OCORR-NUMERO
+                MOVE SITUACAO  TO OCORR-TIPO
+                DISPLAY TELAOCORR.
+       READ-OCORR-SEQ.
+                ACCEPT TOCORRSEQ
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READ-FILIAL.
+                IF OCORR-SEQ = ZEROS
+                   MOVE "*** SEQUENCIA DA OCORRENCIA INVALIDA ***"
+                     TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READ-OCORR-SEQ.
+       READ-OCORR-MOTIVO.
+                ACCEPT TOCORRMOTIVO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READ-OCORR-SEQ.
+                IF OCORR-MOTIVO = SPACES
+                   MOVE "MOTIVO DEVE SER DIFERENTE DE BRANCOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READ-OCORR-MOTIVO.
+       READ-OCORR-BO.
+                ACCEPT TOCORRBO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READ-OCORR-MOTIVO.
+                IF OCORR-BO = SPACES
+                   MOVE "BO DEVE SER DIFERENTE DE BRANCOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READ-OCORR-BO.
+       READ-OCORR-DATA.
+                ACCEPT TOCORRDATA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READ-OCORR-BO.
+                IF OCORR-DATA = ZEROS
+                   MOVE "DATA DA OCORRENCIA DEVE SER DIF DE ZERO"
+                     TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READ-OCORR-DATA.
        SAVE-CONFIRMATION.
                 MOVE "S" TO W-OPCAO.
                 DISPLAY(23, 40) "DADOS OK? (S / N):".
@@ -314,16 +550,19 @@
                     GO TO ALTER-OPTION.
        WRITE-BIKE.
                 WRITE REGBIKE
-                IF ST-ERRO = "00" OR "02"
-                    MOVE "REGISTRO GRAVADO COM SUCESSO" TO MENS
+                IF FS-OK
+                    PERFORM GRAVAR-OCORR THRU GRAVAR-OCORR-FIM
+                    MOVE "I" TO AUD-OPERACAO
+                    PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                    MOVE FS-MSG-SGB-GRAVADO TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO SHOW-BIKE.
-                IF ST-ERRO = "22"
-                    MOVE "REGISTRO DE RA EXISTENTE" TO MENS
+                IF FS-DUPLICADO
+                    MOVE "REGISTRO DE BICICLETA EXISTENTE" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO SHOW-BIKE
                 ELSE
-                    MOVE "ERRO AO GRAVAR O REGISTRO" TO MENS
+                    MOVE FS-MSG-SGB-ERRO-GRAVAR TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO ROT-FIM.
        REG-OPTIONS.
@@ -354,11 +593,13 @@
                     GO TO EXCLUDE-OPTION.
        EXCLUDE-BIKE.
                 DELETE ARQBIKE RECORD.
-                IF ST-ERRO = "00"
-                    MOVE "REGISTRO EXCLUIDO COM SUCESSO" TO MENS
+                IF FS-OK
+                    MOVE "E" TO AUD-OPERACAO
+                    PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                    MOVE FS-MSG-SGB-EXCLUIDO TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO SHOW-BIKE.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO" TO MENS
+                MOVE FS-MSG-SGB-ERRO-EXCL TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
        ALTER-OPTION.
@@ -374,13 +615,43 @@
                     GO TO ALTER-OPTION.
        ALTER-BIKE.
                 REWRITE REGBIKE.
-                IF ST-ERRO = "00" OR "02"
-                    MOVE "REGISTRO ALTERADO COM SUCESSO" TO MENS
+                IF FS-OK
+                    PERFORM GRAVAR-OCORR THRU GRAVAR-OCORR-FIM
+                    MOVE "A" TO AUD-OPERACAO
+                    PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                    MOVE FS-MSG-SGB-ALTERADO TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO SHOW-BIKE.
-                MOVE "ERRO NA ALTERAÇÃO DO REGISTRO" TO MENS
+                MOVE FS-MSG-SGB-ERRO-ALTER TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *-------------------------------------------------------------
+      * GRAVAR-AUDITORIA: registra em AUDBIKE.DAT cada inclusao,
+      * alteracao ou exclusao de bicicleta (numero, operacao, data
+      * e operador), para dar rastreabilidade a quem mexeu no
+      * cadastro.
+      *-------------------------------------------------------------
+       GRAVAR-AUDITORIA.
+                MOVE NUMERO      TO AUD-NUMERO
+                MOVE W-OPERADOR  TO AUD-OPERADOR
+                ACCEPT AUD-DATA FROM DATE
+                WRITE REGAUDBIKE
+                IF ST-ERRO-AUD NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DA AUDITORIA"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVAR-AUDITORIA-FIM.
+                EXIT.
+       GRAVAR-OCORR.
+                IF SITUACAO NOT = "R" AND SITUACAO NOT = "B"
+                   GO TO GRAVAR-OCORR-FIM.
+                WRITE REGOCORR
+                IF ST-ERRO-OC NOT = "00"
+                   MOVE "ERRO AO GRAVAR OCORRENCIA DE BAIXA/ROUBO"
+                     TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVAR-OCORR-FIM.
+                EXIT.
       *
       **********************
       * ROTINA DE FIM      *
@@ -388,6 +659,8 @@
       *
        ROT-FIM.
                 CLOSE ARQBIKE
+                CLOSE ARQOCORR
+                CLOSE AUDBIKE
                 EXIT PROGRAM.
        ROT-FIMP.
                 EXIT PROGRAM.
@@ -411,4 +684,22 @@
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
+      *
+      ************************************
+      *      *** ROTINA DE DATA ***      *
+      ************************************
+      *
+      * FUNCAO : CONVERTE DATA INVERTIDA PARA NORMAL E FORMATADA
+      *
+       INVNOR.
+           MOVE DIA-INV TO DIA-N DIA-FOR
+           MOVE MES-INV TO MES-N MES-FOR
+           MOVE ANO-INV TO ANO-N ANO-FOR.
+      *
+      ************************************
+      * ROTINA DE VALIDACAO DE DATA      *
+      ************************************
+      *
+       COPY DATAVALP.
+      *
        FIM-ROT-TEMPO.
