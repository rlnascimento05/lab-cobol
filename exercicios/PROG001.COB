@@ -1,9 +1,15 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG001
+       PROGRAM-ID. PROG001.
        AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
       **************************************
       * CADASTRO DE AMIGOS  * TODO: CHANGE THIS LATER
       **************************************
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09  VALIDACAO DO FORMATO DO EMAIL (PRECISA TER "@" E
+      *             DOMINIO COM PONTO) NA READEMAIL. DE PASSAGEM,
+      *             READEMAIL ESTAVA ACEITANDO NO CAMPO NOME EM VEZ
+      *             DE EMAIL -- CORRIGIDO, SENAO A VALIDACAO NAO
+      *             FARIA SENTIDO NENHUM.
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -51,6 +57,12 @@
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+      * CAMPOS PARA VALIDACAO DO FORMATO DO EMAIL
+       77 W-EMAIL-USER PIC X(30) VALUE SPACES.
+       77 W-EMAIL-DOM  PIC X(30) VALUE SPACES.
+       77 W-CONT-ARROBA PIC 9(02) VALUE 0.
+       77 W-CONT-PONTO PIC 9(02) VALUE 0.
+       77 W-EMAIL-VALIDO PIC X(01) VALUE "S".
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -138,9 +150,14 @@
 
       * Le o email do amigo
        READEMAIL.
-                ACCEPT (07, 17) NOME
+                ACCEPT (07, 17) EMAIL
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO READTELDDD.
+                PERFORM VALIDA-EMAIL THRU VALIDA-EMAIL-FIM
+                IF W-EMAIL-VALIDO NOT = "S"
+                   MOVE "*** EMAIL INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READEMAIL.
       
       * Le o DDD to telefone do amigo
        READTELDDD.
@@ -250,6 +267,33 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      *-------------------------------------------------------------
+      * VALIDA-EMAIL: aceita EMAIL em branco (campo opcional); se
+      * vier preenchido, exige um unico "@" separando um usuario e
+      * um dominio com pelo menos um ponto.
+      *-------------------------------------------------------------
+       VALIDA-EMAIL.
+                MOVE "S" TO W-EMAIL-VALIDO
+                IF EMAIL = SPACES
+                   GO TO VALIDA-EMAIL-FIM.
+                MOVE 0 TO W-CONT-ARROBA
+                INSPECT EMAIL TALLYING W-CONT-ARROBA FOR ALL "@"
+                IF W-CONT-ARROBA NOT = 1
+                   MOVE "N" TO W-EMAIL-VALIDO
+                   GO TO VALIDA-EMAIL-FIM.
+                MOVE SPACES TO W-EMAIL-USER W-EMAIL-DOM
+                UNSTRING EMAIL DELIMITED BY "@"
+                        INTO W-EMAIL-USER W-EMAIL-DOM
+                IF W-EMAIL-USER = SPACES OR W-EMAIL-DOM = SPACES
+                   MOVE "N" TO W-EMAIL-VALIDO
+                   GO TO VALIDA-EMAIL-FIM.
+                MOVE 0 TO W-CONT-PONTO
+                INSPECT W-EMAIL-DOM TALLYING W-CONT-PONTO FOR ALL "."
+                IF W-CONT-PONTO = 0
+                   MOVE "N" TO W-EMAIL-VALIDO.
+       VALIDA-EMAIL-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
