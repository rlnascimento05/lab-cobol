@@ -1,9 +1,32 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. SGB-002 SISTEMA GERENCIADOR DE BICICLETAS.
+       PROGRAM-ID. SGB-002.
        AUTHOR. FELIPE VENANCIO DE SENA.
       **************************************
+      * SGB-002 - SISTEMA GERENCIADOR DE BICICLETAS
       * CADASTRO DE BIKES                  *
       **************************************
+      * 2026-08-09  SITUACAO "L" (LOCADA) PASSA A SER MANTIDA PELO
+      *             CDLOC (CONTROLE DE LOCACOES), QUE E QUEM ABRE E
+      *             FECHA UMA LOCACAO EM ARQLOC.DAT; O CADASTRO AQUI
+      *             CONTINUA PODENDO DIGITAR QUALQUER OUTRA SITUACAO
+      *             (ATIVA/DESATIVADA/MANUTENCAO/ROUBADA/BAIXADA) NA
+      *             MAO, COMO SEMPRE.
+      * 2026-08-09  TABELA DE SITUACAO PASSA A VIR DO COPYBOOK
+      *             TSITUACAO (COMPARTILHADO COM SGB-003 E COM A
+      *             CONSULTA), EM VEZ DE REPETIDA AQUI; MENSAGEM DE
+      *             CHAVE DUPLICADA CORRIGIDA DE "REGISTRO DE RA
+      *             EXISTENTE" (COPIADA DE OUTRO CADASTRO) PARA
+      *             "REGISTRO DE BICICLETA EXISTENTE".
+      * 2026-08-09  INCLUIDO O CAMPO FILIAL (PONTO DE LOCACAO QUE
+      *             DETEM A BIKE), COM TABELA TFILIAL COMPARTILHADA
+      *             COM SGB-003 E COM A CONSULTA.
+      * 2026-08-09  PROGRAMA PASSA A PEDIR O OPERADOR LOGO NO INICIO
+      *             (ASK-OPERADOR, MESMO ESQUEMA DO CADCLI) E A
+      *             GRAVAR EM AUDBIKE.DAT (GRAVAR-AUDITORIA) TODA
+      *             INCLUSAO/ALTERACAO/EXCLUSAO DE BICICLETA, PARA
+      *             SABER QUAL CLERK FEZ CADA MUDANCA. ARQUIVO
+      *             COMPARTILHADO COM O SGB-003, QUE GANHOU O MESMO
+      *             TRATAMENTO.
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -18,6 +41,9 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS MARCA
                                    WITH DUPLICATES.
+       SELECT AUDBIKE ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-AUD.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -39,15 +65,32 @@
                 03 DATAUTILIZACAO    PIC 9(8).
                 03 SITUACAO          PIC X(1).
                 03 SITUACAODESCRICAO PIC X(13).
+                03 FILIAL            PIC 9(01).
+                03 FILIALDESCRICAO PIC X(13).
+
+       FD AUDBIKE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDBIKE.DAT".
+       01 REGAUDBIKE.
+                03 AUD-NUMERO           PIC 9(4).
+                03 AUD-OPERACAO         PIC X(01).
+                   88 AUD-INCLUSAO          VALUE "I".
+                   88 AUD-ALTERACAO         VALUE "A".
+                   88 AUD-EXCLUSAO          VALUE "E".
+                03 AUD-DATA             PIC 9(06).
+                03 AUD-OPERADOR         PIC X(08).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       COPY FSTATUS.
+       77 ST-ERRO-AUD  PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-OPERADOR   PIC X(08) VALUE SPACES.
        01 IND          PIC 9(02) VALUE ZEROS.
 
        01 TABCOR.
@@ -59,18 +102,8 @@
            03 TBCOR        PIC X(9) OCCURS 09 TIMES. 
        01 ALFACOR         PIC X(9).
 
-       01 TABSITUACAO.
-           03 T6 PIC X(24) VALUE
-           "AATIVA      DDESATIVADA ".
-           03 T7 PIC X(24) VALUE
-           "MMANUTENCAO LLOCADA     ".
-           03 T8 PIC X(24) VALUE
-           "RROUBADA    BBAIXADA    ".
-       01 TABSIT REDEFINES TABSITUACAO.
-           03 TSIT        PIC X(12) OCCURS 6 TIMES.
-       01 ALFASIT.
-             03 ALFASIT1 PIC X(01).
-             03 ALFASIT2 PIC X(11).   
+       COPY TSITUACAO.
+       COPY TFILIAL.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELABIKE.
@@ -96,8 +129,10 @@
                VALUE  "  DATA DA COMPRA:".
            05  LINE 13  COLUMN 01 
                VALUE  "  DATA ULTIMA UTILIZACAO:".
-           05  LINE 14  COLUMN 01 
+           05  LINE 14  COLUMN 01
                VALUE  "  SITUACAO:".
+           05  LINE 15  COLUMN 01
+               VALUE  "  FILIAL:".
            05  TNUMERO
                LINE 04  COLUMN 11  PIC 9(04)
                USING  NUMERO
@@ -148,14 +183,21 @@
            05  TSITUACAODESCRICAO
                LINE 14  COLUMN 15  PIC X(13)
                USING  SITUACAODESCRICAO.
+           05  TFILIAL
+               LINE 15  COLUMN 10  PIC 9(01)
+               USING  FILIAL
+               AUTO          HIGHLIGHT.
+           05  TFILIALDESCRICAO
+               LINE 15  COLUMN 12  PIC X(13)
+               USING  FILIALDESCRICAO.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
       *
        INC-OP0.
            OPEN I-O ARQBIKE
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
+           IF NOT FS-OK
+               IF FS-ARQUIVO-NOVO
                       OPEN OUTPUT ARQBIKE
                       CLOSE ARQBIKE
                       MOVE "* ARQUIVO BIKE SENDO CRIADO *" TO MENS
@@ -167,11 +209,34 @@
                       GO TO ROT-FIM
            ELSE
                     NEXT SENTENCE.
+       OPEN-AUD.
+           OPEN EXTEND AUDBIKE
+           IF ST-ERRO-AUD NOT = "00"
+               IF ST-ERRO-AUD = "30" OR "05" OR "35"
+                      OPEN OUTPUT AUDBIKE
+                      CLOSE AUDBIKE
+                      OPEN EXTEND AUDBIKE
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ. DE AUDITORIA"
+                                                          TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+
+       ASK-OPERADOR.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 20) "IDENTIFICACAO DO OPERADOR"
+                DISPLAY (12, 20) "OPERADOR: "
+                ACCEPT  (12, 31) W-OPERADOR
+                IF W-OPERADOR = SPACES
+                   GO TO ASK-OPERADOR.
        INC-001.
                 MOVE SPACES TO MARCA MODELO CATEGORIA SITUACAO.
                 MOVE SPACES TO CORDESCRICAO SITUACAODESCRICAO.
+                MOVE SPACES TO FILIALDESCRICAO.
                 MOVE ZEROS  TO NUMERO ARO COR VALORCOMPRA VALORLOCACAO.
-                MOVE ZEROS  TO DATACOMPRA DATAUTILIZACAO.
+                MOVE ZEROS  TO DATACOMPRA DATAUTILIZACAO FILIAL.
                 DISPLAY TELABIKE.
                 GO TO INC-002.
        INC-002.
@@ -179,6 +244,7 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02
                    CLOSE ARQBIKE
+                   CLOSE AUDBIKE
                    GO TO ROT-FIM.
                 IF NUMERO = ZEROS
                    MOVE "*** NUMERO INVALIDO ***" TO MENS
@@ -187,8 +253,8 @@
        READ-REG.
                 MOVE 0 TO W-SEL
                 READ ARQBIKE
-                IF ST-ERRO NOT = "23"
-                    IF ST-ERRO = "00"
+                IF NOT FS-NAO-ENCONTRADO
+                    IF FS-OK
                         DISPLAY TELABIKE
                         MOVE "BIKE EXISTENTE" TO MENS
                         PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -296,6 +362,16 @@
                 ELSE
                    MOVE ALFASIT2 TO SITUACAODESCRICAO
                    DISPLAY TSITUACAODESCRICAO.
+       INC-013.
+                ACCEPT TFILIAL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-012.
+                IF FILIAL = 0 OR FILIAL > 5
+                    MOVE "*** FILIAL INVALIDA ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-013.
+                MOVE TBFILIAL(FILIAL) TO FILIALDESCRICAO
+                DISPLAY TFILIALDESCRICAO.
        INC-OPC.
                 MOVE "S" TO W-OPCAO.
                 DISPLAY(23, 40) "DADOS OK? (S / N):".
@@ -314,16 +390,18 @@
                     GO TO ALT-OPC.
        INC-GRAVACAO.
                 WRITE REGBIKE
-                IF ST-ERRO = "00" OR "02"
-                    MOVE "REGISTRO GRAVADO COM SUCESSO" TO MENS
+                IF FS-OK
+                    MOVE "I" TO AUD-OPERACAO
+                    PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                    MOVE FS-MSG-SGB-GRAVADO TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO INC-001.
-                IF ST-ERRO = "22"
-                    MOVE "REGISTRO DE RA EXISTENTE" TO MENS
+                IF FS-DUPLICADO
+                    MOVE "REGISTRO DE BICICLETA EXISTENTE" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO INC-001
                 ELSE
-                    MOVE "ERRO AO GRAVAR O REGISTRO" TO MENS
+                    MOVE FS-MSG-SGB-ERRO-GRAVAR TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO ROT-FIM.
        CRUD-001.
@@ -354,11 +432,13 @@
                     GO TO EXC-OPC.
        EXC-PROC.
                 DELETE ARQBIKE RECORD.
-                IF ST-ERRO = "00"
-                    MOVE "REGISTRO EXCLUIDO COM SUCESSO" TO MENS
+                IF FS-OK
+                    MOVE "E" TO AUD-OPERACAO
+                    PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                    MOVE FS-MSG-SGB-EXCLUIDO TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO INC-001.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO" TO MENS
+                MOVE FS-MSG-SGB-ERRO-EXCL TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
        ALT-OPC.
@@ -374,19 +454,40 @@
                     GO TO ALT-OPC.
        ALT-PROC.
                 REWRITE REGBIKE.
-                IF ST-ERRO = "00" OR "02"
-                    MOVE "REGISTRO ALTERADO COM SUCESSO" TO MENS
+                IF FS-OK
+                    MOVE "A" TO AUD-OPERACAO
+                    PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                    MOVE FS-MSG-SGB-ALTERADO TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO INC-001.
-                MOVE "ERRO NA ALTERAÇÃO DO REGISTRO" TO MENS
+                MOVE FS-MSG-SGB-ERRO-ALTER TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *-------------------------------------------------------------
+      * GRAVAR-AUDITORIA: registra em AUDBIKE.DAT cada inclusao,
+      * alteracao ou exclusao de bicicleta (numero, operacao, data
+      * e operador), para dar rastreabilidade a quem mexeu no
+      * cadastro.
+      *-------------------------------------------------------------
+       GRAVAR-AUDITORIA.
+                MOVE NUMERO      TO AUD-NUMERO
+                MOVE W-OPERADOR  TO AUD-OPERADOR
+                ACCEPT AUD-DATA FROM DATE
+                WRITE REGAUDBIKE
+                IF ST-ERRO-AUD NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DA AUDITORIA"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVAR-AUDITORIA-FIM.
+                EXIT.
       *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
+                CLOSE ARQBIKE
+                CLOSE AUDBIKE
                 EXIT PROGRAM.
        ROT-FIMP.
                 EXIT PROGRAM.
