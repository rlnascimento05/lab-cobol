@@ -1,9 +1,28 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CADNOTAS
+       PROGRAM-ID. CADNOTAS.
        AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
       **************************************
       * MANUTENCAO DO CADASTRO DE NOTAS    *
       **************************************
+      * 2026-08-09  INCLUIDO NOTA3 NO REGISTRO. NOSSO CURSO PASSOU A
+      *             TER TRES AVALIACOES POR PERIODO, ENTAO CALC-MEDIA
+      *             AGORA TIRA A MEDIA DAS TRES (OS CRITERIOS DE
+      *             SITUACAO EM SHOW-SITUACAO NAO MUDARAM).
+      * 2026-08-09  INCLUIDOS TOTAL-AULAS E LIMITE-FALTAS. TURMAS
+      *             DIFERENTES TEM QUANTIDADES DE AULAS DIFERENTES,
+      *             ENTAO UM CORTE FIXO DE FALTAS NAO E JUSTO PRA
+      *             TODAS. SHOW-SITUACAO AGORA COMPARA O PERCENTUAL
+      *             DE FALTAS (PERC-FALTAS) CONTRA O LIMITE DIGITADO
+      *             PARA A TURMA, EM VEZ DO NUMERO ABSOLUTO DE FALTAS.
+      * 2026-08-09  PROGRAMA PASSA A PEDIR O OPERADOR LOGO NO INICIO
+      *             (ASK-OPERADOR, MESMO ESQUEMA DO CADCLI) E A
+      *             GRAVAR EM CADAUDNOTAS.DAT (GRAVAR-AUDITORIA) TODA
+      *             INCLUSAO/ALTERACAO/EXCLUSAO DE NOTA, PARA SABER
+      *             QUAL CLERK FEZ CADA MUDANCA.
+      * 2026-08-09  INC-OP0 NAO CRIA MAIS O ARQUIVO NOTAS SEM AVISAR
+      *             QUANDO ELE NAO EXISTE -- AGORA PERGUNTA AO OPERADOR
+      *             SE E REALMENTE A PRIMEIRA VEZ (S/N) ANTES DE CRIAR,
+      *             E ABORTA COM MENSAGEM SE A RESPOSTA FOR N.
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -16,6 +35,10 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS RA
                     FILE STATUS  IS ST-ERRO.
+
+           SELECT AUDNOTAS ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-AUD.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -28,11 +51,27 @@
                 03 NOME                 PIC X(32).
                 03 NOTA1                PIC 9(02).
                 03 NOTA2                PIC 9(02).
+                03 NOTA3                PIC 9(02).
                 03 MEDIA                PIC 9(02).
                 03 FALTA1               PIC 9(02).
                 03 FALTA2               PIC 9(02).
                 03 TOTAL-FALTAS         PIC 9(02).
+                03 TOTAL-AULAS          PIC 9(03).
+                03 LIMITE-FALTAS        PIC 9(03).
+                03 PERC-FALTAS          PIC 9(03).
                 03 SITUACAO             PIC X(20).
+
+       FD AUDNOTAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDNOTAS.DAT".
+       01 REGAUDNOTAS.
+                03 AUD-RA               PIC X(13).
+                03 AUD-OPERACAO         PIC X(01).
+                   88 AUD-INCLUSAO          VALUE "I".
+                   88 AUD-ALTERACAO         VALUE "A".
+                   88 AUD-EXCLUSAO          VALUE "E".
+                03 AUD-DATA             PIC 9(06).
+                03 AUD-OPERADOR         PIC X(08).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -44,34 +83,86 @@
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       COPY FSTATUS.
+       77 ST-ERRO-AUD  PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-OPERADOR   PIC X(08) VALUE SPACES.
+       COPY CABECALHO.
       *-----------------------------------------------------------------
       *
        PROCEDURE DIVISION.
        INICIO.
+           ACCEPT DATA-EQ FROM DATE.
+           MOVE   DATA-EQ TO DATA-INV.
+           PERFORM INVNOR.
 
        INC-OP0.
            OPEN I-O NOTAS
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                      OPEN OUTPUT NOTAS
-                      CLOSE NOTAS
-                      MOVE "*** ARQUIVO NOTAS SENDO CRIADO **" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-OP0
+           IF NOT FS-OK
+               IF FS-ARQUIVO-NOVO
+                      PERFORM CONF-ARQ-NOVO-NOTAS
+                                           THRU CONF-ARQ-NOVO-NOTAS-FIM
+                      IF W-OPCAO = "N" OR "n"
+                         MOVE "ARQ NOTAS NAO ENCONTRADO" TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO ROT-FIM
+                      ELSE
+                         OPEN OUTPUT NOTAS
+                         CLOSE NOTAS
+                         MOVE "*** ARQUIVO NOTAS SENDO CRIADO **"
+                                                          TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO INC-OP0
                    ELSE
                       MOVE "ERRO NA ABERTURA DO ARQUIVO NOTAS" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+
+       CONF-ARQ-NOVO-NOTAS.
+                DISPLAY (23, 30) "ARQ NAO ENCONTRADO. 1A VEZ (S/N) : ".
+                ACCEPT (23, 66) W-OPCAO
+                IF W-OPCAO NOT = "S" AND "s"
+                                    AND W-OPCAO NOT = "N" AND "n"
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CONF-ARQ-NOVO-NOTAS.
+       CONF-ARQ-NOVO-NOTAS-FIM.
+                EXIT.
+       OPEN-AUD.
+           OPEN EXTEND AUDNOTAS
+           IF ST-ERRO-AUD NOT = "00"
+               IF ST-ERRO-AUD = "30" OR "05" OR "35"
+                      OPEN OUTPUT AUDNOTAS
+                      CLOSE AUDNOTAS
+                      OPEN EXTEND AUDNOTAS
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ. DE AUDITORIA"
+                                                          TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+
+       ASK-OPERADOR.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 20) "IDENTIFICACAO DO OPERADOR"
+                DISPLAY (12, 20) "OPERADOR: "
+                ACCEPT  (12, 31) W-OPERADOR
+                IF W-OPERADOR = SPACES
+                   GO TO ASK-OPERADOR.
        CLEAR-SCREEN.
-                MOVE ZEROS TO NOTA1 NOTA2 MEDIA 
+                MOVE ZEROS TO NOTA1 NOTA2 NOTA3 MEDIA
                 MOVE ZEROS TO FALTA1 FALTA2 TOTAL-FALTAS
+                MOVE ZEROS TO TOTAL-AULAS PERC-FALTAS
+                MOVE 25    TO LIMITE-FALTAS
                 MOVE SPACES TO RA NOME SITUACAO
                 DISPLAY (01, 01) ERASE.
+                DISPLAY (01, 01) W-EMPRESA
+                DISPLAY (01, 70) DATA-FOR
                 DISPLAY (01, 20) "CADASTRO DE NOTAS"
                 DISPLAY (03, 01) "RA               : "
                 DISPLAY (04, 01) "NOME             : "
@@ -81,6 +172,10 @@
                 DISPLAY (08, 01) "FALTA1           : "
                 DISPLAY (09, 01) "FALTA2           : "
                 DISPLAY (10, 01) "TOTAL FALTAS     : "
+                DISPLAY (11, 01) "NOTA3            : "
+                DISPLAY (12, 01) "TOTAL DE AULAS   : "
+                DISPLAY (13, 01) "LIMITE FALTAS (%): "
+                DISPLAY (14, 01) "% DE FALTAS      : "
                 DISPLAY (15, 01) "SITUACAO         : ".
       
        LER-RA.
@@ -88,6 +183,7 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02
                    CLOSE NOTAS
+                   CLOSE AUDNOTAS
                    GO TO ROT-FIM.
            
                 IF RA = SPACES
@@ -98,8 +194,8 @@
       * TODO: Criar função para a regra da situação do aluno
                 MOVE 0 TO W-SEL
                 READ NOTAS
-                IF ST-ERRO NOT = "23"
-                   IF ST-ERRO = "00"
+                IF NOT FS-NAO-ENCONTRADO
+                   IF FS-OK
                       DISPLAY (04, 19) NOME
                       DISPLAY (05, 19) NOTA1 
                       DISPLAY (06, 19) NOTA2
@@ -107,6 +203,10 @@
                       DISPLAY (08, 19) FALTA1
                       DISPLAY (09, 19) FALTA2
                       DISPLAY (10, 19) TOTAL-FALTAS
+                      DISPLAY (11, 19) NOTA3
+                      DISPLAY (12, 19) TOTAL-AULAS
+                      DISPLAY (13, 19) LIMITE-FALTAS
+                      DISPLAY (14, 19) PERC-FALTAS
                       DISPLAY (15, 19) SITUACAO
                       MOVE "*** NOTA JÁ CADASTRADA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -134,10 +234,15 @@
        LER-NOTAS02.
                 ACCEPT (06, 19) NOTA2
                 ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO LER-NOTAS03.
+
+       LER-NOTAS03.
+                ACCEPT (11, 19) NOTA3
+                ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO CALC-MEDIA.
 
        CALC-MEDIA.
-           COMPUTE MEDIA = (NOTA1 + NOTA2) / 2
+           COMPUTE MEDIA = (NOTA1 + NOTA2 + NOTA3) / 3
            DISPLAY(07, 19) MEDIA
            GO TO LER-FALTAS01.
 
@@ -155,9 +260,27 @@
            COMPUTE TOTAL-FALTAS = (FALTA1 + FALTA2)
            DISPLAY (10, 19) TOTAL-FALTAS.
 
+       LER-AULAS.
+                ACCEPT (12, 19) TOTAL-AULAS
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO LER-LIMITE.
+
+       LER-LIMITE.
+                ACCEPT (13, 19) LIMITE-FALTAS WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO CALC-PERCFALTAS.
+
+       CALC-PERCFALTAS.
+           IF TOTAL-AULAS = ZEROS
+                MOVE ZEROS TO PERC-FALTAS
+           ELSE
+                COMPUTE PERC-FALTAS =
+                        (TOTAL-FALTAS * 100) / TOTAL-AULAS.
+           DISPLAY (14, 19) PERC-FALTAS.
+
        SHOW-SITUACAO.
-           IF TOTAL-FALTAS > 20
-                IF MEDIA > 4 
+           IF PERC-FALTAS > LIMITE-FALTAS
+                IF MEDIA > 4
                         MOVE "RECUPERACAO - FALTAS" TO SITUACAO
                 ELSE
                         MOVE "REPROVADO" TO SITUACAO
@@ -166,7 +289,7 @@
                         MOVE "APROVADO" TO SITUACAO
                ELSE
                         MOVE "RECUPERACAO - NOTAS" TO SITUACAO
-           
+
            DISPLAY (15, 19) SITUACAO
            IF W-SEL = 03 GO TO ALT-OPC.
 
@@ -177,22 +300,23 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO CLEAR-SCREEN.
                 IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   MOVE FS-MSG-RECUSADO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
                 IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
       * Rotina de Escrita
        WRITE-REG.
            WRITE REGNOTAS
-           IF ST-ERRO = "00" OR "02"
-                MOVE "*** DADOS GRAVADOS *** " TO MENS
+           IF FS-OK
+                MOVE "I" TO AUD-OPERACAO
+                PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                MOVE FS-MSG-GRAVADO TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO CLEAR-SCREEN.
-      * TODO: Ver exatamente o que esse numero magico "22" faz     
-                IF ST-ERRO = "22"
+                IF FS-DUPLICADO
                       MOVE "*** NOTA JA EXISTE ***       " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO CLEAR-SCREEN
@@ -227,17 +351,19 @@
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   MOVE FS-MSG-NAO-EXCLUIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
                 IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
                 DELETE NOTAS RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                IF FS-OK
+                   MOVE "E" TO AUD-OPERACAO
+                   PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                   MOVE FS-MSG-EXCLUIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
@@ -250,22 +376,41 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO CLEAR-SCREEN.
                 IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   MOVE FS-MSG-NAO-ALTERADO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
                 IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
            REWRITE REGNOTAS
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                IF FS-OK
+                   MOVE "A" TO AUD-OPERACAO
+                   PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                   MOVE FS-MSG-ALTERADO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO CLEAR-SCREEN.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO NOTAS"   TO MENS
+                MOVE "ERRO NA ALTERACAO DO REGISTRO NOTAS"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *-------------------------------------------------------------
+      * GRAVAR-AUDITORIA: registra em CADAUDNOTAS.DAT cada inclusao,
+      * alteracao ou exclusao de nota (RA, operacao, data e
+      * operador), para dar rastreabilidade a quem mexeu no
+      * cadastro.
+      *-------------------------------------------------------------
+       GRAVAR-AUDITORIA.
+                MOVE RA          TO AUD-RA
+                MOVE W-OPERADOR  TO AUD-OPERADOR
+                ACCEPT AUD-DATA FROM DATE
+                WRITE REGAUDNOTAS
+                IF ST-ERRO-AUD NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DA AUDITORIA"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVAR-AUDITORIA-FIM.
+                EXIT.
       *
       **********************
       * ROTINA DE FIM      *
@@ -278,6 +423,8 @@
                 EXIT PROGRAM.
 
        ROT-FIMS.
+                CLOSE NOTAS
+                CLOSE AUDNOTAS
                 STOP RUN.
       *
       **********************
@@ -296,4 +443,16 @@
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
+      *
+      ************************************
+      *      *** ROTINA DE DATA ***      *
+      ************************************
+      *
+      * FUNCAO : CONVERTE DATA INVERTIDA PARA NORMAL E FORMATADA
+      *
+       INVNOR.
+           MOVE DIA-INV TO DIA-N DIA-FOR
+           MOVE MES-INV TO MES-N MES-FOR
+           MOVE ANO-INV TO ANO-N ANO-FOR.
+      *
        ROT-ALFA-FIM.
