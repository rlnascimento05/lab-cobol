@@ -1,9 +1,40 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CADFUNC
+       PROGRAM-ID. CADFUNC.
        AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
       **************************************
       * CADASTRO DE FUNCIONÁRIOS           *
       **************************************
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09  NOVAS READTELDDD/READTELNUM, QUE ATE ENTAO NAO
+      *             EXISTIAM (TELEFONE FICAVA NO REGISTRO MAS NUNCA
+      *             ERA PERGUNTADO), COM VALIDACAO DO DDD CONTRA A
+      *             TABELA TBDDD (MESMA LISTA DE DDDS USADA NO CADCLI).
+      * 2026-08-09  TABELAS TSEXO E TOPCAOSEX (MESMO FORMATO DA TBCOR/
+      *             TSIT DO SGB003) E NOVOS CAMPOS SEXODESCRICAO/
+      *             OPCAOSEXDESCRICAO, PREENCHIDOS EM READSEXO E
+      *             READOPCAOSEX.
+      * 2026-08-09  TABELA TUF (BUSCA LINEAR PELA SIGLA) E CAMPO
+      *             UFDESCRICAO, PREENCHIDO EM READUF, PARA MOSTRAR O
+      *             NOME DO ESTADO AO LADO DO UF DA CARTEIRA DE
+      *             TRABALHO.
+      * 2026-08-09  NOVO CAMPO DEPTO, VALIDADO CONTRA O ARQUIVO
+      *             CAD-DEPT.DAT (CADASTRO DE DEPARTAMENTOS, SP18201)
+      *             EM READDEPTO, PARA LIGAR O FUNCIONARIO AO
+      *             DEPARTAMENTO ONDE TRABALHA.
+      * 2026-08-09  NOVOS CAMPOS SITUACAO/SITUACAODESCRICAO (MESMA
+      *             IDEIA DO SITUACAO/SITUACAODESCRICAO DO ARQBIKE).
+      *             EXC-DL1 AGORA DESATIVA O FUNCIONARIO (REWRITE)
+      *             EM VEZ DE APAGAR O REGISTRO, PARA MANTER O
+      *             HISTORICO PARA FINS FISCAIS/REFERENCIA.
+      * 2026-08-09  PROGRAMA PASSA A PEDIR O OPERADOR LOGO NO INICIO
+      *             (ASK-OPERADOR, MESMO ESQUEMA DO CADCLI) E A
+      *             GRAVAR EM CADAUDFUNC.DAT (GRAVAR-AUDITORIA) TODA
+      *             INCLUSAO/ALTERACAO/DESATIVACAO DE FUNCIONARIO,
+      *             PARA SABER QUAL CLERK FEZ CADA MUDANCA.
+      * 2026-08-09  INC-OP0 NAO CRIA MAIS O ARQUIVO FUNCIONARIOS SEM
+      *             AVISAR QUANDO ELE NAO EXISTE -- AGORA PERGUNTA AO
+      *             OPERADOR SE E REALMENTE A PRIMEIRA VEZ (S/N) ANTES
+      *             DE CRIAR, E ABORTA COM MENSAGEM SE A RESPOSTA FOR N.
       *----------------------------------------------------------------
       * NOTA: Search and replace in vi: :%s/foo/bar/g
       * NOTA: O CEP não aceita na mascara o traco, tenho que usar ponto
@@ -18,6 +49,16 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODIGO
                     FILE STATUS  IS ST-ERRO.
+
+           SELECT DEPARTAMENTOS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO OF REGDEPT
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT AUDFUNC ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-AUD.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -28,12 +69,11 @@
        01 REGFUNC.
             03 CODIGO           PIC X(12).
             03 NOME             PIC X(35).
-            03 CARTRAB.         
+            03 CARTRAB.
                 05 CARNUM       PIC 9(05).
                 05 CARSERIE     PIC 9(03).
                 05 UF           PIC X(02).
-      * TODO: fazer o campo que fica do lado desse com a descrição
-      *         do estado da pessoa na tela. 
+                05 UFDESCRICAO  PIC X(20).
             03 CPF              PIC 9(11).
             03 DATANASC.
                 05 DIA          PIC 9(02).
@@ -44,12 +84,37 @@
                 05 NUMTEL       PIC 9(09).
             03 EMAIL            PIC X(30).
             03 SEXO             PIC X(01).
+            03 SEXODESCRICAO    PIC X(11).
             03 OPCAOSEX         PIC 9(01).
-      * TODO: Fazer a tabela de sexo e opcao sexual
-      * TODO: Fazer o campo de descrição de sexo
-      * TODO: Fazer o campo de descrição de opção de sexo.
-            
+            03 OPCAOSEXDESCRICAO PIC X(20).
+            03 DEPTO            PIC 9(03).
+            03 DEPTODESCRICAO   PIC X(25).
+            03 SITUACAO         PIC X(01).
+            03 SITUACAODESCRICAO PIC X(10).
+
+       FD DEPARTAMENTOS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CAD-DEPT.DAT".
+       01 REGDEPT.
+                03 CODIGO               PIC 9(3).
+                03 DENOMINACAO          PIC X(25).
+                03 NIVEL                PIC 9(1).
+                03 NIVEL-DESC           PIC X(25).
+                03 CODIGO-PAI           PIC 9(3).
+                03 PAI-DESC             PIC X(25).
+                03 SITUACAO             PIC 9(1).
 
+       FD AUDFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDFUNC.DAT".
+       01 REGAUDFUNC.
+                03 AUD-CODIGO           PIC X(12).
+                03 AUD-OPERACAO         PIC X(01).
+                   88 AUD-INCLUSAO          VALUE "I".
+                   88 AUD-ALTERACAO         VALUE "A".
+                   88 AUD-EXCLUSAO          VALUE "E".
+                03 AUD-DATA             PIC 9(06).
+                03 AUD-OPERADOR         PIC X(08).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -61,44 +126,189 @@
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       COPY FSTATUS.
+       77 ST-ERRO-AUD  PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-OPERADOR   PIC X(08) VALUE SPACES.
+       COPY CABECALHO.
+      * TABELA DE DDDS VALIDOS, PARA VALIDACAO DO TELEFONE
+       01 TABDDD.
+           03 FILLER PIC X(44) VALUE
+           "11121314151617181921222427283132333435373841".
+           03 FILLER PIC X(44) VALUE
+           "42434445464748495153545561626364656667686971".
+           03 FILLER PIC X(44) VALUE
+           "73747577798182838485868788899192939495969798".
+           03 FILLER PIC X(02) VALUE "99".
+       01 TABDDD-AUX REDEFINES TABDDD.
+           03 TBDDD        PIC 9(02) OCCURS 67 TIMES.
+       77 W-DDD-IND        PIC 9(02) VALUE 1.
+       77 W-DDD-VALIDO     PIC X(01) VALUE "S".
+      * TABELA DE SEXO (BUSCA LINEAR, MESMO FORMATO DA TABSITUACAO)
+       01 TABSEXO.
+           03 FILLER PIC X(36) VALUE
+           "MMASCULINO  FFEMININO   OOUTRO      ".
+       01 TABSEXO-AUX REDEFINES TABSEXO.
+           03 TSEXO        PIC X(12) OCCURS 3 TIMES.
+       01 ALFASEXO.
+           03 ALFASEXO1    PIC X(01).
+           03 ALFASEXO2    PIC X(11).
+       77 W-SEXO-IND       PIC 9(02) VALUE 1.
+      * TABELA DE OPCAO SEXUAL (INDICE DIRETO, MESMO FORMATO DA TABCOR)
+       01 TABOPCAOSEX.
+           03 FILLER PIC X(50) VALUE
+           "HETEROSSEXUAL       HOMOSSEXUAL         BISSEXUAL ".
+           03 FILLER PIC X(50) VALUE
+           "          ASSEXUAL            PREFIRO NAO DIZER   ".
+       01 TABOPCAOSEX-AUX REDEFINES TABOPCAOSEX.
+           03 TOPCAOSEX    PIC X(20) OCCURS 5 TIMES.
+       77 ALFAOPCAOSEX      PIC X(20).
+      * TABELA DE UF (BUSCA LINEAR PELA SIGLA, MESMO FORMATO DA TSEXO)
+       01 TABUF.
+           03 FILLER PIC X(44) VALUE
+           "ACACRE                ALALAGOAS             ".
+           03 FILLER PIC X(44) VALUE
+           "APAMAPA               AMAMAZONAS            ".
+           03 FILLER PIC X(44) VALUE
+           "BABAHIA               CECEARA               ".
+           03 FILLER PIC X(44) VALUE
+           "DFDISTRITO FEDERAL    ESESPIRITO SANTO      ".
+           03 FILLER PIC X(44) VALUE
+           "GOGOIAS               MAMARANHAO            ".
+           03 FILLER PIC X(44) VALUE
+           "MTMATO GROSSO         MSMATO GROSSO DO SUL  ".
+           03 FILLER PIC X(44) VALUE
+           "MGMINAS GERAIS        PAPARA                ".
+           03 FILLER PIC X(44) VALUE
+           "PBPARAIBA             PRPARANA              ".
+           03 FILLER PIC X(44) VALUE
+           "PEPERNAMBUCO          PIPIAUI               ".
+           03 FILLER PIC X(44) VALUE
+           "RJRIO DE JANEIRO      RNRIO GRANDE DO NORTE ".
+           03 FILLER PIC X(44) VALUE
+           "RSRIO GRANDE DO SUL   RORONDONIA            ".
+           03 FILLER PIC X(44) VALUE
+           "RRRORAIMA             SCSANTA CATARINA      ".
+           03 FILLER PIC X(44) VALUE
+           "SPSAO PAULO           SESERGIPE             ".
+           03 FILLER PIC X(22) VALUE
+           "TOTOCANTINS           ".
+       01 TABUF-AUX REDEFINES TABUF.
+           03 TUF          PIC X(22) OCCURS 27 TIMES.
+       01 ALFAUF.
+           03 ALFAUF1      PIC X(02).
+           03 ALFAUF2      PIC X(20).
+       77 W-UF-IND         PIC 9(02) VALUE 1.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+           ACCEPT DATA-EQ FROM DATE.
+           MOVE   DATA-EQ TO DATA-INV.
+           PERFORM INVNOR.
       *
        INC-OP0.
            OPEN I-O FUNCIONARIOS
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                      OPEN OUTPUT FUNCIONARIOS
-                      CLOSE FUNCIONARIOS
-                      MOVE "* ARQUIVO DE DADOS SENDO CRIADO *" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-OP0
+           IF NOT FS-OK
+               IF FS-ARQUIVO-NOVO
+                      PERFORM CONF-ARQ-NOVO-FUNC
+                                            THRU CONF-ARQ-NOVO-FUNC-FIM
+                      IF W-OPCAO = "N" OR "n"
+                         MOVE "ARQ FUNCIONARIOS NAO ENCONTRADO"
+                                                          TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO ROT-FIM
+                      ELSE
+                         OPEN OUTPUT FUNCIONARIOS
+                         CLOSE FUNCIONARIOS
+                         MOVE "* ARQUIVO DE DADOS SENDO CRIADO *"
+                                                          TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO INC-OP0
                    ELSE
                       MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+
+       CONF-ARQ-NOVO-FUNC.
+                DISPLAY (23, 30) "ARQ NAO ENCONTRADO. 1A VEZ (S/N) : ".
+                ACCEPT (23, 66) W-OPCAO
+                IF W-OPCAO NOT = "S" AND "s"
+                                    AND W-OPCAO NOT = "N" AND "n"
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CONF-ARQ-NOVO-FUNC.
+       CONF-ARQ-NOVO-FUNC-FIM.
+                EXIT.
+
+       OPEN-DEPTO.
+           OPEN I-O DEPARTAMENTOS
+           IF NOT FS-OK
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DEPARTAMENTOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       OPEN-AUD.
+           OPEN EXTEND AUDFUNC
+           IF ST-ERRO-AUD NOT = "00"
+               IF ST-ERRO-AUD = "30" OR "05" OR "35"
+                      OPEN OUTPUT AUDFUNC
+                      CLOSE AUDFUNC
+                      OPEN EXTEND AUDFUNC
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ. DE AUDITORIA"
+                                                          TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+
+       ASK-OPERADOR.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 20) "IDENTIFICACAO DO OPERADOR"
+                DISPLAY (12, 20) "OPERADOR: "
+                ACCEPT  (12, 31) W-OPERADOR
+                IF W-OPERADOR = SPACES
+                   GO TO ASK-OPERADOR.
        INC-001.
-                MOVE SPACES TO CODIGO NOME EMAIL.
+                MOVE SPACES TO CODIGO OF REGFUNC NOME EMAIL.
+                MOVE SPACES TO SEXO SEXODESCRICAO OPCAOSEXDESCRICAO.
+                MOVE SPACES TO UF UFDESCRICAO DEPTODESCRICAO.
+                MOVE ZEROS  TO DDD NUMTEL OPCAOSEX CARNUM CARSERIE.
+                MOVE ZEROS  TO DEPTO.
+                MOVE "A" TO SITUACAO OF REGFUNC.
+                MOVE "ATIVO" TO SITUACAODESCRICAO.
                 DISPLAY (01, 01) ERASE.
+                DISPLAY (01, 01) W-EMPRESA
+                DISPLAY (01, 70) DATA-FOR
                 DISPLAY (01, 20) "CADASTRO DE FUNCIONARIOS"
                 DISPLAY (03, 01) "CODIGO: "
                 DISPLAY (04, 01) "NOME   : "
-                DISPLAY (05, 01) "EMAIL  : ".
+                DISPLAY (05, 01) "EMAIL  : "
+                DISPLAY (06, 01) "TELEFONE (DDD) : "
+                DISPLAY (07, 01) "  NUMERO       : "
+                DISPLAY (08, 01) "SEXO   : "
+                DISPLAY (09, 01) "OPCAO SEXUAL : "
+                DISPLAY (10, 01) "CART.TRAB.  NUMERO : "
+                DISPLAY (11, 01) "            SERIE  : "
+                DISPLAY (12, 01) "            UF     : "
+                DISPLAY (13, 01) "SITUACAO : "
+                DISPLAY (13, 13) SITUACAO OF REGFUNC
+                DISPLAY (13, 15) SITUACAODESCRICAO
+                DISPLAY (14, 01) "DEPARTAMENTO : ".
       
       * TODO: REFAZER ESSAS FUNÇOES
        READAP.
-                ACCEPT  (03, 09) CODIGO
+                ACCEPT  (03, 09) CODIGO OF REGFUNC
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02
                    CLOSE FUNCIONARIOS
+                   CLOSE DEPARTAMENTOS
+                   CLOSE AUDFUNC
                    GO TO ROT-FIM.
-                IF CODIGO = SPACES
+                IF CODIGO OF REGFUNC = SPACES
                    MOVE "*** CODIGO INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO READAP.
@@ -106,17 +316,32 @@
        LER-FUNCIONARIOS01.
                 MOVE 0 TO W-SEL
                 READ FUNCIONARIOS
-                IF ST-ERRO NOT = "23"
-                   IF ST-ERRO = "00"
-                      DISPLAY (03, 9) CODIGO
+                IF NOT FS-NAO-ENCONTRADO
+                   IF FS-OK
+                      DISPLAY (03, 9) CODIGO OF REGFUNC
                       DISPLAY (04, 9) NOME
                       DISPLAY (05, 9) EMAIL
-                      MOVE "*** AMIGO JA CADASTRAD0 ***" TO MENS
+                      DISPLAY (06, 18) DDD
+                      DISPLAY (07, 18) NUMTEL
+                      DISPLAY (08, 10) SEXO
+                      DISPLAY (08, 12) SEXODESCRICAO
+                      DISPLAY (09, 15) OPCAOSEX
+                      DISPLAY (09, 17) OPCAOSEXDESCRICAO
+                      DISPLAY (10, 23) CARNUM
+                      DISPLAY (11, 23) CARSERIE
+                      DISPLAY (12, 23) UF
+                      DISPLAY (12, 26) UFDESCRICAO
+                      DISPLAY (14, 15) DEPTO
+                      DISPLAY (14, 19) DEPTODESCRICAO
+                      DISPLAY (13, 13) SITUACAO OF REGFUNC
+                      DISPLAY (13, 15) SITUACAODESCRICAO
+                      MOVE "*** FUNCIONARIO JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
                       GO TO ACE-001
                    ELSE
-                      MOVE "ERRO NA LEITURA ARQUIVO FUNCIONARIOS"   TO MENS
+                      MOVE "ERRO NA LEITURA ARQUIVO FUNCIONARIOS"
+                                                       TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE ST-ERRO   TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -129,13 +354,111 @@
        READNAME.
                 ACCEPT (04, 9) NOME
                 ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READCARNUM.
+
+      * Le o numero da carteira de trabalho
+       READCARNUM.
+                ACCEPT (10, 23) CARNUM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READCARSERIE.
+
+      * Le a serie da carteira de trabalho
+       READCARSERIE.
+                ACCEPT (11, 23) CARSERIE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READUF.
+
+      * Le o UF da carteira de trabalho e mostra o nome do estado
+      * (tabela TUF)
+       READUF.
+                ACCEPT (12, 23) UF
+                ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO READEMAIL.
-      
+                MOVE 1 TO W-UF-IND.
+       READUF-LOOP.
+                MOVE TUF(W-UF-IND) TO ALFAUF
+                IF ALFAUF1 NOT = UF
+                   ADD 1 TO W-UF-IND
+                   IF W-UF-IND > 27
+                      MOVE "*** UF INVALIDO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO READUF
+                   ELSE
+                      GO TO READUF-LOOP
+                ELSE
+                   MOVE ALFAUF2 TO UFDESCRICAO
+                   DISPLAY (12, 26) UFDESCRICAO.
+
       * Le o email do amigo
        READEMAIL.
                 ACCEPT (05, 9) EMAIL
                 ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READTELDDD.
+
+      * Le o DDD do telefone
+       READTELDDD.
+                ACCEPT (06, 18) DDD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READTELNUM.
+                PERFORM VALIDA-DDD THRU VALIDA-DDD-FIM
+                IF W-DDD-VALIDO NOT = "S"
+                   MOVE "*** DDD INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READTELDDD.
+
+      * Le o numero do telefone
+       READTELNUM.
+                ACCEPT (07, 18) NUMTEL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READSEXO.
+
+      * Le o sexo e mostra a descricao (tabela TSEXO)
+       READSEXO.
+                ACCEPT (08, 10) SEXO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READOPCAOSEX.
+                MOVE 1 TO W-SEXO-IND.
+       READSEXO-LOOP.
+                MOVE TSEXO(W-SEXO-IND) TO ALFASEXO
+                IF ALFASEXO1 NOT = SEXO
+                   ADD 1 TO W-SEXO-IND
+                   IF W-SEXO-IND > 3
+                      MOVE "*** SEXO INVALIDO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO READSEXO
+                   ELSE
+                      GO TO READSEXO-LOOP
+                ELSE
+                   MOVE ALFASEXO2 TO SEXODESCRICAO
+                   DISPLAY (08, 12) SEXODESCRICAO.
+
+      * Le a opcao sexual e mostra a descricao (tabela TOPCAOSEX)
+       READOPCAOSEX.
+                ACCEPT (09, 15) OPCAOSEX
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READDEPTO.
+                IF OPCAOSEX = 0 OR OPCAOSEX > 5
+                   MOVE "*** OPCAO SEXUAL INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READOPCAOSEX.
+                MOVE TOPCAOSEX(OPCAOSEX) TO ALFAOPCAOSEX
+                MOVE ALFAOPCAOSEX TO OPCAOSEXDESCRICAO
+                DISPLAY (09, 17) OPCAOSEXDESCRICAO.
+
+      * Le o departamento e valida contra o arquivo DEPARTAMENTOS
+       READDEPTO.
+                ACCEPT (14, 15) DEPTO
+                ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-OPC.
+                MOVE DEPTO TO CODIGO OF REGDEPT
+                READ DEPARTAMENTOS
+                IF FS-OK
+                   MOVE DENOMINACAO TO DEPTODESCRICAO
+                   DISPLAY (14, 19) DEPTODESCRICAO
+                ELSE
+                   MOVE "*** DEPARTAMENTO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READDEPTO.
 
        INC-OPC.
                 MOVE "S" TO W-OPCAO
@@ -144,23 +467,41 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-001.
                 IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   MOVE FS-MSG-RECUSADO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
+      *-------------------------------------------------------------
+      * VALIDA-DDD: confere o DDD digitado contra a tabela de
+      * codigos de area validos (TBDDD).
+      *-------------------------------------------------------------
+       VALIDA-DDD.
+                MOVE "N" TO W-DDD-VALIDO
+                MOVE 1   TO W-DDD-IND.
+       VALIDA-DDD-LOOP.
+                IF TBDDD(W-DDD-IND) = DDD
+                   MOVE "S" TO W-DDD-VALIDO
+                   GO TO VALIDA-DDD-FIM.
+                ADD 1 TO W-DDD-IND
+                IF W-DDD-IND > 67
+                   GO TO VALIDA-DDD-FIM.
+                GO TO VALIDA-DDD-LOOP.
+       VALIDA-DDD-FIM.
+                EXIT.
       * Rotina de Escrita no "banco de dados"
        WRITE-REG.
                 WRITE REGFUNC
-                IF ST-ERRO = "00" OR "02"
-                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                IF FS-OK
+                      MOVE "I" TO AUD-OPERACAO
+                      PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                      MOVE FS-MSG-GRAVADO TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
-      * TODO: Ver exatamente o que esse numero magico "22" faz     
-                IF ST-ERRO = "22"
-                      MOVE "*** AMIGO JA EXISTE ***       " TO MENS
+                IF FS-DUPLICADO
+                      MOVE "*** FUNCIONARIO JA EXISTE ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001
                 ELSE
@@ -187,24 +528,28 @@
       * W-ACT = 03 -> O usuário teclou F2 
                 IF W-ACT = 03
                    MOVE 02 TO W-SEL
-                   PERFORM READNAME THRU READEMAIL
+                   PERFORM READNAME THRU READDEPTO
                    GO TO ALT-OPC.
        
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   MOVE FS-MSG-NAO-EXCLUIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE FUNCIONARIOS RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                MOVE "D" TO SITUACAO OF REGFUNC
+                MOVE "DESLIGADO" TO SITUACAODESCRICAO
+                REWRITE REGFUNC
+                IF FS-OK
+                   MOVE "E" TO AUD-OPERACAO
+                   PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                   MOVE "*** FUNCIONARIO DESATIVADO ***      " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
@@ -217,22 +562,42 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-001.
                 IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   MOVE FS-MSG-NAO-ALTERADO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   MOVE FS-MSG-SN-INVALIDO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
                 REWRITE REGFUNC
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                IF FS-OK
+                   MOVE "A" TO AUD-OPERACAO
+                   PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                   MOVE FS-MSG-ALTERADO TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO FUNCIONARIOS"   TO MENS
+                MOVE "ERRO NA ALTERACAO DO REGISTRO FUNCIONARIOS"
+                                                 TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *-------------------------------------------------------------
+      * GRAVAR-AUDITORIA: registra em CADAUDFUNC.DAT cada inclusao,
+      * alteracao ou desativacao de funcionario (codigo, operacao,
+      * data e operador), para dar rastreabilidade a quem mexeu no
+      * cadastro.
+      *-------------------------------------------------------------
+       GRAVAR-AUDITORIA.
+                MOVE CODIGO OF REGFUNC TO AUD-CODIGO
+                MOVE W-OPERADOR        TO AUD-OPERADOR
+                ACCEPT AUD-DATA FROM DATE
+                WRITE REGAUDFUNC
+                IF ST-ERRO-AUD NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DA AUDITORIA"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVAR-AUDITORIA-FIM.
+                EXIT.
       *
       **********************
       * ROTINA DE FIM      *
@@ -245,6 +610,9 @@
                 EXIT PROGRAM.
 
        ROT-FIMS.
+                CLOSE FUNCIONARIOS
+                CLOSE DEPARTAMENTOS
+                CLOSE AUDFUNC
                 STOP RUN.
       *
       **********************
@@ -263,4 +631,16 @@
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
+      *
+      ************************************
+      *      *** ROTINA DE DATA ***      *
+      ************************************
+      *
+      * FUNCAO : CONVERTE DATA INVERTIDA PARA NORMAL E FORMATADA
+      *
+       INVNOR.
+           MOVE DIA-INV TO DIA-N DIA-FOR
+           MOVE MES-INV TO MES-N MES-FOR
+           MOVE ANO-INV TO ANO-N ANO-FOR.
+      *
        ROT-ALFA-FIM.
