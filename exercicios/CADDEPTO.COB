@@ -0,0 +1,355 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADDEPTO.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE DEPARTAMENTOS *
+      **************************************
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09  PROGRAMA NOVO, SUBSTITUINDO O SP18201.COB, QUE
+      *             NUNCA CHEGOU A COMPILAR (PROCEDURE DIVISION INTEIRA
+      *             COPIADA DE UM CADASTRO DE NOTAS DE ALUNO -- RA,
+      *             NOTA1, NOTA2, MEDIA, FALTA1/2, REGNOTA -- NENHUM
+      *             DESSES CAMPOS EXISTIA NO REGDEPT DAQUELE PROGRAMA).
+      *             CAD-DEPT.DAT JA ERA USADO DE VERDADE PELO READDEPTO
+      *             DO CADFUNC; AQUI FINALMENTE ENTRA UM PROGRAMA DE
+      *             MANUTENCAO QUE FUNCIONA PARA ESSE ARQUIVO. TABELA
+      *             NIVELDESC (INDICE DIRETO, MESMA IDEIA DA TATAMIGO
+      *             DO CADAMIGO) PREENCHE O NIVEL-DESC QUE O SP18201
+      *             SO DECLAROU E NUNCA CHEGOU A LIGAR (TODO: "Colocar
+      *             aqui a tabela de relacao de niveis com as
+      *             descricoes"). O SP18201.COB FICA COMO ESTA, SEM USO.
+      * 2026-08-09  INCLUIDO CODIGO-PAI EM REGDEPT, PARA DEPARTAMENTOS
+      *             DE FILIAL/QUIOSQUE PODEREM SE AGRUPAR SOB UM
+      *             DEPARTAMENTO REGIONAL NOS RELATORIOS. O ARQUIVO E
+      *             VALIDADO CONTRA ELE MESMO, POR ISSO O SELECT
+      *             DEPARTAMENTOS-PAI ABRE O MESMO CAD-DEPT.DAT EM
+      *             MODO INPUT, SO PARA CONSULTA, SEM MEXER NO REGISTRO
+      *             QUE ESTA SENDO DIGITADO EM REGDEPT.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT DEPARTAMENTOS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+
+      * MESMO ARQUIVO FISICO DE DEPARTAMENTOS, ABERTO SO PARA CONSULTA,
+      * USADO NA VALIDACAO DO CODIGO-PAI CONTRA O PROPRIO CADASTRO
+      * SEM MEXER NO REGISTRO QUE ESTA SENDO DIGITADO.
+       SELECT DEPARTAMENTOS-PAI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO-LOOKUP
+                    FILE STATUS  IS ST-ERRO-PAI.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD DEPARTAMENTOS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CAD-DEPT.DAT".
+       01 REGDEPT.
+                03 CODIGO               PIC 9(3).
+                03 DENOMINACAO          PIC X(25).
+                03 NIVEL                PIC 9(1).
+                03 NIVEL-DESC           PIC X(25).
+                03 CODIGO-PAI           PIC 9(3).
+                03 PAI-DESC             PIC X(25).
+                03 SITUACAO             PIC 9(1).
+
+      * SO PRECISA DO CODIGO E DA DENOMINACAO PARA A VALIDACAO/DESCRICAO
+      * DO PAI -- O RESTO DO REGISTRO FICA EM FILLER PARA MANTER O
+      * MESMO TAMANHO DE REGISTRO DE REGDEPT (MESMO ARQUIVO FISICO).
+      * NOMES PROPRIOS (CODIGO-LOOKUP/DENOM-LOOKUP) PARA NAO COLIDIR
+      * COM OS CAMPOS DE MESMO SENTIDO EM REGDEPT.
+       FD DEPARTAMENTOS-PAI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CAD-DEPT.DAT".
+       01 REGDEPT-PAI.
+                03 CODIGO-LOOKUP        PIC 9(3).
+                03 DENOM-LOOKUP         PIC X(25).
+                03 FILLER               PIC X(55).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO-PAI  PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+      * TABELA DE NIVEIS HIERARQUICOS DE DEPARTAMENTO (INDICE DIRETO,
+      * MESMA IDEIA DA TATAMIGO DO CADAMIGO)
+       01 TABNIVEL.
+           03 TNIVEL1  PIC X(25) VALUE "DIRETORIA".
+           03 TNIVEL2  PIC X(25) VALUE "GERENCIA".
+           03 TNIVEL3  PIC X(25) VALUE "COORDENACAO".
+           03 TNIVEL4  PIC X(25) VALUE "SUPERVISAO".
+           03 TNIVEL5  PIC X(25) VALUE "OPERACIONAL".
+       01 TABNIVEL-AUX REDEFINES TABNIVEL.
+           03 NIVELDESC    PIC X(25) OCCURS 5 TIMES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O DEPARTAMENTOS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT DEPARTAMENTOS
+                      CLOSE DEPARTAMENTOS
+                      MOVE "* ARQUIVO DE DADOS SENDO CRIADO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+                OPEN INPUT DEPARTAMENTOS-PAI
+                IF ST-ERRO-PAI NOT = "00"
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO DE PAIS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+       INC-001.
+                MOVE ZEROS  TO CODIGO NIVEL CODIGO-PAI SITUACAO.
+                MOVE SPACES TO DENOMINACAO NIVEL-DESC PAI-DESC.
+                DISPLAY (01, 01) ERASE.
+                DISPLAY (01, 20) "CADASTRO DE DEPARTAMENTOS"
+                DISPLAY (03, 01) "CODIGO     : "
+                DISPLAY (04, 01) "DENOMINACAO: "
+                DISPLAY (05, 01) "NIVEL (1-5): "
+                DISPLAY (06, 01) "DEPTO PAI (0=NENHUM): "
+                DISPLAY (07, 01) "SITUACAO (0-INATIVO 1-ATIVO) : ".
+      *
+       READCOD.
+                ACCEPT  (03, 15) CODIGO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE DEPARTAMENTOS
+                   CLOSE DEPARTAMENTOS-PAI
+                   GO TO ROT-FIM.
+                IF CODIGO = ZEROS
+                   MOVE "*** CODIGO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READCOD.
+
+       LER-DEPARTAMENTOS01.
+                MOVE 0 TO W-SEL
+                READ DEPARTAMENTOS
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY (04, 15) DENOMINACAO
+                      DISPLAY (05, 15) NIVEL
+                      DISPLAY (05, 17) NIVEL-DESC
+                      DISPLAY (06, 23) CODIGO-PAI
+                      DISPLAY (06, 27) PAI-DESC
+                      DISPLAY (07, 31) SITUACAO
+                      MOVE "*** DEPARTAMENTO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA DO ARQUIVO DEPARTAMENTOS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+      * "Rotinas" de leitura das variaveis
+
+      * Le a denominacao do departamento
+       READDENOM.
+                ACCEPT (04, 15) DENOMINACAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READNIVEL.
+                IF DENOMINACAO = SPACES
+                   MOVE "*** DENOMINACAO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READDENOM.
+
+      * Le o nivel hierarquico e mostra a descricao (tabela NIVELDESC)
+       READNIVEL.
+                ACCEPT (05, 15) NIVEL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READCODPAI.
+                IF NIVEL = 0 OR > 5
+                   MOVE "*** NIVEL INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READNIVEL.
+                MOVE NIVELDESC(NIVEL) TO NIVEL-DESC
+                DISPLAY (05, 17) NIVEL-DESC.
+
+      * Le o codigo do departamento pai (0 = nenhum, topo da hierarquia)
+      * e valida contra o proprio CAD-DEPT.DAT, aberto so para consulta
+      * em DEPARTAMENTOS-PAI para nao mexer no registro sendo digitado.
+       READCODPAI.
+                MOVE ZEROS  TO CODIGO-PAI.
+                MOVE SPACES TO PAI-DESC.
+                DISPLAY (06, 27) PAI-DESC
+                ACCEPT (06, 23) CODIGO-PAI
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READSITUACAO.
+                IF CODIGO-PAI = ZEROS
+                   GO TO READSITUACAO.
+                IF CODIGO-PAI = CODIGO
+                   MOVE "*** DEPARTAMENTO NAO PODE SER PAI DE SI ***"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READCODPAI.
+                MOVE CODIGO-PAI TO CODIGO-LOOKUP
+                READ DEPARTAMENTOS-PAI
+                    INVALID KEY
+                       MOVE "*** DEPARTAMENTO PAI NAO CADASTRADO ***"
+                                                       TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO READCODPAI.
+                MOVE DENOM-LOOKUP TO PAI-DESC
+                DISPLAY (06, 27) PAI-DESC.
+
+      * Le a situacao do departamento
+       READSITUACAO.
+                ACCEPT (07, 31) SITUACAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-OPC.
+                IF SITUACAO NOT = 0 AND NOT = 1
+                   MOVE "*** SITUACAO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READSITUACAO.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-001.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      * Rotina de Escrita no arquivo de departamentos
+       WRITE-REG.
+                WRITE REGDEPT
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** DEPARTAMENTO JA EXISTE ***       "
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DEPARTAMENTOS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   PERFORM READDENOM THRU READSITUACAO
+                   GO TO ALT-OPC.
+                IF W-ACT = 04
+                   GO TO EXC-OPC.
+
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE DEPARTAMENTOS RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-001.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGDEPT
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE DEPARTAMENTOS"
+                                                 TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+                DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1500
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       ROT-ALFA-FIM.
