@@ -1,68 +1,514 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADAMIGO.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE AMIGOS   *
+      **************************************
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09  PROGRAMA NOVO, SUBSTITUINDO AS COPIAS DIVERGENTES
+      *             PROG001/P18204 (EXERCICIOS) E PROG002/P18201
+      *             (EXEMPLOS), QUE NAO CONCORDAVAM NO LAYOUT DO
+      *             REGISTRO NEM SEMPRE LIAM TODOS OS CAMPOS DA TELA
+      *             (TELEFONE E DATA DE NASCIMENTO FICAVAM SEM SER
+      *             PERGUNTADOS EM ALGUMAS DELAS). REGAMIGO REUNE OS
+      *             CAMPOS REALMENTE USADOS NAS VARIANTES (APELIDO,
+      *             NOME, EMAIL, TELEFONE, DATA DE NASCIMENTO, SEXO,
+      *             GENERO E TIPOAMIGO); NOME-MAE/NOME-PAI, QUE SO
+      *             EXISTIAM NUMA DAS COPIAS E NAO TEM RELACAO COM UM
+      *             CADASTRO DE INDICACAO DE AMIGOS, FICARAM DE FORA.
+      *             VALIDACAO DE EMAIL E DE DDD REAPROVEITADAS DO
+      *             CADCLI/CADFUNC; TABELA TSEXO REAPROVEITADA DO
+      *             CADFUNC; TABELA DE TIPOAMIGO REFEITA COM AS
+      *             DESCRICOES QUE JA ESTAVAM COMENTADAS (E NUNCA
+      *             LIGADAS) NO PROG002 -- A TABAMI DAQUELE PROGRAMA
+      *             SO TINHA DADO DE PREENCHIMENTO (AAAA...,BBBB...).
+      *             AS QUATRO COPIAS ANTIGAS FICAM COMO ESTAO, SEM USO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT AMIGOS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                   WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMIGOS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAMIGO.DAT".
+       01 REGAMIGO.
+            03 APELIDO          PIC X(15).
+            03 NOME             PIC X(30).
+            03 EMAIL            PIC X(30).
+            03 TELEFONE.
+                05 DDD          PIC 9(02).
+                05 NUMERO       PIC 9(09).
+            03 DATANASC.
+                05 DIA          PIC 9(02).
+                05 MES          PIC 9(02).
+                05 ANO          PIC 9(04).
+            03 SEXO             PIC X(01).
+            03 SEXODESCRICAO    PIC X(10).
+            03 GENERO           PIC X(15).
+            03 TIPOAMIGO        PIC 9(01).
+            03 TIPOAMIGODESCRICAO PIC X(15).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+      * CAMPOS PARA VALIDACAO DO FORMATO DO EMAIL (IDEIA DO CADCLI)
+       77 W-EMAIL-USER PIC X(30) VALUE SPACES.
+       77 W-EMAIL-DOM  PIC X(30) VALUE SPACES.
+       77 W-CONT-ARROBA PIC 9(02) VALUE 0.
+       77 W-CONT-PONTO PIC 9(02) VALUE 0.
+       77 W-EMAIL-VALIDO PIC X(01) VALUE "S".
+      * CAMPO PARA BUSCA DE AMIGOS PELA CHAVE ALTERNATIVA NOME
+       77 W-NOME-BUSCA PIC X(30) VALUE SPACES.
+      * TABELA DE DDDS VALIDOS, PARA VALIDACAO DO TELEFONE (MESMA
+      * TABELA USADA NO CADCLI E NO CADFUNC)
+       01 TABDDD.
+           03 FILLER PIC X(44) VALUE
+           "11121314151617181921222427283132333435373841".
+           03 FILLER PIC X(44) VALUE
+           "42434445464748495153545561626364656667686971".
+           03 FILLER PIC X(44) VALUE
+           "73747577798182838485868788899192939495969798".
+           03 FILLER PIC X(02) VALUE "99".
+       01 TABDDD-AUX REDEFINES TABDDD.
+           03 TBDDD        PIC 9(02) OCCURS 67 TIMES.
+       77 W-DDD-IND        PIC 9(02) VALUE 1.
+       77 W-DDD-VALIDO     PIC X(01) VALUE "S".
+      * TABELA DE SEXO (BUSCA LINEAR, MESMA TABELA DO CADFUNC)
+       01 TABSEXO.
+           03 FILLER PIC X(36) VALUE
+           "MMASCULINO  FFEMININO   OOUTRO      ".
+       01 TABSEXO-AUX REDEFINES TABSEXO.
+           03 TSEXO        PIC X(12) OCCURS 3 TIMES.
+       01 ALFASEXO.
+           03 ALFASEXO1    PIC X(01).
+           03 ALFASEXO2    PIC X(11).
+       77 W-SEXO-IND       PIC 9(02) VALUE 1.
+      * TABELA DE TIPOAMIGO (INDICE DIRETO, MESMA IDEIA DA TOPCAOSEX
+      * DO CADFUNC)
+       01 TABTAMIGO.
+           03 TATAMIGO1    PIC X(15) VALUE "FACULDADE      ".
+           03 TATAMIGO2    PIC X(15) VALUE "IGREJA         ".
+           03 TATAMIGO3    PIC X(15) VALUE "BALADA         ".
+           03 TATAMIGO4    PIC X(15) VALUE "NAMORADO DA EX ".
+       01 TABTAMIGO-AUX REDEFINES TABTAMIGO.
+           03 TATAMIGO     PIC X(15) OCCURS 4 TIMES.
+      * VALIDACAO DE DATA (MESMA ROTINA COMPARTILHADA DO CADCLI/SGB003)
+       COPY DATAVAL.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O AMIGOS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT AMIGOS
+                      CLOSE AMIGOS
+                      MOVE "* ARQUIVO DE DADOS SENDO CRIADO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-001.
+                MOVE SPACES TO APELIDO NOME EMAIL GENERO.
+                MOVE SPACES TO SEXO SEXODESCRICAO TIPOAMIGODESCRICAO.
+                MOVE ZEROS  TO DDD NUMERO DIA MES ANO TIPOAMIGO.
+                DISPLAY (01, 01) ERASE.
+                DISPLAY (01, 20) "CADASTRO DE AMIGOS"
+                DISPLAY (03, 01) "APELIDO  : "
+                DISPLAY (04, 01) "NOME     : "
+                DISPLAY (05, 01) "EMAIL    : "
+                DISPLAY (06, 01) "TELEFONE (DDD) : "
+                DISPLAY (07, 01) "  NUMERO       : "
+                DISPLAY (08, 01) "DATA NASCIMENTO (DD MM AAAA) : "
+                DISPLAY (09, 01) "SEXO     : "
+                DISPLAY (10, 01) "GENERO   : "
+                DISPLAY (11, 01) "TIPO DE AMIGO (1-4) : "
+                DISPLAY (20, 01) "  F2=BUSCAR AMIGO PELO NOME".
+      *
+       READAP.
+                ACCEPT  (03, 13) APELIDO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE AMIGOS
+                   GO TO ROT-FIM.
+                IF W-ACT = 03
+                   GO TO LER-NOME-BUSCA.
+                IF APELIDO = SPACES
+                   MOVE "*** APELIDO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READAP.
 
-       01  TELAAMIGO.
-           05  LINE 02  COLUMN 01 
-               VALUE  "                      CADASTRO DE AMIGOS".
-           05  LINE 03  COLUMN 01 
-               VALUE  "  旼컴컴컴컴컴컴컴쩡컴컴컴컴컴컴컴컴컴컴".
-           05  LINE 03  COLUMN 41 
-               VALUE  "컴컴컴컴컴컴컴�".
-           05  LINE 04  COLUMN 01 
-               VALUE  "  쿌PELIDO        �:".
-           05  LINE 04  COLUMN 41 
-               VALUE  "              �".
-           05  LINE 05  COLUMN 01 
-               VALUE  "  �               �".
-           05  LINE 05  COLUMN 41 
-               VALUE  "              �".
-           05  LINE 06  COLUMN 01 
-               VALUE  "  쿙OME           �:".
-           05  LINE 06  COLUMN 41 
-               VALUE  "              �".
-           05  LINE 07  COLUMN 01 
-               VALUE  "  �               �".
-           05  LINE 07  COLUMN 41 
-               VALUE  "              �".
-           05  LINE 08  COLUMN 01 
-               VALUE  "  쿐MAIL          �:".
-           05  LINE 08  COLUMN 41 
-               VALUE  "              �".
-           05  LINE 09  COLUMN 01 
-               VALUE  "  �               �".
-           05  LINE 09  COLUMN 41 
-               VALUE  "              �".
-           05  LINE 10  COLUMN 01 
-               VALUE  "  쿟ELEFONE       �: (  )".
-           05  LINE 10  COLUMN 41 
-               VALUE  "              �".
-           05  LINE 11  COLUMN 01 
-               VALUE  "  �               �".
-           05  LINE 11  COLUMN 41 
-               VALUE  "              �".
-           05  LINE 12  COLUMN 01 
-               VALUE  "  쿏ATA NASCIMENTO�:".
-           05  LINE 12  COLUMN 41 
-               VALUE  "              �".
-           05  LINE 13  COLUMN 01 
-               VALUE  "  읕컴컴컴컴컴컴컴좔컴컴컴컴컴컴컴컴컴컴".
-           05  LINE 13  COLUMN 41 
-               VALUE  "컴컴컴컴컴컴컴�".
-           05  LINE 23  COLUMN 01 
-               VALUE  "    MENSAGEM :".
-           05  TAPELIDO
-               LINE 04  COLUMN 22  PIC X(13)
-               USING  AMIGO-APELIDO.
-           05  TNOME
-               LINE 06  COLUMN 22  PIC X(32)
-               USING  AMIGO-NOME.
-           05  TEMAIL
-               LINE 08  COLUMN 22  PIC X(32)
-               USING  AMIGO-EMAIL.
-           05  TDDD
-               LINE 10  COLUMN 23  PIC 9(02)
-               USING  TDDD.
-           05  TTELEFONE
-               LINE 10  COLUMN 27  PIC Z9999.9999
-               USING  AMIGO-TELEFONE.
-           05  TDATANASC
-               LINE 12  COLUMN 22  PIC XX/XX/XXXX
-               USING  AMIGO-DATA-NASC.
+       LER-AMIGOS01.
+                MOVE 0 TO W-SEL
+                READ AMIGOS
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY (03, 13) APELIDO
+                      DISPLAY (04, 13) NOME
+                      DISPLAY (05, 13) EMAIL
+                      DISPLAY (06, 18) DDD
+                      DISPLAY (07, 18) NUMERO
+                      DISPLAY (08, 32) DIA
+                      DISPLAY (08, 35) MES
+                      DISPLAY (08, 38) ANO
+                      DISPLAY (09, 13) SEXO
+                      DISPLAY (09, 15) SEXODESCRICAO
+                      DISPLAY (10, 13) GENERO
+                      DISPLAY (11, 24) TIPOAMIGO
+                      DISPLAY (11, 26) TIPOAMIGODESCRICAO
+                      MOVE "*** AMIGO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA DO ARQUIVO AMIGOS" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE ST-ERRO   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+      *-------------------------------------------------------------
+      * LER-NOME-BUSCA: consulta os amigos pela chave alternativa
+      * NOME (WITH DUPLICATES), para quando o operador nao sabe o
+      * apelido -- mesmo esquema da consulta por MARCA do CDCONSBIKE,
+      * percorrendo com START/READ NEXT todos os registros que tem
+      * o nome procurado, um de cada vez.
+      *-------------------------------------------------------------
+       LER-NOME-BUSCA.
+                DISPLAY (20, 01) "  BUSCAR POR NOME:           "
+                ACCEPT  (20, 19) W-NOME-BUSCA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO READAP.
+                IF W-NOME-BUSCA = SPACES
+                   MOVE "*** NOME INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO LER-NOME-BUSCA.
+                MOVE W-NOME-BUSCA TO NOME
+                START AMIGOS KEY IS NOT LESS NOME
+                    INVALID KEY
+                       MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO LER-NOME-BUSCA.
+       LER-NOME-LER.
+                READ AMIGOS NEXT RECORD
+                    AT END
+                       MOVE "*** FIM DA CONSULTA POR NOME ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO INC-001.
+                IF NOME NOT = W-NOME-BUSCA
+                   MOVE "*** FIM DA CONSULTA POR NOME ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                DISPLAY (03, 13) APELIDO
+                DISPLAY (04, 13) NOME
+                DISPLAY (05, 13) EMAIL
+                DISPLAY (06, 18) DDD
+                DISPLAY (07, 18) NUMERO
+                DISPLAY (08, 32) DIA
+                DISPLAY (08, 35) MES
+                DISPLAY (08, 38) ANO
+                DISPLAY (09, 13) SEXO
+                DISPLAY (09, 15) SEXODESCRICAO
+                DISPLAY (10, 13) GENERO
+                DISPLAY (11, 24) TIPOAMIGO
+                DISPLAY (11, 26) TIPOAMIGODESCRICAO
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 10) "PROXIMO REGISTRO? (S/N) : "
+                ACCEPT  (23, 38) W-OPCAO WITH UPDATE
+                IF W-OPCAO = "S" OR "s"
+                   GO TO LER-NOME-LER.
+                GO TO INC-001.
+      * "Rotinas" de leitura das variaveis
+
+      * Le o nome do amigo
+       READNOME.
+                ACCEPT (04, 13) NOME
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READEMAIL.
+
+      * Le o email do amigo
+       READEMAIL.
+                ACCEPT (05, 13) EMAIL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READTELDDD.
+                PERFORM VALIDA-EMAIL THRU VALIDA-EMAIL-FIM
+                IF W-EMAIL-VALIDO NOT = "S"
+                   MOVE "*** EMAIL INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READEMAIL.
+
+      * Le o DDD do telefone
+       READTELDDD.
+                ACCEPT (06, 18) DDD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READTELNUM.
+                PERFORM VALIDA-DDD THRU VALIDA-DDD-FIM
+                IF W-DDD-VALIDO NOT = "S"
+                   MOVE "*** DDD INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READTELDDD.
+
+      * Le o numero do telefone
+       READTELNUM.
+                ACCEPT (07, 18) NUMERO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READDATANASC.
+
+      * Le dia, mes e ano de nascimento
+       READDATANASC.
+                ACCEPT (08, 32) DIA
+                ACCEPT (08, 35) MES
+                ACCEPT (08, 38) ANO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READSEXO.
+                MOVE DIA TO DV-DIA
+                MOVE MES TO DV-MES
+                MOVE ANO TO DV-ANO
+                PERFORM VALIDAR-DATA THRU VALIDAR-DATA-FIM
+                IF NOT DV-DATA-OK
+                   MOVE "*** DATA DE NASCIMENTO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READDATANASC.
+
+      * Le o sexo e mostra a descricao (tabela TSEXO)
+       READSEXO.
+                ACCEPT (09, 13) SEXO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READGENERO.
+                MOVE 1 TO W-SEXO-IND.
+       READSEXO-LOOP.
+                MOVE TSEXO(W-SEXO-IND) TO ALFASEXO
+                IF ALFASEXO1 NOT = SEXO
+                   ADD 1 TO W-SEXO-IND
+                   IF W-SEXO-IND > 3
+                      MOVE "*** SEXO INVALIDO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO READSEXO
+                   ELSE
+                      GO TO READSEXO-LOOP
+                ELSE
+                   MOVE ALFASEXO2 TO SEXODESCRICAO
+                   DISPLAY (09, 15) SEXODESCRICAO.
+
+      * Le o genero (campo livre, sem tabela de codigos)
+       READGENERO.
+                ACCEPT (10, 13) GENERO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO READTIPOAMIGO.
+
+      * Le o tipo de amigo e mostra a descricao (tabela TATAMIGO)
+       READTIPOAMIGO.
+                ACCEPT (11, 24) TIPOAMIGO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-OPC.
+                IF TIPOAMIGO = 0 OR > 4
+                   MOVE "*** TIPO DE AMIGO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO READTIPOAMIGO.
+                MOVE TATAMIGO(TIPOAMIGO) TO TIPOAMIGODESCRICAO
+                DISPLAY (11, 26) TIPOAMIGODESCRICAO.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-001.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *-------------------------------------------------------------
+      * VALIDA-EMAIL: aceita EMAIL em branco (campo opcional); se
+      * vier preenchido, exige um unico "@" separando um usuario e
+      * um dominio com pelo menos um ponto.
+      *-------------------------------------------------------------
+       VALIDA-EMAIL.
+                MOVE "S" TO W-EMAIL-VALIDO
+                IF EMAIL = SPACES
+                   GO TO VALIDA-EMAIL-FIM.
+                MOVE 0 TO W-CONT-ARROBA
+                INSPECT EMAIL TALLYING W-CONT-ARROBA FOR ALL "@"
+                IF W-CONT-ARROBA NOT = 1
+                   MOVE "N" TO W-EMAIL-VALIDO
+                   GO TO VALIDA-EMAIL-FIM.
+                MOVE SPACES TO W-EMAIL-USER W-EMAIL-DOM
+                UNSTRING EMAIL DELIMITED BY "@"
+                        INTO W-EMAIL-USER W-EMAIL-DOM
+                IF W-EMAIL-USER = SPACES OR W-EMAIL-DOM = SPACES
+                   MOVE "N" TO W-EMAIL-VALIDO
+                   GO TO VALIDA-EMAIL-FIM.
+                MOVE 0 TO W-CONT-PONTO
+                INSPECT W-EMAIL-DOM TALLYING W-CONT-PONTO FOR ALL "."
+                IF W-CONT-PONTO = 0
+                   MOVE "N" TO W-EMAIL-VALIDO.
+       VALIDA-EMAIL-FIM.
+                EXIT.
+      *-------------------------------------------------------------
+      * VALIDA-DDD: confere o DDD digitado contra a tabela de
+      * codigos de area validos (TBDDD).
+      *-------------------------------------------------------------
+       VALIDA-DDD.
+                MOVE "N" TO W-DDD-VALIDO
+                MOVE 1   TO W-DDD-IND.
+       VALIDA-DDD-LOOP.
+                IF TBDDD(W-DDD-IND) = DDD
+                   MOVE "S" TO W-DDD-VALIDO
+                   GO TO VALIDA-DDD-FIM.
+                ADD 1 TO W-DDD-IND
+                IF W-DDD-IND > 67
+                   GO TO VALIDA-DDD-FIM.
+                GO TO VALIDA-DDD-LOOP.
+       VALIDA-DDD-FIM.
+                EXIT.
+      * Rotina de Escrita no arquivo de amigos
+       WRITE-REG.
+                WRITE REGAMIGO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** AMIGO JA EXISTE ***       " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE AMIGOS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   MOVE 02 TO W-SEL
+                   PERFORM READNOME THRU READTIPOAMIGO
+                   GO TO ALT-OPC.
+                IF W-ACT = 04
+                   GO TO EXC-OPC.
+
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE AMIGOS RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-001.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGAMIGO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE AMIGOS"
+                                                 TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+                DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1500
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+      *
+      ************************************
+      * ROTINA DE VALIDACAO DE DATA      *
+      ************************************
+      *
+       COPY DATAVALP.
+      *
+       ROT-ALFA-FIM.
