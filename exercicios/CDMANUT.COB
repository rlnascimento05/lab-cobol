@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB-005.
+       AUTHOR. RICARDO DE LUCAS DO NASCIMENTO.
+      **************************************
+      * SGB-005 - HISTORICO DE MANUTENCAO DE BICICLETAS
+      * REGISTRA CADA SERVICO FEITO EM UMA BIKE (CHAVE NUMERO DA
+      * BIKE + SEQUENCIA), COM DATA, DESCRICAO E CUSTO, EM VEZ DE
+      * SO TROCAR A SITUACAO DA BIKE PARA "M" EM ARQBIKE.DAT SEM
+      * NENHUM REGISTRO DO QUE FOI FEITO.
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQMANUT ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-MANUT
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQBIKE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO-BIKE
+                    ALTERNATE RECORD KEY IS MARCA
+                                   WITH DUPLICATES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQMANUT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQMANUT.DAT".
+       01 REGMANUT.
+                03 CHAVE-MANUT.
+                   05 MANUT-NUMERO       PIC 9(4).
+                   05 MANUT-SEQ          PIC 9(4).
+                03 MANUT-DATASERVICO     PIC 9(8).
+                03 MANUT-DESCRICAO       PIC X(40).
+                03 MANUT-CUSTO           PIC 9(6)V99.
+
+       FD ARQBIKE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQBIKE.DAT".
+       01 REGBIKE.
+                03 NUMERO            PIC 9(4).
+                03 MARCA             PIC X(20).
+                03 MODELO            PIC X(20).
+                03 CATEGORIA         PIC X(01).
+                03 ARO               PIC 9(2).
+                03 COR               PIC 9(1).
+                03 CORDESCRICAO      PIC X(13).
+                03 VALORCOMPRA       PIC 9(6)V99.
+                03 VALORLOCACAO      PIC 9(6)V99.
+                03 DATACOMPRA        PIC 9(8).
+                03 DATAUTILIZACAO    PIC 9(8).
+                03 SITUACAO          PIC X(1).
+                03 SITUACAODESCRICAO PIC X(13).
+                03 FILIAL            PIC 9(01).
+                03 FILIALDESCRICAO PIC X(13).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO-BIKE PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAMANUT.
+           05  LINE 02  COLUMN 01
+               VALUE  "  HISTORICO DE MANUTENCAO DE BICICLETA".
+           05  LINE 04  COLUMN 01
+               VALUE  "  NUMERO DA BIKE:".
+           05  LINE 05  COLUMN 01
+               VALUE  "  SEQUENCIA:".
+           05  LINE 06  COLUMN 01
+               VALUE  "  MARCA/MODELO:".
+           05  LINE 07  COLUMN 01
+               VALUE  "  DATA DO SERVICO:".
+           05  LINE 08  COLUMN 01
+               VALUE  "  DESCRICAO DO SERVICO:".
+           05  LINE 09  COLUMN 01
+               VALUE  "  CUSTO:".
+           05  TMANUTNUMERO
+               LINE 04  COLUMN 19  PIC 9(04)
+               USING  MANUT-NUMERO
+               AUTO          HIGHLIGHT.
+           05  TMANUTSEQ
+               LINE 05  COLUMN 13  PIC 9(04)
+               USING  MANUT-SEQ
+               AUTO          HIGHLIGHT.
+           05  TMANUTMARCA
+               LINE 06  COLUMN 16  PIC X(20)
+               USING  MARCA.
+           05  TMANUTDATA
+               LINE 07  COLUMN 19  PIC XX/XX/XXXX
+               USING  MANUT-DATASERVICO
+               AUTO          HIGHLIGHT.
+           05  TMANUTDESCR
+               LINE 08  COLUMN 24  PIC X(40)
+               USING  MANUT-DESCRICAO
+               AUTO          HIGHLIGHT.
+           05  TMANUTCUSTO
+               LINE 09  COLUMN 09  PIC ZZZZZ9,99
+               USING  MANUT-CUSTO
+               AUTO          HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O ARQMANUT
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT ARQMANUT
+                      CLOSE ARQMANUT
+                      MOVE "* ARQUIVO MANUT SENDO CRIADO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO MANUT" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+           OPEN I-O ARQBIKE
+           IF ST-ERRO-BIKE NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO BIKE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       INC-001.
+                MOVE SPACES TO MANUT-DESCRICAO MARCA.
+                MOVE ZEROS  TO MANUT-NUMERO MANUT-SEQ.
+                MOVE ZEROS  TO MANUT-DATASERVICO MANUT-CUSTO.
+                DISPLAY TELAMANUT.
+                GO TO INC-002.
+       INC-002.
+                ACCEPT TMANUTNUMERO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE ARQMANUT ARQBIKE
+                   GO TO ROT-FIM.
+                IF MANUT-NUMERO = ZEROS
+                   MOVE "*** NUMERO DA BIKE INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                MOVE MANUT-NUMERO TO NUMERO
+                READ ARQBIKE
+                IF ST-ERRO-BIKE = "23"
+                   MOVE "*** BIKE NAO CADASTRADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                DISPLAY TMANUTMARCA.
+       INC-003.
+                ACCEPT TMANUTSEQ
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF MANUT-SEQ = ZEROS
+                   MOVE "*** SEQUENCIA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+       READ-REG.
+                MOVE 0 TO W-SEL
+                READ ARQMANUT
+                IF ST-ERRO NOT = "23"
+                    IF ST-ERRO = "00"
+                        DISPLAY TELAMANUT
+                        DISPLAY TMANUTMARCA
+                        MOVE "SERVICO EXISTENTE" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        MOVE 1 TO W-SEL
+                        GO TO CRUD-001
+                    ELSE
+                        MOVE "ERRO NA LEITURA DO REGISTRO" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-004.
+                ACCEPT TMANUTDATA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF MANUT-DATASERVICO = ZEROS
+                   MOVE "*** DATA DO SERVICO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+       INC-005.
+                ACCEPT TMANUTDESCR
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF MANUT-DESCRICAO = SPACES
+                   MOVE "*** DESCRICAO DEVE SER DIF DE BRANCOS ***"
+                      TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+       INC-006.
+                ACCEPT TMANUTCUSTO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF MANUT-CUSTO = ZEROS
+                   MOVE "*** CUSTO DEVE SER DIFERENTE DE ZERO ***"
+                      TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO.
+                DISPLAY(23, 40) "DADOS OK? (S / N):".
+                ACCEPT(23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF W-OPCAO = "N" OR "n"
+                    MOVE "GRAVACAO CANCELADA PELO USUARIO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-002.
+                IF W-OPCAO NOT = "S" AND "s"
+                    MOVE "OPCAO INVALIDA. DIGITE S OU N" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-OPC.
+                IF W-SEL = 03
+                    GO TO ALT-OPC.
+       INC-GRAVACAO.
+                WRITE REGMANUT
+                IF ST-ERRO = "00" OR "02"
+                    MOVE "SERVICO GRAVADO COM SUCESSO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF ST-ERRO = "22"
+                    MOVE "SERVICO JA EXISTENTE" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001
+                ELSE
+                    MOVE "ERRO AO GRAVAR O REGISTRO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
+       CRUD-001.
+                DISPLAY(25, 10)
+                 "F1 - NOVO REGISTRO   F2 - ALTERAR   F3 - EXCLUIR"
+                ACCEPT (25, 58) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                    GO TO CRUD-001.
+                MOVE SPACES TO MENS
+                DISPLAY (25, 10) MENS
+                IF W-ACT = 02
+                    MOVE 02 TO W-SEL
+                    GO TO INC-001.
+                IF W-ACT = 03
+                    MOVE 03 TO W-SEL
+                    GO TO EXC-OPC.
+       EXC-OPC.
+                DISPLAY(25, 10) "EXCLUIR? (S / N)".
+                ACCEPT (25, 26) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                    MOVE "EXCLUSAO CANCELADA PELO USUARIO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                    MOVE "OPCAO INVALIDA. DIGITE S OU N" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE ARQMANUT RECORD.
+                IF ST-ERRO = "00"
+                    MOVE "REGISTRO EXCLUIDO COM SUCESSO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+       ALT-OPC.
+                DISPLAY(25, 10) "ALTERAR? (S / N)".
+                ACCEPT(25, 26) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                    MOVE "ALTERACAO CANCELADA PELO USUARIO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                    MOVE "OPCAO INVALIDA. DIGITE S OU N" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ALT-OPC.
+       ALT-PROC.
+                REWRITE REGMANUT.
+                IF ST-ERRO = "00" OR "02"
+                    MOVE "SERVICO ALTERADO COM SUCESSO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
